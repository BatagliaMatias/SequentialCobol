@@ -6,9 +6,17 @@
          FILE-CONTROL.
            SELECT indfile1 ASSIGN TO DISK
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS COD-CONS.
 
+           SELECT PER ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PER-FS.
+
+           SELECT OPTIONAL EMPRESA ASSIGN TO "EMPRESA.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EMPRESA-FS.
+
 
        DATA DIVISION.
         FILE SECTION.
@@ -21,15 +29,67 @@
             03 APEYNOM PIC X(25).
             03 TELEFONO PIC 9(10).
             03 PERFIL PIC X.
+            03 BAJA PIC X.
+                88 CONS-ACTIVO VALUE SPACE.
+                88 CONS-INACTIVO VALUE 'S'.
+            03 FECHA-BAJA PIC X(8).
+            03 COD-EMPRESA PIC X(3).
+
+         FD PER LABEL RECORD IS STANDARD
+          VALUE OF FILE-ID IS "PERFILES.DAT".
+          01 PER-REG.
+            03 PER-PERFIL PIC X.
+            03 PER-DESCRIPCION PIC X(15).
+            03 PER-COND PIC X(50).
+
+         FD EMPRESA
+             LABEL RECORD OMITTED.
+         01 EMPRESA-REG.
+             03 EMPRESA-COD PIC X(3).
 
          WORKING-STORAGE SECTION.
           01 CHOICE PIC 9.
           01 CH1 PIC X VALUE 'Y'.
           01 REXIST PIC X.
+          01 WS-LIST-EOF PIC X VALUE 'N'.
+          01 PER-FS PIC X(2).
+          01 PER-EOF PIC X VALUE 'N'.
+          01 EMPRESA-FS PIC X(2).
+          01 WS-COD-EMPRESA PIC X(3) VALUE "001".
+          01 WS-PERFIL-VALIDO PIC X.
+          01 WS-I PIC 9(4).
+          01 WS-G PIC 9(4).
+          01 WS-J PIC 9(4).
+
+          01 WS-T-PER-COUNT PIC 9(4) VALUE IS 1.
+          01 WS-T-PER.
+              03 WS-T-PER-CAMPO OCCURS 0 TO 500 TIMES
+                                DEPENDING ON WS-T-PER-COUNT
+                                ASCENDING KEY IS WS-T-PER-PERFIL
+                                INDEXED BY WS-T-PER-I.
+                  05 WS-T-PER-PERFIL PIC X.
+                  05 WS-T-PER-DESC   PIC X(15).
+          01 WS-T-PER-CAMPO-TEMP PIC X(16).
 
        PROCEDURE DIVISION.
         PARA1.
           OPEN I-O indfile1.
+          OPEN INPUT PER.
+          READ PER RECORD
+             AT END MOVE 'S' TO PER-EOF
+          END-READ.
+          PERFORM CARGAR-PER UNTIL PER-EOF = 'S'.
+          CLOSE PER.
+          PERFORM ORDENAR-T-PER.
+
+          OPEN INPUT EMPRESA.
+          IF EMPRESA-FS = '00'
+              READ EMPRESA RECORD
+                  AT END CONTINUE
+                  NOT AT END MOVE EMPRESA-COD TO WS-COD-EMPRESA
+              END-READ
+              CLOSE EMPRESA
+          END-IF.
 
          PERFORM UNTIL CH1='N'
           DISPLAY "MENU::"
@@ -38,6 +98,8 @@
           DISPLAY "    2=DELETE RECORD"
           DISPLAY "    3=UPDATE RECORD"
           DISPLAY "    4=READ PERTICULAR RECORD"
+          DISPLAY "    5=LIST ALL RECORDS"
+          DISPLAY "    6=DAR DE BAJA / REACTIVAR"
           display "    0=EXIT"
           ACCEPT choice
 
@@ -46,12 +108,44 @@
            WHEN 2 PERFORM DELETE1
            WHEN 3 PERFORM UPDATE1
            WHEN 4 PERFORM READ1
+           WHEN 5 PERFORM LIST1
+           WHEN 6 PERFORM BAJA1
            WHEN OTHER move 'N' TO ch1
           END-EVALUATE
           
          END-PERFORM.
          STOP RUN.
 
+         CARGAR-PER.
+           MOVE PER-REG TO WS-T-PER-CAMPO(WS-T-PER-COUNT).
+           ADD 1 TO WS-T-PER-COUNT.
+           READ PER RECORD
+              AT END MOVE 'S' TO PER-EOF
+           END-READ.
+
+         ORDENAR-T-PER.
+           MOVE WS-T-PER-COUNT TO WS-I.
+           SUBTRACT 1 FROM WS-I.
+           PERFORM VARYING WS-G FROM 1 BY 1 UNTIL WS-G = WS-I
+               PERFORM VARYING WS-J FROM WS-G BY 1 UNTIL WS-J > WS-I
+                   IF WS-T-PER-PERFIL(WS-J) < WS-T-PER-PERFIL(WS-G) THEN
+                       MOVE WS-T-PER-CAMPO(WS-G)
+                           TO WS-T-PER-CAMPO-TEMP
+                       MOVE WS-T-PER-CAMPO(WS-J)
+                           TO WS-T-PER-CAMPO(WS-G)
+                       MOVE WS-T-PER-CAMPO-TEMP
+                           TO WS-T-PER-CAMPO(WS-J)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+         VALIDAR-PERFIL.
+           MOVE 'N' TO WS-PERFIL-VALIDO.
+           SEARCH ALL WS-T-PER-CAMPO
+             WHEN WS-T-PER-PERFIL(WS-T-PER-I) = PERFIL
+               MOVE 'S' TO WS-PERFIL-VALIDO
+           END-SEARCH.
+
          ADD1.
            DISPLAY " ".
            DISPLAY "ENTER THE  CONS".
@@ -68,9 +162,18 @@
            ACCEPT PERFIL.
            DISPLAY " ".
 
-           WRITE fileind1
-            INVALID KEY DISPLAY"  RECORD IS ALREADY EXIST"
-           END-WRITE.
+           MOVE SPACE TO BAJA.
+           MOVE SPACES TO FECHA-BAJA.
+           MOVE WS-COD-EMPRESA TO COD-EMPRESA.
+
+           PERFORM VALIDAR-PERFIL.
+           IF WS-PERFIL-VALIDO = 'N'
+             DISPLAY "  PERFIL NO EXISTE EN PERFILES.DAT"
+           ELSE
+             WRITE fileind1
+              INVALID KEY DISPLAY"  RECORD IS ALREADY EXIST"
+             END-WRITE
+           END-IF.
 
 
          DELETE1.
@@ -92,14 +195,50 @@
             IF REXIST='N'
               DISPLAY "  RECORD NOT EXIST"
             ELSE
-              DISPLAY "ENTER THE NAME YOU WANT TO UPDATE"
-              ACCEPT COD-CONS
+              DISPLAY "ENTER THE  FECHA-INGRESO"
+              ACCEPT FECHA-INGRESO
+              DISPLAY "ENTER THE  DIRECCION"
+              ACCEPT DIRECCION
+              DISPLAY "ENTER THE  APEYNOM"
+              ACCEPT APEYNOM
+              DISPLAY "ENTER THE  TELEFONO"
+              ACCEPT TELEFONO
+              DISPLAY "ENTER THE  PERFIL"
+              ACCEPT PERFIL
+              PERFORM VALIDAR-PERFIL
+              IF WS-PERFIL-VALIDO = 'N'
+                DISPLAY "  PERFIL NO EXISTE EN PERFILES.DAT"
+              ELSE
+                REWRITE fileind1
+                  INVALID KEY DISPLAY "  RECORD NOT READED"
+                END-REWRITE
+              END-IF
             END-IF.
 
-            REWRITE fileind1
-              INVALID KEY DISPLAY "  RECORD NOT READED"
-            END-REWRITE.
 
+         BAJA1.
+           MOVE 'Y' TO REXIST.
+           DISPLAY " ".
+           DISPLAY "ENTER THE ROLL NO YOU WANT TO DAR DE BAJA/REACTIVAR".
+           ACCEPT COD-CONS.
+           READ indfile1
+             INVALID KEY MOVE 'N' TO REXIST
+           END-READ.
+           IF REXIST='N'
+             DISPLAY "  RECORD NOT EXIST"
+           ELSE
+             IF CONS-ACTIVO
+               MOVE 'S' TO BAJA
+               DISPLAY "ENTER THE  FECHA-BAJA"
+               ACCEPT FECHA-BAJA
+             ELSE
+               MOVE SPACE TO BAJA
+               MOVE SPACES TO FECHA-BAJA
+             END-IF
+             REWRITE fileind1
+               INVALID KEY DISPLAY "  RECORD NOT READED"
+             END-REWRITE
+           END-IF.
 
          READ1.
            MOVE 'Y' TO REXIST.
@@ -118,6 +257,30 @@
               DISPLAY APEYNOM.
               DISPLAY TELEFONO.
               DISPLAY PERFIL.
+              DISPLAY "EMPRESA: " COD-EMPRESA.
+              IF CONS-INACTIVO
+                DISPLAY "INACTIVO DESDE " FECHA-BAJA
+              END-IF.
 
+         LIST1.
+           MOVE 'N' TO WS-LIST-EOF.
+           MOVE 0 TO COD-CONS.
+           START indfile1 KEY IS NOT LESS THAN COD-CONS
+             INVALID KEY MOVE 'S' TO WS-LIST-EOF
+           END-START.
+           PERFORM LIST1-UNA UNTIL WS-LIST-EOF = 'S'.
+
+         LIST1-UNA.
+           READ indfile1 NEXT RECORD
+             AT END MOVE 'S' TO WS-LIST-EOF
+           END-READ.
+           IF WS-LIST-EOF = 'N'
+             DISPLAY "ROLL NO: " COD-CONS
+             DISPLAY "  " FECHA-INGRESO " " DIRECCION
+             DISPLAY "  " APEYNOM " " TELEFONO " " PERFIL
+             IF CONS-INACTIVO
+               DISPLAY "  INACTIVO DESDE " FECHA-BAJA
+             END-IF
+           END-IF.
 
        END PROGRAM CONSULTORES.
