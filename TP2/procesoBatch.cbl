@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. PROCESO-BATCH.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT JOBLOG ASSIGN TO "PROCESO_BATCH.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOBLOG-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD JOBLOG
+           LABEL RECORD OMITTED.
+       01 JOBLOG-LINEA PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+       01 JOBLOG-FS                     PIC X(2).
+       01 WS-PASO-OK                    PIC X VALUE 'S'.
+       01 WS-COD-RETORNO                PIC S9(4).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN OUTPUT JOBLOG.
+           MOVE "Inicio del proceso batch (generacion + listado)."
+               TO JOBLOG-LINEA.
+           WRITE JOBLOG-LINEA.
+           PERFORM 010-PASO-GENERACION.
+           IF WS-PASO-OK = 'S'
+               PERFORM 020-PASO-LISTADO
+           ELSE
+               MOVE "Paso de listado omitido por error previo."
+                   TO JOBLOG-LINEA
+               WRITE JOBLOG-LINEA
+           END-IF.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       010-PASO-GENERACION.
+           MOVE "Ejecutando paso de generacion: crearSecuenciales"
+               TO JOBLOG-LINEA.
+           WRITE JOBLOG-LINEA.
+           CALL "SYSTEM" USING "./crearSecuenciales".
+           IF RETURN-CODE = 0
+               MOVE "Paso de generacion finalizado OK."
+                   TO JOBLOG-LINEA
+               WRITE JOBLOG-LINEA
+           ELSE
+               MOVE 'N' TO WS-PASO-OK
+               MOVE RETURN-CODE TO WS-COD-RETORNO
+               STRING "ERROR EN PASO DE GENERACION. CODIGO="
+                       DELIMITED BY SIZE
+                   WS-COD-RETORNO DELIMITED BY SIZE
+                   INTO JOBLOG-LINEA
+               END-STRING
+               WRITE JOBLOG-LINEA
+               DISPLAY "ERROR EN PASO DE GENERACION. CODIGO="
+                   RETURN-CODE
+           END-IF.
+
+       020-PASO-LISTADO.
+           MOVE "Ejecutando paso de listado: TP2" TO JOBLOG-LINEA.
+           WRITE JOBLOG-LINEA.
+           CALL "SYSTEM" USING "./TP2".
+           IF RETURN-CODE = 0
+               MOVE "Paso de listado finalizado OK." TO JOBLOG-LINEA
+               WRITE JOBLOG-LINEA
+           ELSE
+               MOVE 'N' TO WS-PASO-OK
+               MOVE RETURN-CODE TO WS-COD-RETORNO
+               STRING "ERROR EN PASO DE LISTADO. CODIGO="
+                       DELIMITED BY SIZE
+                   WS-COD-RETORNO DELIMITED BY SIZE
+                   INTO JOBLOG-LINEA
+               END-STRING
+               WRITE JOBLOG-LINEA
+               DISPLAY "ERROR EN PASO DE LISTADO. CODIGO="
+                   RETURN-CODE
+           END-IF.
+
+       900-FIN.
+           IF WS-PASO-OK = 'S'
+               MOVE "Proceso batch finalizado sin errores."
+                   TO JOBLOG-LINEA
+           ELSE
+               MOVE "Proceso batch finalizado con errores."
+                   TO JOBLOG-LINEA
+           END-IF.
+           WRITE JOBLOG-LINEA.
+           CLOSE JOBLOG.
+           DISPLAY "PROCESO BATCH FINALIZADO. VER PROCESO_BATCH.LOG".
+
+       END PROGRAM PROCESO-BATCH.
