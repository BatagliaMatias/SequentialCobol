@@ -9,6 +9,10 @@
            ACCESS MODE IS RANDOM
            RECORD KEY IS COD-CONS.
 
+           SELECT OPTIONAL EMPRESA ASSIGN TO "EMPRESA.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EMPRESA-FS.
+
 
        DATA DIVISION.
         FILE SECTION.
@@ -21,15 +25,33 @@
             03 APEYNOM PIC X(25).
             03 TELEFONO PIC 9(10).
             03 PERFIL PIC X.
+            03 BAJA PIC X.
+            03 FECHA-BAJA PIC X(8).
+            03 COD-EMPRESA PIC X(3).
+
+         FD EMPRESA
+             LABEL RECORD OMITTED.
+         01 EMPRESA-REG.
+             03 EMPRESA-COD PIC X(3).
 
          WORKING-STORAGE SECTION.
           01 CHOICE PIC 9.
           01 CH1 PIC X VALUE 'Y'.
           01 REXIST PIC X.
+          01 EMPRESA-FS PIC X(2).
+          01 WS-COD-EMPRESA PIC X(3) VALUE "001".
 
        PROCEDURE DIVISION.
         PARA1.
           OPEN OUTPUT CON.
+          OPEN INPUT EMPRESA.
+          IF EMPRESA-FS = '00'
+              READ EMPRESA RECORD
+                  AT END CONTINUE
+                  NOT AT END MOVE EMPRESA-COD TO WS-COD-EMPRESA
+              END-READ
+              CLOSE EMPRESA
+          END-IF.
           DISPLAY 'Generando Archivo CON de consultores'.
           MOVE 010 TO COD-CONS.
           MOVE '20121212' TO FECHA-INGRESO.
@@ -40,6 +62,9 @@
           DISPLAY '--------------------------------------'.
           DISPLAY COD-CONS.
           DISPLAY FECHA-INGRESO.
+          MOVE SPACE TO BAJA.
+          MOVE SPACES TO FECHA-BAJA.
+          MOVE WS-COD-EMPRESA TO COD-EMPRESA.
           WRITE CON-REG.
 
           MOVE 001 TO COD-CONS.
@@ -51,6 +76,9 @@
           DISPLAY '--------------------------------------'.
           DISPLAY COD-CONS.
           DISPLAY FECHA-INGRESO.
+          MOVE SPACE TO BAJA.
+          MOVE SPACES TO FECHA-BAJA.
+          MOVE WS-COD-EMPRESA TO COD-EMPRESA.
           WRITE CON-REG.
 
           MOVE 100 TO COD-CONS.
@@ -62,6 +90,9 @@
           DISPLAY '--------------------------------------'.
           DISPLAY COD-CONS.
           DISPLAY FECHA-INGRESO.
+          MOVE SPACE TO BAJA.
+          MOVE SPACES TO FECHA-BAJA.
+          MOVE WS-COD-EMPRESA TO COD-EMPRESA.
           WRITE CON-REG.
 
           MOVE 101 TO COD-CONS.
@@ -73,6 +104,9 @@
           DISPLAY '--------------------------------------'.
           DISPLAY COD-CONS.
           DISPLAY FECHA-INGRESO.
+          MOVE SPACE TO BAJA.
+          MOVE SPACES TO FECHA-BAJA.
+          MOVE WS-COD-EMPRESA TO COD-EMPRESA.
           WRITE CON-REG.
 
           CLOSE CON.
