@@ -27,12 +27,51 @@
            RECORD KEY IS CON-COD-CONS
            FILE STATUS IS CON-FS.
 
+           SELECT CLI ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CLI-COD-CLIENTE
+           FILE STATUS IS CLI-FS.
+
            SELECT PER ASSIGN TO DISK
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS PER-FS.
+           SELECT TASA ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TASA-FS.
            SELECT PAR ASSIGN TO DISK
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS PAR-FS.
+           SELECT FACT-CSV ASSIGN TO "FACTURACION.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FACT-CSV-FS.
+           SELECT EXCEP ASSIGN TO "EXCEPCIONES.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEP-FS.
+           SELECT GLEXP ASSIGN TO "GL_EXPORT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GLEXP-FS.
+           SELECT LISTADO ASSIGN TO "LISTADO.PRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LISTADO-FS.
+           SELECT OPTIONAL EMAILDEST ASSIGN TO
+               "EMAIL_DESTINATARIOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EMAILDEST-FS.
+           SELECT OPTIONAL NROFACT ASSIGN TO "NROFACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NROFACT-FS.
+           SELECT OPTIONAL CHKPT ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHKPT-FS.
+           SELECT OPTIONAL EMPRESA ASSIGN TO "EMPRESA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EMPRESA-FS.
+           SELECT APROB ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS APROB-NRO-FACT
+           FILE STATUS IS APROB-FS.
            SELECT ARCHTRABAJO ASSIGN TO DISK.
        DATA DIVISION.
        FILE SECTION.
@@ -44,12 +83,15 @@
            03 REG-TRA-TELEFONO PIC 9(10).
            03 REG-TRA-DESC-PER PIC X(15).
            03 REG-TRA-CLIENTE PIC 9(4).
+           03 REG-TRA-CLIENTE-NOM PIC X(30).
+           03 REG-TRA-CLIENTE-MONEDA PIC X(3).
            03 REG-TRA-FECHA.
              05 REG-TRA-AAAA PIC 9999.
              05 REG-TRA-MM PIC 99.
              05 REG-TRA-DD PIC 99.
-           03 REG-TRA-CANT-HORAS PIC 9(2)V99.
+           03 REG-TRA-CANT-HORAS PIC S9(2)V99.
            03 REG-TRA-TARIFA PIC 9(7)V99.
+           03 REG-TRA-OBSERV PIC X(30).
 
        FD HOR
           VALUE OF FILE-ID IS "HORAS.DAT".
@@ -60,8 +102,9 @@
                    04 HOR-FECHA PIC X(8).
                    04 HOR-CLIENTE PIC 9(4).
            02 HOR-DATOS.
-               03 HOR-CANT-HORAS PIC 9(2)V99.
+               03 HOR-CANT-HORAS PIC S9(2)V99.
                03 HOR-OBSERV PIC X(30).
+               03 HOR-EMPRESA PIC X(3).
 
        FD CON
        VALUE OF FILE-ID IS "CONSULTORES.DAT".
@@ -72,6 +115,20 @@
            03 CON-APEYNOM PIC X(25).
            03 CON-TELEFONO PIC 9(10).
            03 CON-PERFIL PIC X.
+           03 CON-BAJA PIC X.
+               88 CON-ACTIVO VALUE SPACE.
+               88 CON-INACTIVO VALUE 'S'.
+           03 CON-FECHA-BAJA PIC X(8).
+           03 CON-EMPRESA PIC X(3).
+
+       FD CLI
+       VALUE OF FILE-ID IS "CLIENTES.DAT".
+       01 CLI-REG.
+           03 CLI-COD-CLIENTE PIC 9(4).
+           03 CLI-RAZON-SOCIAL PIC X(30).
+           03 CLI-DIRECCION PIC X(20).
+           03 CLI-TELEFONO PIC 9(10).
+           03 CLI-MONEDA PIC X(3).
 
        FD PER LABEL RECORD IS STANDARD
        VALUE OF FILE-ID IS "PERFILES.DAT".
@@ -80,6 +137,59 @@
            03 PER-DESCRIPCION PIC X(15).
            03 PER-COND PIC X(50).
 
+       FD TASA LABEL RECORD IS STANDARD
+       VALUE OF FILE-ID IS "TASAS.DAT".
+       01 TASA-REG.
+           03 TASA-MONEDA PIC X(3).
+           03 TASA-VALOR PIC 9(5)V9999.
+
+       FD FACT-CSV
+           LABEL RECORD OMITTED.
+       01 FACT-CSV-LINEA PIC X(120).
+
+       FD EXCEP
+           LABEL RECORD OMITTED.
+       01 EXCEP-LINEA PIC X(120).
+
+       FD GLEXP
+           LABEL RECORD OMITTED.
+       01 GLEXP-LINEA PIC X(120).
+
+       FD LISTADO
+           LABEL RECORD OMITTED.
+       01 LISTADO-LINEA PIC X(91).
+
+       FD EMAILDEST
+           LABEL RECORD OMITTED.
+       01 EMAILDEST-DIRECCION PIC X(60).
+
+       FD NROFACT
+           LABEL RECORD OMITTED.
+       01 NROFACT-REG PIC 9(6).
+
+       FD CHKPT
+           LABEL RECORD OMITTED.
+       01 CHKPT-REG.
+           03 CHKPT-CONS-COUNT PIC 9(6).
+           03 CHKPT-ULT-COD-CONS PIC 9(3).
+
+       FD EMPRESA
+           LABEL RECORD OMITTED.
+       01 EMPRESA-REG.
+           03 EMPRESA-COD PIC X(3).
+
+       FD APROB
+           VALUE OF FILE-ID IS "APROBACIONES.DAT".
+       01 APROB-REG.
+           03 APROB-NRO-FACT PIC 9(6).
+           03 APROB-FECHA-DESDE PIC X(8).
+           03 APROB-FECHA-HASTA PIC X(8).
+           03 APROB-TOTAL-GRAL PIC S9(9)V99.
+           03 APROB-TOTAL-IVA PIC S9(9)V99.
+           03 APROB-ESTADO PIC X(10).
+           03 APROB-FECHA-APROB PIC X(8).
+           03 APROB-EMPRESA PIC X(3).
+
        FD PAR LABEL RECORD IS STANDARD
        VALUE OF FILE-ID IS "PARAMETROS.DAT".
        01 PAR-REG.
@@ -87,14 +197,22 @@
            03 PAR-FECHA-HASTA PIC X(8).
            03 PAR-CLIENTE-DESDE PIC 9(4).
            03 PAR-CLIENTE-HASTA PIC 9(4).
+           03 PAR-CONSULTOR-DESDE PIC 9(3).
+           03 PAR-CONSULTOR-HASTA PIC 9(3).
 
       *-----------------------
        WORKING-STORAGE SECTION.
        01 PAR-ENTRADA.
            03 PARAM-PERFIL PIC X.
            03 PARAM-FVIGENCIA PIC X(10).
+           03 PARAM-CLIENTE PIC 9(4).
+           03 PARAM-CONSULTOR PIC 9(3).
+           03 PARAM-FVIGENCIA-HASTA PIC X(10).
        01 PAR-SALIDA.
            03 PARAM-TARIFA PIC 9(7)V99.
+           03 PARAM-TARIFA-ENCONTRADA PIC X.
+               88 PARAM-TARIFA-OK VALUE 'S'.
+               88 PARAM-TARIFA-NO-OK VALUE 'N'.
        01 COD-OPER PIC X.
 
        01 HOR-FS PIC X(2).
@@ -107,16 +225,85 @@
            88 CON-NO VALUE '23'.
            88 CON-EOF VALUE '10'.
 
+       01 CLI-FS PIC X(2).
+           88 CLI-OK VALUE '00'.
+           88 CLI-NO VALUE '23'.
+           88 CLI-EOF VALUE '10'.
+
        01 PER-FS PIC X(2).
            88 PER-OK VALUE '00'.
            88 PER-NO VALUE '23'.
            88 PER-EOF VALUE '10'.
 
+       01 TASA-FS PIC X(2).
+           88 TASA-OK VALUE '00'.
+           88 TASA-NO VALUE '23'.
+           88 TASA-EOF VALUE '10'.
+
        01 PAR-FS PIC X(2).
            88 PAR-OK VALUE '00'.
            88 PAR-NO VALUE '23'.
            88 PAR-EOF VALUE '10'.
 
+       01 FACT-CSV-FS PIC X(2).
+           88 FACT-CSV-OK VALUE '00'.
+
+       01 EXCEP-FS PIC X(2).
+           88 EXCEP-OK VALUE '00'.
+
+       01 GLEXP-FS PIC X(2).
+           88 GLEXP-OK VALUE '00'.
+
+       01 LISTADO-FS PIC X(2).
+           88 LISTADO-OK VALUE '00'.
+
+       01 EMAILDEST-FS PIC X(2).
+           88 EMAILDEST-OK VALUE '00'.
+           88 EMAILDEST-NO VALUE '35'.
+           88 EMAILDEST-EOF VALUE '10'.
+
+       01 WS-EMAIL-CMD PIC X(180).
+
+       01 WS-EMAIL-VALIDO PIC X VALUE 'S'.
+           88 EMAIL-VALIDO VALUE 'S'.
+           88 EMAIL-INVALIDO VALUE 'N'.
+       01 WS-EMAIL-BAD-COUNT PIC 9(3) VALUE ZERO.
+
+       01 NROFACT-FS PIC X(2).
+
+       01 CHKPT-FS PIC X(2).
+
+       01 EMPRESA-FS PIC X(2).
+
+       01 WS-COD-EMPRESA PIC X(3) VALUE "001".
+
+       01 APROB-FS PIC X(2).
+           88 APROB-OK VALUE '00'.
+
+       01 WS-CHKPT-N                 PIC 9(3) VALUE 10.
+       01 WS-CHKPT-RESUME-COUNT      PIC 9(6) VALUE ZERO.
+       01 WS-CHKPT-CONS-PROCESADOS   PIC 9(6) VALUE ZERO.
+
+       01 WS-PERIODO-PROCESADO       PIC X VALUE 'N'.
+           88 PERIODO-PROCESADO          VALUE 'S'.
+           88 PERIODO-NO-PROCESADO       VALUE 'N'.
+
+       01 WS-PASE-HOR                PIC X VALUE 'S'.
+           88 PRIMER-PASE-HOR             VALUE 'S'.
+           88 SEGUNDO-PASE-HOR            VALUE 'N'.
+
+       01 WS-NRO-FACTURACION PIC 9(6) VALUE ZERO.
+       01 WS-ENC-NRO-FACT.
+           03 FILLER               PIC X(14) VALUE "Facturacion N ".
+           03 WS-ENC-NRO-FACT-VAL  PIC Z(5)9.
+
+       01 WS-CON-FOUND PIC X(2) VALUE "SI".
+       01 WS-CLI-FOUND PIC X(2) VALUE "SI".
+
+       01 WS-CSV-LINEA PIC X(120).
+       01 WS-CSV-NUM PIC -(7)9,99.
+       01 WS-CSV-HORAS PIC -9(2),99.
+
        01 WS-FECHA PIC X(10) VALUE '----------'.
 
        01 FILLER REDEFINES WS-FECHA.
@@ -139,9 +326,9 @@
 
            03 WS-FEC-8-DD   PIC 9(02).
 
-       01 WS-LINEA PIC X(79).
+       01 WS-LINEA PIC X(91).
 
-       01 WS-LINEA-BLANCO PIC X(79) VALUE ALL " ".
+       01 WS-LINEA-BLANCO PIC X(91) VALUE ALL " ".
 
        01 WS-ENC-L1.
            03 FILLER                   PIC X(7) VALUE "Fecha: ".
@@ -206,12 +393,14 @@
            03 FILLER              PIC X(4) VALUE "    ".
            03 WS-LIN-IND-TAR      PIC Z.ZZ9,99.
            03 FILLER              PIC XX VALUE  " $".
-           03 WS-LIN-IND-IMP      PIC ZZZ.ZZ9,99.
+           03 WS-LIN-IND-IMP      PIC -ZZ.ZZ9,99.
+           03 FILLER              PIC X VALUE " ".
+           03 WS-LIN-IND-OBS      PIC X(30).
 
        01 WS-LIN-TOT-GRAL.
            03 FILLER              PIC X(66) VALUE "Total General:".
            03 FILLER              PIC X VALUE "$".
-           03 WS-LIN-TOT-GRAL-VAL PIC Z.ZZZ.Z99,99 VALUE IS ZERO.
+           03 WS-LIN-TOT-GRAL-VAL PIC -.ZZZ.Z99,99 VALUE IS ZERO.
 
        01 WS-LIN-TOT-CONS.
            03 FILLER              PIC X(66) VALUE "Total Consultor:".
@@ -221,7 +410,77 @@
        01 WS-LIN-TOT-CLI.
            03 FILLER              PIC X(66) VALUE "Total Cliente:".
            03 FILLER              PIC X VALUE "$".
-           03 WS-LIN-TOT-CLI-VAL  PIC Z.ZZZ.Z99,99 VALUE IS ZERO.
+           03 WS-LIN-TOT-CLI-VAL  PIC -.ZZZ.Z99,99 VALUE IS ZERO.
+
+       01 WS-LIN-IVA-GRAL.
+           03 FILLER              PIC X(66) VALUE "IVA General:".
+           03 FILLER              PIC X VALUE "$".
+           03 WS-LIN-IVA-GRAL-VAL PIC -.ZZZ.Z99,99 VALUE IS ZERO.
+
+       01 WS-LIN-IVA-CONS.
+           03 FILLER              PIC X(66) VALUE "IVA Consultor:".
+           03 FILLER              PIC X VALUE "$".
+           03 WS-LIN-IVA-CONS-VAL PIC Z.ZZZ.Z99,99 VALUE IS ZERO.
+
+       01 WS-LIN-IVA-CLI.
+           03 FILLER              PIC X(66) VALUE "IVA Cliente:".
+           03 FILLER              PIC X VALUE "$".
+           03 WS-LIN-IVA-CLI-VAL  PIC -.ZZZ.Z99,99 VALUE IS ZERO.
+
+       01 WS-LIN-TAR-PRORR.
+           03 FILLER              PIC X(38)
+               VALUE "Tarifa Promedio Prorrateada - Perfil ".
+           03 WS-LIN-TAR-PRORR-PERFIL PIC X.
+           03 FILLER              PIC X(3) VALUE " - ".
+           03 WS-LIN-TAR-PRORR-DESC PIC X(15).
+           03 FILLER              PIC X VALUE " ".
+           03 FILLER              PIC X VALUE "$".
+           03 WS-LIN-TAR-PRORR-VAL PIC Z.ZZ9,99.
+
+      * --- Listado espejo: agrupado por Cliente y luego por Consultor.
+       01 WS-ENC-CLI-GRP.
+           03 FILLER               PIC X(9) VALUE "Cliente: ".
+           03 WS-ENC-CLI-GRP-COD   PIC 9999.
+           03 FILLER               PIC X(3) VALUE "   ".
+           03 WS-ENC-CLI-GRP-NOM   PIC X(30).
+
+       01 WS-LIN-TOT2-GRAL.
+           03 FILLER               PIC X(66)
+               VALUE "Total General (por Cliente):".
+           03 FILLER               PIC X VALUE "$".
+           03 WS-LIN-TOT2-GRAL-VAL PIC -.ZZZ.Z99,99 VALUE IS ZERO.
+
+       01 WS-LIN-TOT2-CLI.
+           03 FILLER               PIC X(66) VALUE "Total Cliente:".
+           03 FILLER               PIC X VALUE "$".
+           03 WS-LIN-TOT2-CLI-VAL  PIC -.ZZZ.Z99,99 VALUE IS ZERO.
+
+       01 WS-LIN-TOT2-CONS.
+           03 FILLER               PIC X(66) VALUE "Total Consultor:".
+           03 FILLER               PIC X VALUE "$".
+           03 WS-LIN-TOT2-CONS-VAL PIC Z.ZZZ.Z99,99 VALUE IS ZERO.
+
+       01 WS-LIN-IVA2-GRAL.
+           03 FILLER               PIC X(66) VALUE "IVA General:".
+           03 FILLER               PIC X VALUE "$".
+           03 WS-LIN-IVA2-GRAL-VAL PIC -.ZZZ.Z99,99 VALUE IS ZERO.
+
+       01 WS-LIN-IVA2-CLI.
+           03 FILLER               PIC X(66) VALUE "IVA Cliente:".
+           03 FILLER               PIC X VALUE "$".
+           03 WS-LIN-IVA2-CLI-VAL  PIC -.ZZZ.Z99,99 VALUE IS ZERO.
+
+       01 WS-LIN-IVA2-CONS.
+           03 FILLER               PIC X(66) VALUE "IVA Consultor:".
+           03 FILLER               PIC X VALUE "$".
+           03 WS-LIN-IVA2-CONS-VAL PIC Z.ZZZ.Z99,99 VALUE IS ZERO.
+
+       01 WS-TOTAL-GRAL-POR-CLI      PIC S9(7)v99 VALUE IS ZERO.
+       01 WS-TOTAL-CLI-POR-CLI       PIC S9(7)v99 VALUE IS ZERO.
+       01 WS-TOTAL-CONS-POR-CLI      PIC S9(7)v99 VALUE IS ZERO.
+       01 WS-TOTAL-GRAL-POR-CLI-IVA  PIC S9(7)v99 VALUE IS ZERO.
+       01 WS-TOTAL-CLI-POR-CLI-IVA   PIC S9(7)v99 VALUE IS ZERO.
+       01 WS-TOTAL-CONS-POR-CLI-IVA  PIC S9(7)v99 VALUE IS ZERO.
 
        01 WS-NRO-LINEA PIC 9(2) VALUE IS 1.
 
@@ -231,22 +490,37 @@
 
        01 WS-CLI            PIC 9999.
 
-       01 WS-IMPORTE        PIC 9(6)v99 VALUE IS ZERO.
+       01 WS-IMPORTE        PIC S9(6)v99 VALUE IS ZERO.
+
+       01 WS-TOTAL-GRAL     PIC S9(7)v99 VALUE IS ZERO.
+
+       01 WS-TOTAL-CONS     PIC S9(7)v99 VALUE IS ZERO.
+
+       01 WS-TOTAL-CLI      PIC S9(7)v99 VALUE IS ZERO.
 
-       01 WS-TOTAL-GRAL     PIC 9(7)v99 VALUE IS ZERO.
+       01 WS-IVA-TASA        PIC 9V9999 VALUE 0,2100.
 
-       01 WS-TOTAL-CONS     PIC 9(7)v99 VALUE IS ZERO.
+       01 WS-IMPORTE-IVA     PIC S9(6)v99 VALUE IS ZERO.
 
-       01 WS-TOTAL-CLI      PIC 9(7)v99 VALUE IS ZERO.
+       01 WS-TOTAL-GRAL-IVA  PIC S9(7)v99 VALUE IS ZERO.
 
-       01 WS-G                         PIC 99.
-       01 WS-I                         PIC 99 VALUE IS 1.
-       01 WS-J                         PIC 99.
+       01 WS-TOTAL-CONS-IVA  PIC S9(7)v99 VALUE IS ZERO.
+
+       01 WS-TOTAL-CLI-IVA   PIC S9(7)v99 VALUE IS ZERO.
+
+       01 WS-GL-TOTAL-DEBE   PIC S9(7)v99 VALUE IS ZERO.
+       01 WS-GL-NUM-GRAL     PIC -(7)9,99.
+       01 WS-GL-NUM-IVA      PIC -(7)9,99.
+       01 WS-GL-NUM-DEBE     PIC -(7)9,99.
+
+       01 WS-G                         PIC 9(4).
+       01 WS-I                         PIC 9(4) VALUE IS 1.
+       01 WS-J                         PIC 9(4).
 
        01 WS-T-PER-COUNT    PIC 9(4) VALUE IS 1.
 
        01 WS-T-PER.
-           03 WS-T-PER-CAMPO OCCURS 0 TO 26 TIMES
+           03 WS-T-PER-CAMPO OCCURS 0 TO 500 TIMES
                              DEPENDING ON WS-T-PER-COUNT
                              ASCENDING KEY IS WS-T-PER-PERFIL
                              INDEXED BY WS-T-PER-I.
@@ -256,22 +530,57 @@
 
        01 WS-T-PER-CAMPO-TEMP PIC X(66).
 
+       01 WS-T-TASA-COUNT  PIC 9(4) VALUE IS 1.
+
+       01 WS-T-TASA.
+           03 WS-T-TASA-CAMPO OCCURS 0 TO 50 TIMES
+                             DEPENDING ON WS-T-TASA-COUNT
+                             ASCENDING KEY IS WS-T-TASA-MONEDA
+                             INDEXED BY WS-T-TASA-I.
+               05 WS-T-TASA-MONEDA      PIC X(3).
+               05 WS-T-TASA-VALOR       PIC 9(5)V9999.
+
+       01 WS-T-TASA-CAMPO-TEMP PIC X(9).
+
+       01 WS-IMPORTE-MON    PIC S9(7)V99 VALUE IS ZERO.
+       01 WS-CSV-MON-NUM    PIC -(7)9,99.
+
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
            PERFORM 010-INICIO.
-           PERFORM 050-LEER-PAR.
            PERFORM 060-LEER-PER.
+           PERFORM 150-CARGAR-PER UNTIL PER-EOF.
+           PERFORM 160-ORDENAR-T-PER.
+           PERFORM 065-LEER-TASA.
+           PERFORM 155-CARGAR-TASA UNTIL TASA-EOF.
+           PERFORM 165-ORDENAR-T-TASA.
+           PERFORM 050-LEER-PAR.
+           PERFORM 200-PROCESAR-PAR UNTIL PAR-EOF.
+           PERFORM 020-FIN.
+           PERFORM 230-ENVIAR-LISTADO-EMAIL.
+           STOP RUN.
+
+       200-PROCESAR-PAR.
+           ADD 1 TO WS-NRO-FACTURACION.
+           MOVE 'N' TO WS-PERIODO-PROCESADO.
            MOVE PAR-FECHA-DESDE TO WS-FEC-8
            MOVE WS-FEC-8-AA   TO WS-FEC-AA.
            MOVE WS-FEC-8-MM TO WS-FEC-MM.
            MOVE WS-FEC-8-DD   TO WS-FEC-DD.
            MOVE WS-FECHA TO PARAM-FVIGENCIA.
-           PERFORM 150-CARGAR-PER UNTIL PER-EOF.
-           PERFORM 160-ORDENAR-T-PER.
-      *     MOVE 'X' TO PARAM-PERFIL.
+           MOVE PAR-FECHA-HASTA TO WS-FEC-8.
+           MOVE WS-FEC-8-AA   TO WS-FEC-AA.
+           MOVE WS-FEC-8-MM TO WS-FEC-MM.
+           MOVE WS-FEC-8-DD   TO WS-FEC-DD.
+           MOVE WS-FECHA TO PARAM-FVIGENCIA-HASTA.
+           MOVE ZERO TO WS-TOTAL-GRAL.
+           MOVE ZERO TO WS-TOTAL-GRAL-IVA.
            PERFORM 070-IMPRIMIR-ENCAB.
-      *     PERFORM 080-RECORRER-HOR.
+           PERFORM 071-IMPRIMIR-TARIFA-PRORRATEADA
+               VARYING WS-T-PER-I FROM 1 BY 1
+               UNTIL WS-T-PER-I > WS-T-PER-COUNT.
+           MOVE 'S' TO WS-PASE-HOR.
            SORT ARCHTRABAJO
              ON ASCENDING KEY REG-TRA-APEYNOM
              ON ASCENDING KEY REG-TRA-COD-CONS
@@ -279,26 +588,185 @@
              ON ASCENDING KEY REG-TRA-FECHA
              INPUT PROCEDURE 080-RECORRER-HOR
              OUTPUT PROCEDURE 110-IMPRIMIR-LISTADO
-           PERFORM 020-FIN.
-           STOP RUN.
+           MOVE ZERO TO WS-TOTAL-GRAL-POR-CLI.
+           MOVE ZERO TO WS-TOTAL-GRAL-POR-CLI-IVA.
+           PERFORM 070-IMPRIMIR-ENCAB.
+           MOVE "LISTADO DE FACTURACION POR CLIENTE" TO WS-LINEA.
+           PERFORM 130-IMPRIMIR-LINEA.
+           PERFORM 130-IMPRIMIR-LINEA.
+           MOVE 'N' TO WS-PASE-HOR.
+           SORT ARCHTRABAJO
+             ON ASCENDING KEY REG-TRA-CLIENTE
+             ON ASCENDING KEY REG-TRA-COD-CONS
+             ON ASCENDING KEY REG-TRA-FECHA
+             INPUT PROCEDURE 080-RECORRER-HOR
+             OUTPUT PROCEDURE 115-IMPRIMIR-LISTADO-CLI
+           IF PERIODO-PROCESADO
+               PERFORM 210-REGISTRAR-APROBACION
+           ELSE
+               SUBTRACT 1 FROM WS-NRO-FACTURACION
+           END-IF.
+           PERFORM 050-LEER-PAR.
+
+       210-REGISTRAR-APROBACION.
+           OPEN OUTPUT NROFACT.
+           MOVE WS-NRO-FACTURACION TO NROFACT-REG.
+           WRITE NROFACT-REG.
+           CLOSE NROFACT.
+           MOVE WS-NRO-FACTURACION TO APROB-NRO-FACT.
+           MOVE PAR-FECHA-DESDE TO APROB-FECHA-DESDE.
+           MOVE PAR-FECHA-HASTA TO APROB-FECHA-HASTA.
+           MOVE WS-TOTAL-GRAL TO APROB-TOTAL-GRAL.
+           MOVE WS-TOTAL-GRAL-IVA TO APROB-TOTAL-IVA.
+           MOVE "PENDIENTE" TO APROB-ESTADO.
+           MOVE SPACES TO APROB-FECHA-APROB.
+           MOVE WS-COD-EMPRESA TO APROB-EMPRESA.
+           WRITE APROB-REG
+               INVALID KEY DISPLAY "ERROR AL REGISTRAR APROBACION".
+           PERFORM 220-EXPORTAR-GL.
+
+       220-EXPORTAR-GL.
+           ADD WS-TOTAL-GRAL TO WS-TOTAL-GRAL-IVA
+               GIVING WS-GL-TOTAL-DEBE.
+           MOVE WS-GL-TOTAL-DEBE TO WS-GL-NUM-DEBE.
+           STRING WS-NRO-FACTURACION        DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  PAR-FECHA-HASTA           DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  "1.1.3 DEUDORES POR VENTAS" DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  WS-GL-NUM-DEBE            DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  "0,00"                    DELIMITED BY SIZE
+             INTO GLEXP-LINEA.
+           WRITE GLEXP-LINEA.
+           MOVE WS-TOTAL-GRAL TO WS-GL-NUM-GRAL.
+           STRING WS-NRO-FACTURACION        DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  PAR-FECHA-HASTA           DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  "4.1.1 INGRESOS POR SERVICIOS" DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  "0,00"                    DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  WS-GL-NUM-GRAL            DELIMITED BY SIZE
+             INTO GLEXP-LINEA.
+           WRITE GLEXP-LINEA.
+           MOVE WS-TOTAL-GRAL-IVA TO WS-GL-NUM-IVA.
+           STRING WS-NRO-FACTURACION        DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  PAR-FECHA-HASTA           DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  "2.1.4 IVA DEBITO FISCAL" DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  "0,00"                    DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  WS-GL-NUM-IVA             DELIMITED BY SIZE
+             INTO GLEXP-LINEA.
+           WRITE GLEXP-LINEA.
+
+       230-ENVIAR-LISTADO-EMAIL.
+           OPEN INPUT EMAILDEST.
+           IF EMAILDEST-OK
+               PERFORM 231-ENVIAR-LISTADO-EMAIL-UNA UNTIL EMAILDEST-EOF
+               CLOSE EMAILDEST
+           END-IF.
+
+       231-ENVIAR-LISTADO-EMAIL-UNA.
+           READ EMAILDEST NEXT RECORD
+               AT END CONTINUE
+           END-READ.
+           IF NOT EMAILDEST-EOF
+               PERFORM 232-VALIDAR-EMAIL
+               IF EMAIL-VALIDO
+                   STRING 'mail -s "Listado de facturacion" '
+                               DELIMITED BY SIZE
+                           EMAILDEST-DIRECCION DELIMITED BY SPACE
+                           " < LISTADO.PRN" DELIMITED BY SIZE
+                       INTO WS-EMAIL-CMD
+                   CALL "SYSTEM" USING WS-EMAIL-CMD
+               ELSE
+                   DISPLAY "DIRECCION DE EMAIL INVALIDA, NO ENVIADA: "
+                       EMAILDEST-DIRECCION
+               END-IF
+           END-IF.
+
+       232-VALIDAR-EMAIL.
+           MOVE ZERO TO WS-EMAIL-BAD-COUNT.
+           INSPECT EMAILDEST-DIRECCION TALLYING WS-EMAIL-BAD-COUNT
+               FOR ALL ";" ALL "`" ALL "$" ALL "(" ALL ")"
+                       ALL "|" ALL "&" ALL "<" ALL ">" ALL "*"
+                       ALL "~" ALL "{" ALL "}" ALL "\" ALL X"22"
+                       ALL X"27".
+           IF WS-EMAIL-BAD-COUNT > ZERO
+               MOVE 'N' TO WS-EMAIL-VALIDO
+           ELSE
+               MOVE 'S' TO WS-EMAIL-VALIDO
+           END-IF.
 
        010-INICIO.
            OPEN INPUT CON.
+           OPEN INPUT CLI.
            OPEN INPUT HOR.
            OPEN INPUT PER.
+           OPEN INPUT TASA.
            OPEN INPUT PAR.
+           OPEN OUTPUT FACT-CSV.
+           MOVE "Facturacion,Consultor,Cliente,Fecha,CantHoras,Tarifa,I
+      -    "mporte,Moneda,ImporteMoneda"
+               TO FACT-CSV-LINEA.
+           WRITE FACT-CSV-LINEA.
+           OPEN OUTPUT EXCEP.
+           MOVE "Tipo,Consultor,Cliente,Fecha,Perfil,Detalle"
+               TO EXCEP-LINEA.
+           WRITE EXCEP-LINEA.
+           OPEN OUTPUT GLEXP.
+           MOVE "NroFacturacion,Fecha,Cuenta,Debito,Credito"
+               TO GLEXP-LINEA.
+           WRITE GLEXP-LINEA.
+           OPEN OUTPUT LISTADO.
+           OPEN INPUT EMPRESA.
+           IF EMPRESA-FS = '00'
+               READ EMPRESA RECORD
+                   AT END CONTINUE
+                   NOT AT END MOVE EMPRESA-COD TO WS-COD-EMPRESA
+               END-READ
+               CLOSE EMPRESA
+           END-IF.
+           OPEN INPUT NROFACT.
+           READ NROFACT RECORD
+               AT END MOVE ZERO TO WS-NRO-FACTURACION
+               NOT AT END MOVE NROFACT-REG TO WS-NRO-FACTURACION
+           END-READ.
+           CLOSE NROFACT.
+           OPEN INPUT CHKPT.
+           READ CHKPT RECORD
+               AT END MOVE ZERO TO WS-CHKPT-RESUME-COUNT
+               NOT AT END MOVE CHKPT-CONS-COUNT TO WS-CHKPT-RESUME-COUNT
+           END-READ.
+           CLOSE CHKPT.
+           OPEN I-O APROB.
+           IF NOT APROB-OK
+               DISPLAY "ERROR APERTURA APROB"
+               STOP RUN.
            MOVE 'O' TO COD-OPER.
            CALL 'TARIFAS' USING PAR-ENTRADA,PAR-SALIDA,COD-OPER.
            MOVE 'P' TO COD-OPER.
            IF(NOT CON-OK) AND (NOT CON-EOF)
                DISPLAY "ERROR APERTURA CON"
                STOP RUN.
+           IF(NOT CLI-OK) AND (NOT CLI-EOF)
+               DISPLAY "ERROR APERTURA CLI"
+               STOP RUN.
            IF(NOT HOR-OK) AND (NOT HOR-EOF)
                DISPLAY "ERROR APERTURA HOR"
                STOP RUN.
            IF(NOT PER-OK) AND (NOT PER-EOF)
                DISPLAY "ERROR APERTURA PER"
                STOP RUN.
+           IF(NOT TASA-OK) AND (NOT TASA-EOF)
+               DISPLAY "ERROR APERTURA TASA"
+               STOP RUN.
            IF(NOT PAR-OK) AND (NOT PAR-EOF)
                DISPLAY "ERROR APERTURA PAR"
                STOP RUN.
@@ -306,17 +774,39 @@
 
        020-FIN.
            CLOSE CON.
+           CLOSE CLI.
            CLOSE HOR.
            CLOSE PAR.
            CLOSE PER.
+           CLOSE TASA.
+           CLOSE FACT-CSV.
+           CLOSE EXCEP.
+           CLOSE GLEXP.
+           CLOSE LISTADO.
+           OPEN OUTPUT CHKPT.
+           MOVE ZERO TO CHKPT-CONS-COUNT.
+           MOVE ZERO TO CHKPT-ULT-COD-CONS.
+           WRITE CHKPT-REG.
+           CLOSE CHKPT.
+           CLOSE APROB.
            MOVE 'C' TO COD-OPER.
            CALL 'TARIFAS' USING PAR-ENTRADA,PAR-SALIDA,COD-OPER.
 
        030-LEER-CON.
            READ CON RECORD.
            IF CON-NO
-               DISPLAY 'ERROR DE LECTURA EN CON'
-               STOP RUN.
+               MOVE "NO" TO WS-CON-FOUND
+           ELSE
+               MOVE "SI" TO WS-CON-FOUND
+           END-IF.
+
+       035-LEER-CLI.
+           READ CLI RECORD.
+           IF CLI-NO
+               MOVE "NO" TO WS-CLI-FOUND
+           ELSE
+               MOVE "SI" TO WS-CLI-FOUND
+           END-IF.
 
        040-LEER-HOR.
            READ HOR NEXT RECORD.
@@ -336,16 +826,29 @@
                DISPLAY "ERROR LECTURA PER"
                STOP RUN.
 
+       065-LEER-TASA.
+           READ TASA RECORD.
+           IF(NOT TASA-OK) AND (NOT TASA-EOF)
+               DISPLAY "ERROR LECTURA TASA"
+               STOP RUN.
+
 
 
        070-IMPRIMIR-ENCAB.
            MOVE FUNCTION CURRENT-DATE (1:4) TO WS-ENC-L1-AAAA.
            MOVE FUNCTION CURRENT-DATE (5:2) TO WS-ENC-L1-MM.
            MOVE FUNCTION CURRENT-DATE (7:2) TO WS-ENC-L1-DD.
+           IF WS-ENC-L1-HOJA > 0
+               MOVE X'0C' TO LISTADO-LINEA
+               WRITE LISTADO-LINEA
+           END-IF.
            ADD 1 TO WS-ENC-L1-HOJA.
            MOVE 1 TO WS-NRO-LINEA.
            MOVE WS-ENC-L1 TO WS-LINEA.
            PERFORM 130-IMPRIMIR-LINEA.
+           MOVE WS-NRO-FACTURACION TO WS-ENC-NRO-FACT-VAL.
+           MOVE WS-ENC-NRO-FACT TO WS-LINEA.
+           PERFORM 130-IMPRIMIR-LINEA.
            PERFORM 130-IMPRIMIR-LINEA.
            MOVE "LISTADO DE FACTURACION" TO WS-LINEA.
            PERFORM 130-IMPRIMIR-LINEA.
@@ -366,6 +869,22 @@
            PERFORM 130-IMPRIMIR-LINEA.
            PERFORM 130-IMPRIMIR-LINEA.
 
+       071-IMPRIMIR-TARIFA-PRORRATEADA.
+           MOVE WS-T-PER-PERFIL(WS-T-PER-I) TO PARAM-PERFIL.
+           MOVE ZERO TO PARAM-CLIENTE.
+           MOVE ZERO TO PARAM-CONSULTOR.
+           MOVE 'B' TO COD-OPER.
+           CALL 'TARIFAS' USING PAR-ENTRADA,PAR-SALIDA,COD-OPER.
+           MOVE 'P' TO COD-OPER.
+           IF PARAM-TARIFA-OK
+               MOVE WS-T-PER-PERFIL(WS-T-PER-I)
+                   TO WS-LIN-TAR-PRORR-PERFIL
+               MOVE WS-T-PER-DESC(WS-T-PER-I) TO WS-LIN-TAR-PRORR-DESC
+               MOVE PARAM-TARIFA TO WS-LIN-TAR-PRORR-VAL
+               MOVE WS-LIN-TAR-PRORR TO WS-LINEA
+               PERFORM 130-IMPRIMIR-LINEA
+           END-IF.
+
        080-RECORRER-HOR.
            MOVE PAR-FECHA-DESDE TO HOR-FECHA.
            MOVE PAR-CLIENTE-DESDE TO HOR-CLIENTE.
@@ -383,9 +902,19 @@
 
        100-PROCESAR-CONS-HOR.
            IF HOR-FECHA <= PAR-FECHA-HASTA AND
-           HOR-CLIENTE <= PAR-CLIENTE-HASTA
+           HOR-CLIENTE <= PAR-CLIENTE-HASTA AND
+           HOR-CONS >= PAR-CONSULTOR-DESDE AND
+           HOR-CONS <= PAR-CONSULTOR-HASTA
                MOVE HOR-CONS TO CON-COD-CONS
                PERFORM 030-LEER-CON
+               IF WS-CON-FOUND = "NO"
+                   PERFORM 105-REGISTRAR-EXCEP-CON
+               ELSE
+               MOVE HOR-CLIENTE TO CLI-COD-CLIENTE
+               PERFORM 035-LEER-CLI
+               IF WS-CLI-FOUND = "NO"
+                   PERFORM 108-REGISTRAR-EXCEP-CLIENTE
+               ELSE
       *agregado
                MOVE CON-PERFIL TO PARAM-PERFIL
       *          MOVE HOR-FECHA TO PARAM-FVIGENCIA
@@ -395,26 +924,113 @@
                MOVE WS-FEC-8-MM TO WS-FEC-MM
                MOVE WS-FEC-8-DD   TO WS-FEC-DD
                MOVE WS-FECHA TO PARAM-FVIGENCIA
+               MOVE HOR-CLIENTE TO PARAM-CLIENTE
+               MOVE HOR-CONS TO PARAM-CONSULTOR
 
       *---
                CALL 'TARIFAS' USING PAR-ENTRADA,PAR-SALIDA,COD-OPER
+               IF PARAM-TARIFA-NO-OK
+                   PERFORM 107-REGISTRAR-EXCEP-TARIFA
+               ELSE
                MOVE CON-APEYNOM TO REG-TRA-APEYNOM
                MOVE CON-COD-CONS TO REG-TRA-COD-CONS
                MOVE CON-TELEFONO TO REG-TRA-TELEFONO
 
                SEARCH ALL WS-T-PER-CAMPO
                    AT END DISPLAY "ERROR: PERFIL NO ENCONTRADO."
+                          PERFORM 106-REGISTRAR-EXCEP-PERFIL
                    WHEN WS-T-PER-PERFIL(WS-T-PER-I) = CON-PERFIL
                MOVE WS-T-PER-DESC(WS-T-PER-I) TO REG-TRA-DESC-PER
       *        HAY QUE LEER BIEN PER PARA QUE LA DESCRIPCION SEA LA OK
       *         MOVE CON-PERFIL TO REG-TRA-DESC-PER
                MOVE HOR-CLIENTE TO REG-TRA-CLIENTE
+               MOVE CLI-RAZON-SOCIAL TO REG-TRA-CLIENTE-NOM
+               MOVE CLI-MONEDA TO REG-TRA-CLIENTE-MONEDA
                MOVE HOR-FECHA TO REG-TRA-FECHA
                MOVE HOR-CANT-HORAS TO REG-TRA-CANT-HORAS
                MOVE PARAM-TARIFA TO REG-TRA-TARIFA
-               RELEASE REG-TRA.
+               MOVE HOR-OBSERV TO REG-TRA-OBSERV
+               RELEASE REG-TRA
+               END-IF
+               END-IF
+               END-IF
+               END-IF.
            PERFORM 040-LEER-HOR.
 
+       105-REGISTRAR-EXCEP-CON.
+           MOVE HOR-FECHA TO WS-FEC-8.
+           MOVE WS-FEC-8-AA   TO WS-FEC-AA.
+           MOVE WS-FEC-8-MM TO WS-FEC-MM.
+           MOVE WS-FEC-8-DD   TO WS-FEC-DD.
+           STRING "CONSULTOR INEXISTENTE," DELIMITED BY SIZE
+               HOR-CONS DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               HOR-CLIENTE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-FECHA DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "CONSULTOR NO ENCONTRADO EN CONSULTORES.DAT"
+                   DELIMITED BY SIZE
+               INTO EXCEP-LINEA.
+           IF PRIMER-PASE-HOR
+               WRITE EXCEP-LINEA
+           END-IF.
+
+       106-REGISTRAR-EXCEP-PERFIL.
+           STRING "PERFIL INEXISTENTE," DELIMITED BY SIZE
+               CON-COD-CONS DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               HOR-CLIENTE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-FECHA DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CON-PERFIL DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "PERFIL NO ENCONTRADO EN PERFILES.DAT"
+                   DELIMITED BY SIZE
+               INTO EXCEP-LINEA.
+           IF PRIMER-PASE-HOR
+               WRITE EXCEP-LINEA
+           END-IF.
+
+       107-REGISTRAR-EXCEP-TARIFA.
+           STRING "TARIFA NO ENCONTRADA," DELIMITED BY SIZE
+               CON-COD-CONS DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               HOR-CLIENTE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-FECHA DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CON-PERFIL DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "TARIFA NO ENCONTRADA EN TARIFAS.DAT"
+                   DELIMITED BY SIZE
+               INTO EXCEP-LINEA.
+           IF PRIMER-PASE-HOR
+               WRITE EXCEP-LINEA
+           END-IF.
+
+       108-REGISTRAR-EXCEP-CLIENTE.
+           MOVE HOR-FECHA TO WS-FEC-8.
+           MOVE WS-FEC-8-AA   TO WS-FEC-AA.
+           MOVE WS-FEC-8-MM TO WS-FEC-MM.
+           MOVE WS-FEC-8-DD   TO WS-FEC-DD.
+           STRING "CLIENTE INEXISTENTE," DELIMITED BY SIZE
+               CON-COD-CONS DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               HOR-CLIENTE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-FECHA DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "CLIENTE NO ENCONTRADO EN CLIENTES.DAT"
+                   DELIMITED BY SIZE
+               INTO EXCEP-LINEA.
+           IF PRIMER-PASE-HOR
+               WRITE EXCEP-LINEA
+           END-IF.
+
        110-IMPRIMIR-LISTADO.
            RETURN ARCHTRABAJO INTO REG-TRA
                AT END
@@ -426,29 +1042,63 @@
            MOVE WS-TOTAL-GRAL TO WS-LIN-TOT-GRAL-VAL.
            MOVE WS-LIN-TOT-GRAL TO WS-LINEA.
            PERFORM 130-IMPRIMIR-LINEA.
+           MOVE WS-TOTAL-GRAL-IVA TO WS-LIN-IVA-GRAL-VAL.
+           MOVE WS-LIN-IVA-GRAL TO WS-LINEA.
+           PERFORM 130-IMPRIMIR-LINEA.
 
        120-IMPRIMIR-CONS.
            MOVE REG-TRA-COD-CONS TO WS-CONS.
-           MOVE ZERO TO WS-TOTAL-CONS.
-           MOVE REG-TRA-APEYNOM TO WS-ENC-CONS-L1-NOM.
-           MOVE REG-TRA-COD-CONS TO WS-ENC-CONS-L1-COD.
-           MOVE REG-TRA-TELEFONO TO WS-ENC-CONS-L1-TEL.
-           MOVE WS-ENC-CONS-L1 TO WS-LINEA.
-           PERFORM 130-IMPRIMIR-LINEA.
-           MOVE REG-TRA-DESC-PER TO WS-ENC-CONS-L2-PER.
-           MOVE WS-ENC-CONS-L2 TO WS-LINEA.
-           PERFORM 130-IMPRIMIR-LINEA.
-           PERFORM 130-IMPRIMIR-LINEA.
-           PERFORM 140-IMPRIMIR-CLI UNTIL (WS-AT-EOF = "SI"
-                                    OR REG-TRA-COD-CONS <> WS-CONS).
-           PERFORM 130-IMPRIMIR-LINEA.
-           MOVE WS-TOTAL-CONS TO WS-LIN-TOT-CONS-VAL.
-           MOVE WS-LIN-TOT-CONS TO WS-LINEA.
-           PERFORM 130-IMPRIMIR-LINEA.
-           PERFORM 130-IMPRIMIR-LINEA.
+           ADD 1 TO WS-CHKPT-CONS-PROCESADOS.
+           IF WS-CHKPT-CONS-PROCESADOS <= WS-CHKPT-RESUME-COUNT
+               PERFORM 121-SALTAR-CONS-GRP UNTIL (WS-AT-EOF = "SI"
+                                        OR REG-TRA-COD-CONS <> WS-CONS)
+           ELSE
+               MOVE 'S' TO WS-PERIODO-PROCESADO
+               MOVE ZERO TO WS-TOTAL-CONS
+               MOVE ZERO TO WS-TOTAL-CONS-IVA
+               MOVE REG-TRA-APEYNOM TO WS-ENC-CONS-L1-NOM
+               MOVE REG-TRA-COD-CONS TO WS-ENC-CONS-L1-COD
+               MOVE REG-TRA-TELEFONO TO WS-ENC-CONS-L1-TEL
+               MOVE WS-ENC-CONS-L1 TO WS-LINEA
+               PERFORM 130-IMPRIMIR-LINEA
+               MOVE REG-TRA-DESC-PER TO WS-ENC-CONS-L2-PER
+               MOVE WS-ENC-CONS-L2 TO WS-LINEA
+               PERFORM 130-IMPRIMIR-LINEA
+               PERFORM 130-IMPRIMIR-LINEA
+               PERFORM 140-IMPRIMIR-CLI UNTIL (WS-AT-EOF = "SI"
+                                        OR REG-TRA-COD-CONS <> WS-CONS)
+               PERFORM 130-IMPRIMIR-LINEA
+               MOVE WS-TOTAL-CONS TO WS-LIN-TOT-CONS-VAL
+               MOVE WS-LIN-TOT-CONS TO WS-LINEA
+               PERFORM 130-IMPRIMIR-LINEA
+               MOVE WS-TOTAL-CONS-IVA TO WS-LIN-IVA-CONS-VAL
+               MOVE WS-LIN-IVA-CONS TO WS-LINEA
+               PERFORM 130-IMPRIMIR-LINEA
+               PERFORM 130-IMPRIMIR-LINEA
+               IF FUNCTION MOD(WS-CHKPT-CONS-PROCESADOS, WS-CHKPT-N) = 0
+                   PERFORM 122-GRABAR-CHECKPOINT
+               END-IF
+           END-IF.
+
+       121-SALTAR-CONS-GRP.
+           RETURN ARCHTRABAJO INTO REG-TRA
+               AT END
+                   SET WS-AT-EOF TO "SI"
+               NOT AT END
+                   SET WS-AT-EOF TO "NO"
+           END-RETURN.
+
+       122-GRABAR-CHECKPOINT.
+           OPEN OUTPUT CHKPT.
+           MOVE WS-CHKPT-CONS-PROCESADOS TO CHKPT-CONS-COUNT.
+           MOVE WS-CONS TO CHKPT-ULT-COD-CONS.
+           WRITE CHKPT-REG.
+           CLOSE CHKPT.
 
        130-IMPRIMIR-LINEA.
            DISPLAY WS-LINEA.
+           MOVE WS-LINEA TO LISTADO-LINEA.
+           WRITE LISTADO-LINEA.
            MOVE WS-LINEA-BLANCO TO WS-LINEA.
            ADD 1 TO WS-NRO-LINEA.
            IF WS-NRO-LINEA > 60
@@ -459,6 +1109,7 @@
            PERFORM 130-IMPRIMIR-LINEA.
            MOVE REG-TRA-CLIENTE TO WS-CLI.
            MOVE ZERO TO WS-TOTAL-CLI.
+           MOVE ZERO TO WS-TOTAL-CLI-IVA.
            PERFORM 140-IMPRIMIR-FECHA UNTIL (WS-AT-EOF = "SI"
                                     OR REG-TRA-COD-CONS <> WS-CONS
                                     OR REG-TRA-CLIENTE <> WS-CLI).
@@ -466,6 +1117,9 @@
            MOVE WS-TOTAL-CLI TO WS-LIN-TOT-CLI-VAL.
            MOVE WS-LIN-TOT-CLI TO WS-LINEA.
            PERFORM 130-IMPRIMIR-LINEA.
+           MOVE WS-TOTAL-CLI-IVA TO WS-LIN-IVA-CLI-VAL.
+           MOVE WS-LIN-IVA-CLI TO WS-LINEA.
+           PERFORM 130-IMPRIMIR-LINEA.
 
        140-IMPRIMIR-FECHA.
            MOVE REG-TRA-CLIENTE TO WS-LIN-IND-CLI.
@@ -474,14 +1128,21 @@
            MOVE REG-TRA-DD TO WS-LIN-IND-DD.
            MOVE REG-TRA-CANT-HORAS TO WS-LIN-IND-CH.
            MOVE REG-TRA-TARIFA TO WS-LIN-IND-TAR.
+           MOVE REG-TRA-OBSERV TO WS-LIN-IND-OBS.
            MULTIPLY REG-TRA-CANT-HORAS BY REG-TRA-TARIFA
                GIVING WS-IMPORTE.
            MOVE WS-IMPORTE TO WS-LIN-IND-IMP.
            ADD WS-IMPORTE TO WS-TOTAL-CLI.
            ADD WS-IMPORTE TO WS-TOTAL-CONS.
            ADD WS-IMPORTE TO WS-TOTAL-GRAL.
+           MULTIPLY WS-IMPORTE BY WS-IVA-TASA GIVING WS-IMPORTE-IVA
+               ROUNDED.
+           ADD WS-IMPORTE-IVA TO WS-TOTAL-CLI-IVA.
+           ADD WS-IMPORTE-IVA TO WS-TOTAL-CONS-IVA.
+           ADD WS-IMPORTE-IVA TO WS-TOTAL-GRAL-IVA.
            MOVE WS-LIN-IND TO WS-LINEA.
            PERFORM 130-IMPRIMIR-LINEA.
+           PERFORM 145-ESCRIBIR-CSV.
            RETURN ARCHTRABAJO INTO REG-TRA
                AT END
                    SET WS-AT-EOF TO "SI"
@@ -489,6 +1150,152 @@
                    SET WS-AT-EOF TO "NO"
            END-RETURN.
 
+       115-IMPRIMIR-LISTADO-CLI.
+           RETURN ARCHTRABAJO INTO REG-TRA
+               AT END
+                   SET WS-AT-EOF TO "SI"
+               NOT AT END
+                   SET WS-AT-EOF TO "NO"
+           END-RETURN
+           PERFORM 125-IMPRIMIR-CLI-GRP UNTIL WS-AT-EOF = "SI".
+           MOVE WS-TOTAL-GRAL-POR-CLI TO WS-LIN-TOT2-GRAL-VAL.
+           MOVE WS-LIN-TOT2-GRAL TO WS-LINEA.
+           PERFORM 130-IMPRIMIR-LINEA.
+           MOVE WS-TOTAL-GRAL-POR-CLI-IVA TO WS-LIN-IVA2-GRAL-VAL.
+           MOVE WS-LIN-IVA2-GRAL TO WS-LINEA.
+           PERFORM 130-IMPRIMIR-LINEA.
+
+       125-IMPRIMIR-CLI-GRP.
+           MOVE REG-TRA-CLIENTE TO WS-CLI.
+           MOVE ZERO TO WS-TOTAL-CLI-POR-CLI.
+           MOVE ZERO TO WS-TOTAL-CLI-POR-CLI-IVA.
+           MOVE REG-TRA-CLIENTE TO WS-ENC-CLI-GRP-COD.
+           MOVE REG-TRA-CLIENTE-NOM TO WS-ENC-CLI-GRP-NOM.
+           MOVE WS-ENC-CLI-GRP TO WS-LINEA.
+           PERFORM 130-IMPRIMIR-LINEA.
+           PERFORM 130-IMPRIMIR-LINEA.
+           PERFORM 135-IMPRIMIR-CONS-GRP UNTIL (WS-AT-EOF = "SI"
+                                    OR REG-TRA-CLIENTE <> WS-CLI).
+           PERFORM 130-IMPRIMIR-LINEA.
+           MOVE WS-TOTAL-CLI-POR-CLI TO WS-LIN-TOT2-CLI-VAL.
+           MOVE WS-LIN-TOT2-CLI TO WS-LINEA.
+           PERFORM 130-IMPRIMIR-LINEA.
+           MOVE WS-TOTAL-CLI-POR-CLI-IVA TO WS-LIN-IVA2-CLI-VAL.
+           MOVE WS-LIN-IVA2-CLI TO WS-LINEA.
+           PERFORM 130-IMPRIMIR-LINEA.
+           PERFORM 130-IMPRIMIR-LINEA.
+
+       135-IMPRIMIR-CONS-GRP.
+           MOVE REG-TRA-COD-CONS TO WS-CONS.
+           MOVE ZERO TO WS-TOTAL-CONS-POR-CLI.
+           MOVE ZERO TO WS-TOTAL-CONS-POR-CLI-IVA.
+           MOVE REG-TRA-APEYNOM TO WS-ENC-CONS-L1-NOM.
+           MOVE REG-TRA-COD-CONS TO WS-ENC-CONS-L1-COD.
+           MOVE REG-TRA-TELEFONO TO WS-ENC-CONS-L1-TEL.
+           MOVE WS-ENC-CONS-L1 TO WS-LINEA.
+           PERFORM 130-IMPRIMIR-LINEA.
+           MOVE REG-TRA-DESC-PER TO WS-ENC-CONS-L2-PER.
+           MOVE WS-ENC-CONS-L2 TO WS-LINEA.
+           PERFORM 130-IMPRIMIR-LINEA.
+           MOVE WS-ENC-CLI TO WS-LINEA.
+           PERFORM 130-IMPRIMIR-LINEA.
+           PERFORM 140B-IMPRIMIR-FECHA-CLI UNTIL (WS-AT-EOF = "SI"
+                                    OR REG-TRA-CLIENTE <> WS-CLI
+                                    OR REG-TRA-COD-CONS <> WS-CONS).
+           MOVE WS-TOTAL-CONS-POR-CLI TO WS-LIN-TOT2-CONS-VAL.
+           MOVE WS-LIN-TOT2-CONS TO WS-LINEA.
+           PERFORM 130-IMPRIMIR-LINEA.
+           MOVE WS-TOTAL-CONS-POR-CLI-IVA TO WS-LIN-IVA2-CONS-VAL.
+           MOVE WS-LIN-IVA2-CONS TO WS-LINEA.
+           PERFORM 130-IMPRIMIR-LINEA.
+           PERFORM 130-IMPRIMIR-LINEA.
+
+       140B-IMPRIMIR-FECHA-CLI.
+           MOVE REG-TRA-CLIENTE TO WS-LIN-IND-CLI.
+           MOVE REG-TRA-AAAA TO WS-LIN-IND-AAAA.
+           MOVE REG-TRA-MM TO WS-LIN-IND-MM.
+           MOVE REG-TRA-DD TO WS-LIN-IND-DD.
+           MOVE REG-TRA-CANT-HORAS TO WS-LIN-IND-CH.
+           MOVE REG-TRA-TARIFA TO WS-LIN-IND-TAR.
+           MOVE REG-TRA-OBSERV TO WS-LIN-IND-OBS.
+           MULTIPLY REG-TRA-CANT-HORAS BY REG-TRA-TARIFA
+               GIVING WS-IMPORTE.
+           MOVE WS-IMPORTE TO WS-LIN-IND-IMP.
+           ADD WS-IMPORTE TO WS-TOTAL-CONS-POR-CLI.
+           ADD WS-IMPORTE TO WS-TOTAL-CLI-POR-CLI.
+           ADD WS-IMPORTE TO WS-TOTAL-GRAL-POR-CLI.
+           MULTIPLY WS-IMPORTE BY WS-IVA-TASA GIVING WS-IMPORTE-IVA
+               ROUNDED.
+           ADD WS-IMPORTE-IVA TO WS-TOTAL-CONS-POR-CLI-IVA.
+           ADD WS-IMPORTE-IVA TO WS-TOTAL-CLI-POR-CLI-IVA.
+           ADD WS-IMPORTE-IVA TO WS-TOTAL-GRAL-POR-CLI-IVA.
+           MOVE WS-LIN-IND TO WS-LINEA.
+           PERFORM 130-IMPRIMIR-LINEA.
+           RETURN ARCHTRABAJO INTO REG-TRA
+               AT END
+                   SET WS-AT-EOF TO "SI"
+               NOT AT END
+                   SET WS-AT-EOF TO "NO"
+           END-RETURN.
+
+       145-ESCRIBIR-CSV.
+           PERFORM 148-CONVERTIR-MONEDA.
+           MOVE SPACES TO FACT-CSV-LINEA.
+           MOVE WS-IMPORTE TO WS-CSV-NUM.
+           MOVE WS-IMPORTE-MON TO WS-CSV-MON-NUM.
+           MOVE REG-TRA-CANT-HORAS TO WS-CSV-HORAS.
+           STRING WS-NRO-FACTURACION        DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  REG-TRA-COD-CONS          DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  REG-TRA-CLIENTE           DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  REG-TRA-AAAA              DELIMITED BY SIZE
+                  "/"                       DELIMITED BY SIZE
+                  REG-TRA-MM                DELIMITED BY SIZE
+                  "/"                       DELIMITED BY SIZE
+                  REG-TRA-DD                DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  WS-CSV-HORAS              DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  REG-TRA-TARIFA            DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  WS-CSV-NUM                DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  REG-TRA-CLIENTE-MONEDA    DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  WS-CSV-MON-NUM            DELIMITED BY SIZE
+             INTO FACT-CSV-LINEA.
+           WRITE FACT-CSV-LINEA.
+
+       148-CONVERTIR-MONEDA.
+           MOVE WS-IMPORTE TO WS-IMPORTE-MON.
+           SEARCH ALL WS-T-TASA-CAMPO
+               AT END PERFORM 149-REGISTRAR-EXCEP-MONEDA
+               WHEN WS-T-TASA-MONEDA(WS-T-TASA-I) =
+                    REG-TRA-CLIENTE-MONEDA
+               DIVIDE WS-IMPORTE BY WS-T-TASA-VALOR(WS-T-TASA-I)
+                   GIVING WS-IMPORTE-MON ROUNDED
+           END-SEARCH.
+
+       149-REGISTRAR-EXCEP-MONEDA.
+           MOVE REG-TRA-AAAA TO WS-FEC-AA.
+           MOVE REG-TRA-MM TO WS-FEC-MM.
+           MOVE REG-TRA-DD TO WS-FEC-DD.
+           STRING "TASA DE CAMBIO NO ENCONTRADA," DELIMITED BY SIZE
+               REG-TRA-COD-CONS DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               REG-TRA-CLIENTE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-FECHA DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               REG-TRA-CLIENTE-MONEDA DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "TASA NO ENCONTRADA EN TASAS.DAT"
+                   DELIMITED BY SIZE
+               INTO EXCEP-LINEA.
+           WRITE EXCEP-LINEA.
+
        150-CARGAR-PER.
            MOVE PER-REG TO WS-T-PER-CAMPO(WS-T-PER-COUNT).
            ADD 1 TO WS-T-PER-COUNT.
@@ -511,4 +1318,27 @@
                END-PERFORM
            END-PERFORM.
 
+       155-CARGAR-TASA.
+           MOVE TASA-REG TO WS-T-TASA-CAMPO(WS-T-TASA-COUNT).
+           ADD 1 TO WS-T-TASA-COUNT.
+           PERFORM 065-LEER-TASA.
+
+       165-ORDENAR-T-TASA.
+           MOVE WS-T-TASA-COUNT TO WS-I.
+      * BURBUJEO
+           SUBTRACT 1 FROM WS-I.
+           PERFORM VARYING WS-G FROM 1 BY 1 UNTIL WS-G = WS-I
+               PERFORM VARYING WS-J FROM WS-G BY 1 UNTIL WS-J > WS-I
+                   IF WS-T-TASA-MONEDA(WS-J) <
+                      WS-T-TASA-MONEDA(WS-G) THEN
+                       MOVE WS-T-TASA-CAMPO(WS-G)
+                           TO WS-T-TASA-CAMPO-TEMP
+                       MOVE WS-T-TASA-CAMPO(WS-J)
+                           TO WS-T-TASA-CAMPO(WS-G)
+                       MOVE WS-T-TASA-CAMPO-TEMP
+                           TO WS-T-TASA-CAMPO(WS-J)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
        END PROGRAM TP2.
