@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. CLIENTES.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT indfile1 ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLI-COD-CLIENTE.
+
+           SELECT OPTIONAL EMPRESA ASSIGN TO "EMPRESA.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EMPRESA-FS.
+
+
+       DATA DIVISION.
+        FILE SECTION.
+         FD indfile1
+          VALUE OF FILE-ID IS "CLIENTES.DAT".
+          01 fileind1.
+            03 CLI-COD-CLIENTE PIC 9(4).
+            03 CLI-RAZON-SOCIAL PIC X(30).
+            03 CLI-DIRECCION PIC X(20).
+            03 CLI-TELEFONO PIC 9(10).
+            03 CLI-MONEDA PIC X(3).
+            03 CLI-EMPRESA PIC X(3).
+
+         FD EMPRESA
+             LABEL RECORD OMITTED.
+         01 EMPRESA-REG.
+             03 EMPRESA-COD PIC X(3).
+
+         WORKING-STORAGE SECTION.
+          01 CHOICE PIC 9.
+          01 CH1 PIC X VALUE 'Y'.
+          01 REXIST PIC X.
+          01 WS-LIST-EOF PIC X VALUE 'N'.
+          01 EMPRESA-FS PIC X(2).
+          01 WS-COD-EMPRESA PIC X(3) VALUE "001".
+
+       PROCEDURE DIVISION.
+        PARA1.
+          OPEN I-O indfile1.
+          OPEN INPUT EMPRESA.
+          IF EMPRESA-FS = '00'
+              READ EMPRESA RECORD
+                  AT END CONTINUE
+                  NOT AT END MOVE EMPRESA-COD TO WS-COD-EMPRESA
+              END-READ
+              CLOSE EMPRESA
+          END-IF.
+
+         PERFORM UNTIL CH1='N'
+          DISPLAY "MENU::"
+          DISPLAY "    ENTER YOUR CHOICE"
+          DISPLAY "    1=ADD RECORD"
+          DISPLAY "    2=DELETE RECORD"
+          DISPLAY "    3=UPDATE RECORD"
+          DISPLAY "    4=READ PERTICULAR RECORD"
+          DISPLAY "    5=LIST ALL RECORDS"
+          display "    0=EXIT"
+          ACCEPT choice
+
+          EVALUATE CHOICE
+           WHEN 1 PERFORM ADD1
+           WHEN 2 PERFORM DELETE1
+           WHEN 3 PERFORM UPDATE1
+           WHEN 4 PERFORM READ1
+           WHEN 5 PERFORM LIST1
+           WHEN OTHER move 'N' TO ch1
+          END-EVALUATE
+
+         END-PERFORM.
+         STOP RUN.
+
+         ADD1.
+           DISPLAY " ".
+           DISPLAY "ENTER THE  COD-CLIENTE".
+           ACCEPT CLI-COD-CLIENTE.
+           DISPLAY "ENTER THE  RAZON-SOCIAL".
+           ACCEPT CLI-RAZON-SOCIAL.
+           DISPLAY "ENTER THE  DIRECCION".
+           ACCEPT CLI-DIRECCION.
+           DISPLAY "ENTER THE  TELEFONO".
+           ACCEPT CLI-TELEFONO.
+           DISPLAY "ENTER THE  MONEDA (ARS/USD/EUR)".
+           ACCEPT CLI-MONEDA.
+           MOVE WS-COD-EMPRESA TO CLI-EMPRESA.
+           DISPLAY " ".
+           WRITE fileind1
+            INVALID KEY DISPLAY"  RECORD IS ALREADY EXIST"
+           END-WRITE.
+
+
+         DELETE1.
+            DISPLAY " ".
+            DISPLAY "ENTER THE RECORD YOU WANT TO DELETE".
+            ACCEPT CLI-COD-CLIENTE.
+            DELETE indfile1
+             INVALID KEY DISPLAY "  RECORD NOT EXIST"
+            END-DELETE.
+
+         UPDATE1.
+            MOVE 'Y' TO REXIST.
+            DISPLAY " ".
+            DISPLAY "ENTER THE RECORD YOU WANT TO UPDATE".
+            ACCEPT CLI-COD-CLIENTE.
+            READ indfile1
+             INVALID KEY MOVE 'N' TO REXIST
+            END-READ.
+            IF REXIST='N'
+              DISPLAY "  RECORD NOT EXIST"
+            ELSE
+              DISPLAY "ENTER THE  RAZON-SOCIAL"
+              ACCEPT CLI-RAZON-SOCIAL
+              DISPLAY "ENTER THE  DIRECCION"
+              ACCEPT CLI-DIRECCION
+              DISPLAY "ENTER THE  TELEFONO"
+              ACCEPT CLI-TELEFONO
+              DISPLAY "ENTER THE  MONEDA (ARS/USD/EUR)"
+              ACCEPT CLI-MONEDA
+              REWRITE fileind1
+                INVALID KEY DISPLAY "  RECORD NOT READED"
+              END-REWRITE
+            END-IF.
+
+
+         READ1.
+           MOVE 'Y' TO REXIST.
+           DISPLAY " ".
+           DISPLAY "ENTER THE RECORD YOU WANT TO SEE".
+           ACCEPT CLI-COD-CLIENTE.
+           READ indfile1
+              INVALID KEY MOVE 'N' TO REXIST
+           END-READ.
+            IF REXIST='N'
+              DISPLAY "  RECORD NOT EXIST"
+            ELSE
+              DISPLAY "COD-CLIENTE: " CLI-COD-CLIENTE.
+              DISPLAY "RAZON-SOCIAL: " CLI-RAZON-SOCIAL.
+              DISPLAY "DIRECCION: " CLI-DIRECCION.
+              DISPLAY "TELEFONO: " CLI-TELEFONO.
+              DISPLAY "MONEDA: " CLI-MONEDA.
+              DISPLAY "EMPRESA: " CLI-EMPRESA.
+
+         LIST1.
+           MOVE 'N' TO WS-LIST-EOF.
+           MOVE 0 TO CLI-COD-CLIENTE.
+           START indfile1 KEY IS NOT LESS THAN CLI-COD-CLIENTE
+             INVALID KEY MOVE 'S' TO WS-LIST-EOF
+           END-START.
+           PERFORM LIST1-UNA UNTIL WS-LIST-EOF = 'S'.
+
+         LIST1-UNA.
+           READ indfile1 NEXT RECORD
+             AT END MOVE 'S' TO WS-LIST-EOF
+           END-READ.
+           IF WS-LIST-EOF = 'N'
+             DISPLAY "COD-CLIENTE: " CLI-COD-CLIENTE
+             DISPLAY "  " CLI-RAZON-SOCIAL " " CLI-DIRECCION
+             DISPLAY "  " CLI-TELEFONO " " CLI-MONEDA
+           END-IF.
+
+       END PROGRAM CLIENTES.
