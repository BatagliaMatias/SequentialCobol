@@ -16,6 +16,8 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PARAM ASSIGN TO DISK
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TASA ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
@@ -35,6 +37,14 @@
            03 PARAM-FECHA-HASTA PIC X(8).
            03 PARAM-CLIENTE-DESDE PIC 9(4).
            03 PARAM-CLIENTE-HASTA PIC 9(4).
+           03 PARAM-CONSULTOR-DESDE PIC 9(3).
+           03 PARAM-CONSULTOR-HASTA PIC 9(3).
+
+       FD TASA LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "TASAS.DAT".
+       01 REG-TASA.
+           03 TASA-MONEDA PIC X(3).
+           03 TASA-VALOR PIC 9(5)V9999.
 
        WORKING-STORAGE SECTION.
 
@@ -43,9 +53,10 @@
 
        MAIN-PROCEDURE.
 
-         DISPLAY "Generando PERFILES.DAT y PARAMETROS.DAT".
+         DISPLAY "Generando PERFILES.DAT, PARAMETROS.DAT y TASAS.DAT".
          OPEN OUTPUT PERF.
          OPEN OUTPUT PARAM.
+         OPEN OUTPUT TASA.
 
          MOVE "X" TO PERF-PERFIL.
          MOVE "PERFIL X" TO PERF-DESCRIPCION.
@@ -72,10 +83,25 @@
          MOVE "20131225" TO PARAM-FECHA-HASTA.
          MOVE 0000 TO PARAM-CLIENTE-DESDE.
          MOVE 2222 TO PARAM-CLIENTE-HASTA.
+         MOVE 000 TO PARAM-CONSULTOR-DESDE.
+         MOVE 999 TO PARAM-CONSULTOR-HASTA.
          WRITE REG-PARAM.
 
+         MOVE "ARS" TO TASA-MONEDA.
+         MOVE 1,0000 TO TASA-VALOR.
+         WRITE REG-TASA.
+
+         MOVE "USD" TO TASA-MONEDA.
+         MOVE 1000,0000 TO TASA-VALOR.
+         WRITE REG-TASA.
+
+         MOVE "EUR" TO TASA-MONEDA.
+         MOVE 1100,0000 TO TASA-VALOR.
+         WRITE REG-TASA.
+
          CLOSE PARAM
-         CLOSE PERF.
+         CLOSE PERF
+         CLOSE TASA.
          STOP RUN.
            
        END PROGRAM GENERAR-CONSUL.
\ No newline at end of file
