@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. CONSULTA-HORAS-CONS.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT CON ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CON-COD-CONS
+           FILE STATUS IS CON-FS.
+
+           SELECT HOR ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS HOR-KEY
+           ALTERNATE RECORD KEY IS HOR-ALT-KEY WITH DUPLICATES
+           FILE STATUS IS HOR-FS.
+
+       DATA DIVISION.
+        FILE SECTION.
+         FD CON
+          VALUE OF FILE-ID IS "CONSULTORES.DAT".
+          01 CON-REG.
+            03 CON-COD-CONS PIC 9(3).
+            03 CON-FECHA-INGRESO PIC X(8).
+            03 CON-DIRECCION PIC X(20).
+            03 CON-APEYNOM PIC X(25).
+            03 CON-TELEFONO PIC 9(10).
+            03 CON-PERFIL PIC X.
+            03 CON-BAJA PIC X.
+                88 CON-ACTIVO VALUE SPACE.
+                88 CON-INACTIVO VALUE 'S'.
+            03 CON-FECHA-BAJA PIC X(8).
+            03 CON-EMPRESA PIC X(3).
+
+         FD HOR
+          VALUE OF FILE-ID IS "HORAS.DAT".
+          01 HOR-REG.
+            02 HOR-KEY.
+                03 HOR-CONS PIC 9(3).
+                03 HOR-ALT-KEY.
+                    04 HOR-FECHA PIC X(8).
+                    04 HOR-CLIENTE PIC 9(4).
+            02 HOR-DATOS.
+                03 HOR-CANT-HORAS PIC S9(2)V99.
+                03 HOR-OBSERV PIC X(30).
+                03 HOR-EMPRESA PIC X(3).
+
+         WORKING-STORAGE SECTION.
+          01 CHOICE PIC 9.
+          01 CH1 PIC X VALUE 'Y'.
+          01 CON-FS PIC X(2).
+          01 HOR-FS PIC X(2).
+          01 WS-CON-EXISTE PIC X.
+          01 WS-LIST-EOF PIC X VALUE 'N'.
+          01 WS-FECHA-DESDE PIC X(8).
+          01 WS-FECHA-HASTA PIC X(8).
+          01 WS-CANT-REGS PIC 9(5) VALUE ZERO.
+          01 WS-TOT-HORAS PIC S9(5)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+        PARA1.
+          OPEN INPUT CON.
+          OPEN INPUT HOR.
+
+         PERFORM UNTIL CH1='N'
+          DISPLAY "MENU DE CONSULTA DE HORAS POR CONSULTOR::"
+          DISPLAY "    ENTER YOUR CHOICE"
+          DISPLAY "    1=VER HISTORIAL COMPLETO DE UN CONSULTOR"
+          DISPLAY "    2=VER HISTORIAL DE UN CONSULTOR POR RANGO "
+              "DE FECHAS"
+          display "    0=EXIT"
+          ACCEPT choice
+
+          EVALUATE CHOICE
+           WHEN 1 PERFORM CONSULTAR1
+           WHEN 2 PERFORM CONSULTAR-POR-FECHA1
+           WHEN OTHER move 'N' TO ch1
+          END-EVALUATE
+
+         END-PERFORM.
+         CLOSE CON.
+         CLOSE HOR.
+         STOP RUN.
+
+         VALIDAR-CONSULTOR.
+           READ CON
+             INVALID KEY MOVE 'N' TO WS-CON-EXISTE
+             NOT INVALID KEY MOVE 'S' TO WS-CON-EXISTE
+           END-READ.
+
+         CONSULTAR1.
+           DISPLAY " ".
+           DISPLAY "ENTER THE  CONS".
+           ACCEPT CON-COD-CONS.
+           MOVE LOW-VALUE TO WS-FECHA-DESDE.
+           MOVE HIGH-VALUE TO WS-FECHA-HASTA.
+           PERFORM MOSTRAR-HISTORIAL.
+
+         CONSULTAR-POR-FECHA1.
+           DISPLAY " ".
+           DISPLAY "ENTER THE  CONS".
+           ACCEPT CON-COD-CONS.
+           DISPLAY "ENTER THE  FECHA DESDE (AAAAMMDD)".
+           ACCEPT WS-FECHA-DESDE.
+           DISPLAY "ENTER THE  FECHA HASTA (AAAAMMDD)".
+           ACCEPT WS-FECHA-HASTA.
+           PERFORM MOSTRAR-HISTORIAL.
+
+         MOSTRAR-HISTORIAL.
+           PERFORM VALIDAR-CONSULTOR.
+           IF WS-CON-EXISTE = 'N'
+             DISPLAY "  CONSULTOR NO EXISTE EN CONSULTORES.DAT"
+           ELSE
+             DISPLAY "CONS: " CON-COD-CONS "  APEYNOM: " CON-APEYNOM
+             DISPLAY "PERFIL: " CON-PERFIL "  EMPRESA: " CON-EMPRESA
+             IF CON-INACTIVO
+               DISPLAY "ESTADO: INACTIVO DESDE " CON-FECHA-BAJA
+             ELSE
+               DISPLAY "ESTADO: ACTIVO"
+             END-IF
+             DISPLAY " "
+             MOVE ZERO TO WS-CANT-REGS
+             MOVE ZERO TO WS-TOT-HORAS
+             MOVE CON-COD-CONS TO HOR-CONS
+             MOVE LOW-VALUE TO HOR-FECHA
+             MOVE ZERO TO HOR-CLIENTE
+             MOVE 'N' TO WS-LIST-EOF
+             START HOR KEY IS NOT LESS THAN HOR-KEY
+               INVALID KEY MOVE 'S' TO WS-LIST-EOF
+             END-START
+             PERFORM MOSTRAR-HISTORIAL-UNA
+                 UNTIL WS-LIST-EOF = 'S' OR HOR-CONS NOT = CON-COD-CONS
+             IF WS-CANT-REGS = ZERO
+               DISPLAY "  NO HAY HORAS REGISTRADAS EN EL PERIODO"
+             ELSE
+               DISPLAY " "
+               DISPLAY "TOTAL REGISTROS: " WS-CANT-REGS
+               DISPLAY "TOTAL HORAS: " WS-TOT-HORAS
+             END-IF
+           END-IF.
+
+         MOSTRAR-HISTORIAL-UNA.
+           READ HOR NEXT RECORD
+             AT END MOVE 'S' TO WS-LIST-EOF
+           END-READ.
+           IF WS-LIST-EOF = 'N' AND HOR-CONS = CON-COD-CONS
+             IF HOR-FECHA >= WS-FECHA-DESDE AND
+                 HOR-FECHA <= WS-FECHA-HASTA
+               DISPLAY "  FECHA: " HOR-FECHA "  CLIENTE: " HOR-CLIENTE
+               DISPLAY "    CANT-HORAS: " HOR-CANT-HORAS
+                   "  EMPRESA: " HOR-EMPRESA
+               DISPLAY "    " HOR-OBSERV
+               ADD HOR-CANT-HORAS TO WS-TOT-HORAS
+               ADD 1 TO WS-CANT-REGS
+             END-IF
+           END-IF.
+
+       END PROGRAM CONSULTA-HORAS-CONS.
