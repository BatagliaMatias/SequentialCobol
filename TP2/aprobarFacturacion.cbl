@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. APROBARFACT.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT APROB ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS APROB-NRO-FACT.
+
+
+       DATA DIVISION.
+        FILE SECTION.
+         FD APROB
+          VALUE OF FILE-ID IS "APROBACIONES.DAT".
+           01 APROB-REG.
+               03 APROB-NRO-FACT PIC 9(6).
+               03 APROB-FECHA-DESDE PIC X(8).
+               03 APROB-FECHA-HASTA PIC X(8).
+               03 APROB-TOTAL-GRAL PIC S9(9)V99.
+               03 APROB-TOTAL-IVA PIC S9(9)V99.
+               03 APROB-ESTADO PIC X(10).
+               03 APROB-FECHA-APROB PIC X(8).
+               03 APROB-EMPRESA PIC X(3).
+
+         WORKING-STORAGE SECTION.
+          01 CHOICE PIC 9.
+          01 CH1 PIC X VALUE 'Y'.
+          01 REXIST PIC X.
+
+       PROCEDURE DIVISION.
+        PARA1.
+          OPEN I-O APROB.
+
+         PERFORM UNTIL CH1='N'
+          DISPLAY "MENU APROBACION DE FACTURACION::"
+          DISPLAY "    ENTER YOUR CHOICE"
+          DISPLAY "    1=VER FACTURACION"
+          DISPLAY "    2=APROBAR FACTURACION"
+          display "    0=EXIT"
+          ACCEPT choice
+
+          EVALUATE CHOICE
+           WHEN 1 PERFORM VER1
+           WHEN 2 PERFORM APROBAR1
+           WHEN OTHER move 'N' TO ch1
+          END-EVALUATE
+
+         END-PERFORM.
+         CLOSE APROB.
+         STOP RUN.
+
+         VER1.
+           MOVE 'Y' TO REXIST.
+           DISPLAY " ".
+           DISPLAY "ENTER THE NRO DE FACTURACION".
+           ACCEPT APROB-NRO-FACT.
+           READ APROB
+             INVALID KEY MOVE 'N' TO REXIST
+           END-READ.
+           IF REXIST='N'
+             DISPLAY "  RECORD NOT EXIST"
+           ELSE
+             DISPLAY "NRO FACTURACION: " APROB-NRO-FACT
+             DISPLAY "FECHA DESDE: " APROB-FECHA-DESDE
+             DISPLAY "FECHA HASTA: " APROB-FECHA-HASTA
+             DISPLAY "TOTAL GENERAL: " APROB-TOTAL-GRAL
+             DISPLAY "TOTAL IVA: " APROB-TOTAL-IVA
+             DISPLAY "ESTADO: " APROB-ESTADO
+             DISPLAY "FECHA APROBACION: " APROB-FECHA-APROB
+             DISPLAY "EMPRESA: " APROB-EMPRESA
+           END-IF.
+
+         APROBAR1.
+           MOVE 'Y' TO REXIST.
+           DISPLAY " ".
+           DISPLAY "ENTER THE NRO DE FACTURACION A APROBAR".
+           ACCEPT APROB-NRO-FACT.
+           READ APROB
+             INVALID KEY MOVE 'N' TO REXIST
+           END-READ.
+           IF REXIST='N'
+             DISPLAY "  RECORD NOT EXIST"
+           ELSE
+             MOVE "APROBADO" TO APROB-ESTADO
+             MOVE FUNCTION CURRENT-DATE(1:8) TO APROB-FECHA-APROB
+             REWRITE APROB-REG
+               INVALID KEY DISPLAY "  ERROR AL APROBAR"
+             END-REWRITE
+             DISPLAY "FACTURACION APROBADA".
+
+
+       END PROGRAM APROBARFACT.
