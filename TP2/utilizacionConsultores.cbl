@@ -0,0 +1,209 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. UTILIZACION-CONS.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CON ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CON-COD-CONS
+               FILE STATUS IS CON-FS.
+
+           SELECT HOR ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HOR-KEY
+               ALTERNATE RECORD KEY IS HOR-ALT-KEY WITH DUPLICATES
+               FILE STATUS IS HOR-FS.
+
+           SELECT UTILCSV ASSIGN TO "UTILIZACION.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UTILCSV-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD CON
+          VALUE OF FILE-ID IS "CONSULTORES.DAT".
+          01 CON-REG.
+              03 CON-COD-CONS PIC 9(3).
+              03 CON-FECHA-INGRESO PIC X(8).
+              03 CON-DIRECCION PIC X(20).
+              03 CON-APEYNOM PIC X(25).
+              03 CON-TELEFONO PIC 9(10).
+              03 CON-PERFIL PIC X.
+              03 CON-BAJA PIC X.
+                  88 CON-ACTIVO VALUE SPACE.
+                  88 CON-INACTIVO VALUE 'S'.
+              03 CON-FECHA-BAJA PIC X(8).
+              03 CON-EMPRESA PIC X(3).
+
+       FD HOR
+          VALUE OF FILE-ID IS "HORAS.DAT".
+          01 HOR-REG.
+            02 HOR-KEY.
+               03 HOR-CONS PIC 9(3).
+               03 HOR-ALT-KEY.
+                   04 HOR-FECHA PIC X(8).
+                   04 HOR-CLIENTE PIC 9(4).
+           02 HOR-DATOS.
+               03 HOR-CANT-HORAS PIC S9(2)V99.
+               03 HOR-OBSERV PIC X(30).
+               03 HOR-EMPRESA PIC X(3).
+
+       FD UTILCSV
+           LABEL RECORD OMITTED.
+       01 UTILCSV-LINEA PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01 CON-FS                       PIC X(2).
+           88 CON-OK                          VALUE '00'.
+           88 CON-EOF                         VALUE '10'.
+
+       01 HOR-FS                       PIC X(2).
+           88 HOR-OK                          VALUE '00'.
+           88 HOR-EOF                         VALUE '10'.
+
+       01 UTILCSV-FS                   PIC X(2).
+
+       01 WS-FECHA-DESDE                PIC X(8).
+       01 WS-FECHA-HASTA                PIC X(8).
+       01 WS-DIAS-HABILES               PIC 9(3).
+       01 WS-HORAS-DIA                  PIC 9(2)V99.
+       01 WS-HORAS-DISPONIBLES          PIC 9(5)V99.
+       01 WS-HORAS-FACT                 PIC S9(5)V99.
+       01 WS-PORCENTAJE                 PIC S999V99.
+       01 WS-HOR-START-OK               PIC XX VALUE 'NO'.
+       01 WS-CANT-CONSULTORES           PIC 9(5) VALUE ZERO.
+
+       01 WS-LIN-UTIL.
+           03 FILLER               PIC X(11) VALUE "CONSULTOR ".
+           03 WS-LIN-UTIL-COD      PIC ZZ9.
+           03 FILLER               PIC X(2) VALUE "  ".
+           03 WS-LIN-UTIL-NOM      PIC X(25).
+           03 FILLER               PIC X(2) VALUE ": ".
+           03 WS-LIN-UTIL-HORAS    PIC -(4)9,99.
+           03 FILLER               PIC X(4) VALUE " / ".
+           03 WS-LIN-UTIL-DISP     PIC Z(4)9,99.
+           03 FILLER               PIC X(6) VALUE " HS ( ".
+           03 WS-LIN-UTIL-PORC     PIC -99,99.
+           03 FILLER               PIC X VALUE "%".
+
+       01 WS-CSV-HORAS-FACT             PIC -9(5),99.
+       01 WS-CSV-PORCENTAJE             PIC -999,99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM 010-INICIO.
+           PERFORM 100-PROCESAR-CON UNTIL CON-EOF.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       010-INICIO.
+           DISPLAY "REPORTE DE UTILIZACION DE CONSULTORES".
+           DISPLAY "INGRESE FECHA DESDE DEL PERIODO (AAAAMMDD): ".
+           ACCEPT WS-FECHA-DESDE.
+           DISPLAY "INGRESE FECHA HASTA DEL PERIODO (AAAAMMDD): ".
+           ACCEPT WS-FECHA-HASTA.
+           DISPLAY "INGRESE LA CANTIDAD DE DIAS HABILES DEL PERIODO: ".
+           ACCEPT WS-DIAS-HABILES.
+           DISPLAY "INGRESE LAS HORAS DISPONIBLES POR DIA HABIL "
+               "(EJ 8,00): ".
+           ACCEPT WS-HORAS-DIA.
+           MULTIPLY WS-DIAS-HABILES BY WS-HORAS-DIA
+               GIVING WS-HORAS-DISPONIBLES.
+
+           OPEN INPUT CON.
+           OPEN INPUT HOR.
+           OPEN OUTPUT UTILCSV.
+           MOVE "CONSULTOR,NOMBRE,HORAS FACTURADAS,HORAS DISPONIBLES,P
+      -    "ORCENTAJE DE UTILIZACION"
+               TO UTILCSV-LINEA.
+           WRITE UTILCSV-LINEA.
+           PERFORM 020-LEER-CON.
+
+       020-LEER-CON.
+           READ CON NEXT RECORD
+               AT END CONTINUE
+           END-READ.
+
+       030-LEER-HOR.
+           READ HOR NEXT RECORD
+               AT END CONTINUE
+           END-READ.
+
+       100-PROCESAR-CON.
+           PERFORM 110-ACUMULAR-HORAS-CON.
+           PERFORM 120-IMPRIMIR-CON.
+           PERFORM 020-LEER-CON.
+
+       110-ACUMULAR-HORAS-CON.
+           MOVE ZERO TO WS-HORAS-FACT.
+           MOVE CON-COD-CONS TO HOR-CONS.
+           MOVE LOW-VALUE TO HOR-FECHA.
+           MOVE ZERO TO HOR-CLIENTE.
+           START HOR KEY IS NOT LESS THAN HOR-KEY
+               INVALID KEY MOVE 'NO' TO WS-HOR-START-OK
+               NOT INVALID KEY MOVE 'SI' TO WS-HOR-START-OK
+           END-START.
+           IF WS-HOR-START-OK = 'SI'
+               PERFORM 030-LEER-HOR
+               PERFORM 115-ACUMULAR-UNA-HORA
+                   UNTIL HOR-EOF OR HOR-CONS NOT = CON-COD-CONS
+           END-IF.
+
+       115-ACUMULAR-UNA-HORA.
+           IF HOR-FECHA >= WS-FECHA-DESDE AND
+               HOR-FECHA <= WS-FECHA-HASTA
+               ADD HOR-CANT-HORAS TO WS-HORAS-FACT
+           END-IF.
+           PERFORM 030-LEER-HOR.
+
+       120-IMPRIMIR-CON.
+           IF WS-HORAS-DISPONIBLES > ZERO
+               COMPUTE WS-PORCENTAJE ROUNDED =
+                   (WS-HORAS-FACT / WS-HORAS-DISPONIBLES) * 100
+           ELSE
+               MOVE ZERO TO WS-PORCENTAJE
+           END-IF.
+           MOVE CON-COD-CONS TO WS-LIN-UTIL-COD.
+           MOVE CON-APEYNOM TO WS-LIN-UTIL-NOM.
+           MOVE WS-HORAS-FACT TO WS-LIN-UTIL-HORAS.
+           MOVE WS-HORAS-DISPONIBLES TO WS-LIN-UTIL-DISP.
+           MOVE WS-PORCENTAJE TO WS-LIN-UTIL-PORC.
+           DISPLAY WS-LIN-UTIL.
+           MOVE WS-HORAS-FACT TO WS-CSV-HORAS-FACT.
+           MOVE WS-PORCENTAJE TO WS-CSV-PORCENTAJE.
+           STRING CON-COD-CONS          DELIMITED BY SIZE
+                   ","                  DELIMITED BY SIZE
+                   CON-APEYNOM          DELIMITED BY SPACE
+                   ","                  DELIMITED BY SIZE
+                   WS-CSV-HORAS-FACT    DELIMITED BY SIZE
+                   ","                  DELIMITED BY SIZE
+                   WS-HORAS-DISPONIBLES DELIMITED BY SIZE
+                   ","                  DELIMITED BY SIZE
+                   WS-CSV-PORCENTAJE    DELIMITED BY SIZE
+               INTO UTILCSV-LINEA
+           END-STRING.
+           WRITE UTILCSV-LINEA.
+           ADD 1 TO WS-CANT-CONSULTORES.
+
+       900-FIN.
+           CLOSE CON.
+           CLOSE HOR.
+           CLOSE UTILCSV.
+           DISPLAY "CONSULTORES PROCESADOS: " WS-CANT-CONSULTORES.
+           DISPLAY "REPORTE GRABADO EN UTILIZACION.CSV".
+
+       END PROGRAM UTILIZACION-CONS.
