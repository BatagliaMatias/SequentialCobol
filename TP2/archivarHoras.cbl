@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. ARCHIVARHORAS.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT HOR ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HOR-KEY
+               ALTERNATE RECORD KEY IS HOR-ALT-KEY WITH DUPLICATES
+               FILE STATUS IS HOR-FS.
+
+           SELECT ARCHIVO ASSIGN TO "HORAS_ARCHIVO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARCHIVO-FS.
+
+           SELECT PURGALOG ASSIGN TO "HORAS_PURGA.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PURGALOG-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD HOR
+          VALUE OF FILE-ID IS "HORAS.DAT".
+          01 HOR-REG.
+            02 HOR-KEY.
+               03 HOR-CONS PIC 9(3).
+               03 HOR-ALT-KEY.
+                   04 HOR-FECHA PIC X(8).
+                   04 HOR-CLIENTE PIC 9(4).
+           02 HOR-DATOS.
+               03 HOR-CANT-HORAS PIC S9(2)V99.
+               03 HOR-OBSERV PIC X(30).
+               03 HOR-EMPRESA PIC X(3).
+
+       FD ARCHIVO
+           LABEL RECORD OMITTED.
+       01 ARCHIVO-LINEA PIC X(120).
+
+       FD PURGALOG
+           LABEL RECORD OMITTED.
+       01 PURGALOG-LINEA PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+       01 HOR-FS                       PIC X(2).
+           88 HOR-OK                          VALUE '00'.
+           88 HOR-EOF                         VALUE '10'.
+
+       01 ARCHIVO-FS                   PIC X(2).
+       01 PURGALOG-FS                  PIC X(2).
+
+       01 WS-FECHA-CORTE                PIC X(8).
+       01 WS-CANT-ARCHIVADAS            PIC 9(7) VALUE ZERO.
+       01 WS-CANT-CONSERVADAS           PIC 9(7) VALUE ZERO.
+       01 WS-CONFIRMAR                  PIC X.
+       01 WS-CSV-HORAS                  PIC -9(2),99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM 010-INICIO.
+           IF WS-CONFIRMAR = 'S'
+               PERFORM 100-PURGAR-HORAS
+           END-IF.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       010-INICIO.
+           DISPLAY "ARCHIVO Y PURGA DE FIN DE EJERCICIO DE HORAS.DAT".
+           DISPLAY "Se archivaran y eliminaran las horas con fecha "
+               "anterior a la fecha de corte.".
+           DISPLAY "INGRESE LA FECHA DE CORTE (AAAAMMDD): ".
+           ACCEPT WS-FECHA-CORTE.
+           DISPLAY "CONFIRMA EL ARCHIVO Y PURGA DE HORAS ANTERIORES "
+               "A " WS-FECHA-CORTE " (S/N)?".
+           ACCEPT WS-CONFIRMAR.
+
+           OPEN OUTPUT PURGALOG.
+           STRING "Archivo/purga de HORAS.DAT iniciada. Corte="
+                   DELIMITED BY SIZE
+               WS-FECHA-CORTE DELIMITED BY SIZE
+               INTO PURGALOG-LINEA
+           END-STRING.
+           WRITE PURGALOG-LINEA.
+
+           IF WS-CONFIRMAR NOT = 'S'
+               MOVE "Operacion cancelada por el usuario."
+                   TO PURGALOG-LINEA
+               WRITE PURGALOG-LINEA
+               DISPLAY "OPERACION CANCELADA."
+           ELSE
+               OPEN I-O HOR
+               IF NOT HOR-OK
+                   DISPLAY "ERROR APERTURA HORAS.DAT"
+                   MOVE 'N' TO WS-CONFIRMAR
+               END-IF
+               OPEN OUTPUT ARCHIVO
+           END-IF.
+
+       100-PURGAR-HORAS.
+           MOVE LOW-VALUE TO HOR-KEY.
+           START HOR KEY IS NOT LESS THAN HOR-KEY
+               INVALID KEY MOVE 'S' TO HOR-FS
+           END-START.
+           PERFORM 110-PURGAR-UNA-HORA UNTIL HOR-EOF.
+
+       110-PURGAR-UNA-HORA.
+           READ HOR NEXT RECORD
+               AT END CONTINUE
+           END-READ.
+           IF NOT HOR-EOF
+               IF HOR-FECHA < WS-FECHA-CORTE
+                   PERFORM 120-ARCHIVAR-Y-BORRAR
+               ELSE
+                   ADD 1 TO WS-CANT-CONSERVADAS
+               END-IF
+           END-IF.
+
+       120-ARCHIVAR-Y-BORRAR.
+           MOVE HOR-CANT-HORAS TO WS-CSV-HORAS.
+           STRING HOR-CONS         DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               HOR-FECHA           DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               HOR-CLIENTE         DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               WS-CSV-HORAS        DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               HOR-OBSERV          DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               HOR-EMPRESA         DELIMITED BY SIZE
+               INTO ARCHIVO-LINEA
+           END-STRING.
+           WRITE ARCHIVO-LINEA.
+           DELETE HOR RECORD
+               INVALID KEY
+                   DISPLAY "ERROR AL ELIMINAR REGISTRO DE HORAS.DAT"
+           END-DELETE.
+           ADD 1 TO WS-CANT-ARCHIVADAS.
+
+       900-FIN.
+           IF WS-CONFIRMAR = 'S'
+               CLOSE HOR
+               CLOSE ARCHIVO
+               DISPLAY "Horas archivadas y eliminadas: "
+                   WS-CANT-ARCHIVADAS
+               DISPLAY "Horas conservadas en HORAS.DAT: "
+                   WS-CANT-CONSERVADAS
+               STRING "Archivo/purga finalizada. Archivadas="
+                       DELIMITED BY SIZE
+                   WS-CANT-ARCHIVADAS DELIMITED BY SIZE
+                   " Conservadas=" DELIMITED BY SIZE
+                   WS-CANT-CONSERVADAS DELIMITED BY SIZE
+                   INTO PURGALOG-LINEA
+               END-STRING
+               WRITE PURGALOG-LINEA
+           END-IF.
+           CLOSE PURGALOG.
+
+       END PROGRAM ARCHIVARHORAS.
