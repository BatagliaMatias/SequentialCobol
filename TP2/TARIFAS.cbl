@@ -15,6 +15,9 @@
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS TAR-KEY
            FILE STATUS IS TAR-FS.
+           SELECT TARLOG ASSIGN TO "TARIFAS_LOG.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TARLOG-FS.
 
 
        DATA DIVISION.
@@ -25,9 +28,15 @@
             02 TAR-KEY.
                 03 TAR-PERFIL PIC X.
                 03 TAR-FVIGENCIA PIC X(10).
+                03 TAR-CLIENTE PIC 9(4).
+                03 TAR-CONSULTOR PIC 9(3).
             02 TAR-DATA.
                 03 TAR-TARIFA PIC 9(7)V99.
 
+         FD TARLOG
+             LABEL RECORD OMITTED.
+         01 TARLOG-LINEA PIC X(80).
+
 
        WORKING-STORAGE SECTION.
        01 TAR-FS PIC X(2).
@@ -35,14 +44,59 @@
            88 TAR-NO VALUE '23'.
            88 TAR-EOF VALUE '10'.
 
+       01 TARLOG-FS PIC X(2).
+           88 TARLOG-OK VALUE '00'.
+
+       01 WS-TARLOG-FECHA PIC X(8).
+
+       01 WS-CACHE-VALIDA PIC X VALUE 'N'.
+       01 WS-CACHE-PERFIL PIC X.
+       01 WS-CACHE-FVIGENCIA PIC X(10).
+       01 WS-CACHE-CLIENTE PIC 9(4).
+       01 WS-CACHE-CONSULTOR PIC 9(3).
+       01 WS-CACHE-TARIFA PIC 9(7)V99.
+
+       01 WS-TAR-GENERAL-HALLADA PIC X VALUE 'N'.
+       01 WS-TAR-GENERAL-TARIFA PIC 9(7)V99.
+       01 WS-TAR-CLIENTE-HALLADA PIC X VALUE 'N'.
+       01 WS-TAR-CLIENTE-TARIFA PIC 9(7)V99.
+       01 WS-TAR-CLIENTE-CONS-HALLADA PIC X VALUE 'N'.
+       01 WS-TAR-CLIENTE-CONS-TARIFA PIC 9(7)V99.
+
+       01 WS-PRORR-HALLADA-INICIAL PIC X VALUE 'N'.
+       01 WS-PRORR-SEG-DESDE PIC X(10).
+       01 WS-PRORR-TARIFA-ACTUAL PIC 9(7)V99.
+       01 WS-PRORR-DIAS-TOT PIC 9(7).
+       01 WS-PRORR-IMPORTE-TOT PIC 9(14)V99.
+       01 WS-PRORR-DIAS PIC S9(7).
+       01 WS-PRORR-EOF PIC X.
+           88 WS-PRORR-FIN VALUE 'S'.
+       01 WS-PRORR-FEC-DASH PIC X(10).
+       01 WS-PRORR-FEC-DASH-R REDEFINES WS-PRORR-FEC-DASH.
+           03 WS-PRORR-FEC-AA PIC 9(4).
+           03 FILLER PIC X.
+           03 WS-PRORR-FEC-MM PIC 9(2).
+           03 FILLER PIC X.
+           03 WS-PRORR-FEC-DD PIC 9(2).
+       01 WS-PRORR-FEC-8 PIC 9(8).
+       01 WS-PRORR-JULIANO PIC 9(7).
+       01 WS-PRORR-JULIANO-1 PIC 9(7).
+       01 WS-PRORR-JULIANO-2 PIC 9(7).
+
 
        LINKAGE SECTION.
       **-*-*-*-*-*-*-*-*-*-*-*-*-*
        01 PAR-ENTRADA.
            03 PARAM-PERFIL PIC X.
            03 PARAM-FVIGENCIA PIC X(10).
+           03 PARAM-CLIENTE PIC 9(4).
+           03 PARAM-CONSULTOR PIC 9(3).
+           03 PARAM-FVIGENCIA-HASTA PIC X(10).
        01 PAR-SALIDA.
            03 PAR-TARIFA PIC 9(7)V99.
+           03 PAR-TARIFA-ENCONTRADA PIC X.
+               88 TARIFA-ENCONTRADA VALUE 'S'.
+               88 TARIFA-NO-ENCONTRADA VALUE 'N'.
        01 COD-OPER PIC X.
        PROCEDURE DIVISION USING PAR-ENTRADA,PAR-SALIDA,COD-OPER.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -53,36 +107,233 @@
         EVALUATE COD-OPER
             WHEN 'O'
             OPEN I-O TAR
+            OPEN OUTPUT TARLOG
+            MOVE
+            "PERFIL,FVIGENCIA,CLIENTE,CONSULTOR,TARIFA,FECHA-CONSULTA"
+                TO TARLOG-LINEA
+            WRITE TARLOG-LINEA
 
 
             WHEN 'C'
             CLOSE TAR
+            CLOSE TARLOG
 
 
             WHEN 'P'
-            MOVE PARAM-PERFIL TO TAR-PERFIL
-            MOVE PARAM-FVIGENCIA TO TAR-FVIGENCIA
-            
-            START TAR KEY IS LESS TAR-KEY
-            READ TAR NEXT RECORD
+            IF WS-CACHE-VALIDA = 'S' AND PARAM-PERFIL = WS-CACHE-PERFIL
+                AND PARAM-CLIENTE = WS-CACHE-CLIENTE
+                AND PARAM-CONSULTOR = WS-CACHE-CONSULTOR
+                AND PARAM-FVIGENCIA >= WS-CACHE-FVIGENCIA
+                MOVE WS-CACHE-TARIFA TO PAR-TARIFA
+                SET TARIFA-ENCONTRADA TO TRUE
+            ELSE
+                PERFORM 020-BUSCAR-TARIFA
+            END-IF
+            IF TARIFA-ENCONTRADA
+                PERFORM 030-REGISTRAR-LOG
+            END-IF
 
-            IF NOT TAR-OK AND NOT TAR-EOF
-               DISPLAY 'ERROR DE LECTURA TARIFA'
-               STOP RUN.
 
-            PERFORM 010-RELEECTURA UNTIL TAR-EOF OR
-                TAR-FVIGENCIA > PARAM-FVIGENCIA.
+            WHEN 'B'
+            PERFORM 025-CALCULAR-TARIFA-PRORRATEADA
+        END-EVALUATE.
 
+       020-BUSCAR-TARIFA.
+           MOVE PARAM-PERFIL TO TAR-PERFIL.
+           MOVE PARAM-FVIGENCIA TO TAR-FVIGENCIA.
+           MOVE 9999 TO TAR-CLIENTE.
+           MOVE 999 TO TAR-CONSULTOR.
+           SET TARIFA-NO-ENCONTRADA TO TRUE.
+           MOVE 'N' TO WS-TAR-GENERAL-HALLADA.
+           MOVE 'N' TO WS-TAR-CLIENTE-HALLADA.
+           MOVE 'N' TO WS-TAR-CLIENTE-CONS-HALLADA.
 
+           START TAR KEY IS LESS TAR-KEY
+           READ TAR NEXT RECORD
 
+           IF NOT TAR-OK AND NOT TAR-EOF
+              DISPLAY 'ERROR DE LECTURA TARIFA'
+              STOP RUN.
 
+           PERFORM 010-RELEECTURA UNTIL TAR-EOF OR
+               TAR-PERFIL <> PARAM-PERFIL OR
+               TAR-FVIGENCIA > PARAM-FVIGENCIA.
+
+           IF WS-TAR-CLIENTE-CONS-HALLADA = 'S'
+               MOVE WS-TAR-CLIENTE-CONS-TARIFA TO PAR-TARIFA
+               SET TARIFA-ENCONTRADA TO TRUE
+           ELSE
+               IF WS-TAR-CLIENTE-HALLADA = 'S'
+                   MOVE WS-TAR-CLIENTE-TARIFA TO PAR-TARIFA
+                   SET TARIFA-ENCONTRADA TO TRUE
+               ELSE
+                   IF WS-TAR-GENERAL-HALLADA = 'S'
+                       MOVE WS-TAR-GENERAL-TARIFA TO PAR-TARIFA
+                       SET TARIFA-ENCONTRADA TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF TARIFA-ENCONTRADA
+               MOVE PARAM-PERFIL TO WS-CACHE-PERFIL
+               MOVE PARAM-FVIGENCIA TO WS-CACHE-FVIGENCIA
+               MOVE PARAM-CLIENTE TO WS-CACHE-CLIENTE
+               MOVE PARAM-CONSULTOR TO WS-CACHE-CONSULTOR
+               MOVE PAR-TARIFA TO WS-CACHE-TARIFA
+               MOVE 'S' TO WS-CACHE-VALIDA
+           END-IF.
+
+       030-REGISTRAR-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TARLOG-FECHA.
+           STRING
+               PARAM-PERFIL        DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               PARAM-FVIGENCIA     DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               PARAM-CLIENTE       DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               PARAM-CONSULTOR     DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               PAR-TARIFA          DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               WS-TARLOG-FECHA     DELIMITED BY SIZE
+               INTO TARLOG-LINEA
+           END-STRING.
+           WRITE TARLOG-LINEA.
 
        010-RELEECTURA.
            IF COD-OPER = 'P'
                IF(TAR-PERFIL = PARAM-PERFIL) AND
                    (TAR-FVIGENCIA < PARAM-FVIGENCIA OR
                    TAR-FVIGENCIA = PARAM-FVIGENCIA)
-                   MOVE TAR-TARIFA TO PAR-TARIFA
+                   IF TAR-CLIENTE = ZERO AND TAR-CONSULTOR = ZERO
+                       MOVE TAR-TARIFA TO WS-TAR-GENERAL-TARIFA
+                       MOVE 'S' TO WS-TAR-GENERAL-HALLADA
+                   END-IF
+                   IF TAR-CLIENTE = PARAM-CLIENTE AND
+                       TAR-CONSULTOR = ZERO
+                       MOVE TAR-TARIFA TO WS-TAR-CLIENTE-TARIFA
+                       MOVE 'S' TO WS-TAR-CLIENTE-HALLADA
+                   END-IF
+                   IF TAR-CLIENTE = PARAM-CLIENTE AND
+                       TAR-CONSULTOR = PARAM-CONSULTOR AND
+                       TAR-CONSULTOR NOT = ZERO
+                       MOVE TAR-TARIFA TO WS-TAR-CLIENTE-CONS-TARIFA
+                       MOVE 'S' TO WS-TAR-CLIENTE-CONS-HALLADA
+                   END-IF
                    READ TAR NEXT RECORD.
 
+      ******************************************************************
+      * Tarifa general promedio, prorrateada por dias, para un periodo
+      * que atraviesa uno o mas cambios de tarifa (COD-OPER = 'B')
+      ******************************************************************
+       025-CALCULAR-TARIFA-PRORRATEADA.
+           MOVE ZERO TO WS-PRORR-DIAS-TOT.
+           MOVE ZERO TO WS-PRORR-IMPORTE-TOT.
+           MOVE PARAM-FVIGENCIA TO WS-PRORR-SEG-DESDE.
+           PERFORM 026-BUSCAR-TARIFA-INICIAL.
+           IF WS-PRORR-HALLADA-INICIAL = 'N'
+               SET TARIFA-NO-ENCONTRADA TO TRUE
+           ELSE
+               MOVE PARAM-PERFIL TO TAR-PERFIL
+               MOVE PARAM-FVIGENCIA TO TAR-FVIGENCIA
+               MOVE 9999 TO TAR-CLIENTE
+               MOVE 999 TO TAR-CONSULTOR
+               START TAR KEY IS GREATER TAR-KEY
+                   INVALID KEY MOVE 'S' TO WS-PRORR-EOF
+                   NOT INVALID KEY MOVE 'N' TO WS-PRORR-EOF
+               END-START
+               IF NOT WS-PRORR-FIN
+                   PERFORM 028-LEER-SIGUIENTE-TARIFA
+                   PERFORM 029-ACUMULAR-SEGMENTO
+                       UNTIL WS-PRORR-FIN
+                          OR TAR-PERFIL <> PARAM-PERFIL
+                          OR TAR-FVIGENCIA > PARAM-FVIGENCIA-HASTA
+               END-IF
+               PERFORM 031-CERRAR-ULTIMO-SEGMENTO
+               IF WS-PRORR-DIAS-TOT > ZERO
+                   DIVIDE WS-PRORR-IMPORTE-TOT BY WS-PRORR-DIAS-TOT
+                       GIVING PAR-TARIFA ROUNDED
+                   SET TARIFA-ENCONTRADA TO TRUE
+               ELSE
+                   SET TARIFA-NO-ENCONTRADA TO TRUE
+               END-IF
+           END-IF.
+
+       026-BUSCAR-TARIFA-INICIAL.
+           MOVE PARAM-PERFIL TO TAR-PERFIL.
+           MOVE PARAM-FVIGENCIA TO TAR-FVIGENCIA.
+           MOVE 9999 TO TAR-CLIENTE.
+           MOVE 999 TO TAR-CONSULTOR.
+           MOVE 'N' TO WS-PRORR-HALLADA-INICIAL.
+
+           START TAR KEY IS LESS TAR-KEY
+           READ TAR NEXT RECORD
+
+           IF NOT TAR-OK AND NOT TAR-EOF
+              DISPLAY 'ERROR DE LECTURA TARIFA'
+              STOP RUN.
+
+           PERFORM 027-RELEER-TARIFA-INICIAL UNTIL TAR-EOF OR
+               TAR-PERFIL <> PARAM-PERFIL OR
+               TAR-FVIGENCIA > PARAM-FVIGENCIA.
+
+       027-RELEER-TARIFA-INICIAL.
+           IF TAR-PERFIL = PARAM-PERFIL AND
+               (TAR-FVIGENCIA < PARAM-FVIGENCIA OR
+               TAR-FVIGENCIA = PARAM-FVIGENCIA) AND
+               TAR-CLIENTE = ZERO AND TAR-CONSULTOR = ZERO
+               MOVE TAR-TARIFA TO WS-PRORR-TARIFA-ACTUAL
+               MOVE 'S' TO WS-PRORR-HALLADA-INICIAL
+           END-IF.
+           READ TAR NEXT RECORD.
+
+       028-LEER-SIGUIENTE-TARIFA.
+           READ TAR NEXT RECORD
+               AT END MOVE 'S' TO WS-PRORR-EOF
+               NOT AT END MOVE 'N' TO WS-PRORR-EOF
+           END-READ.
+
+       029-ACUMULAR-SEGMENTO.
+           IF TAR-CLIENTE = ZERO AND TAR-CONSULTOR = ZERO
+               MOVE WS-PRORR-SEG-DESDE TO WS-PRORR-FEC-DASH
+               PERFORM 030-FECHA-A-JULIANO
+               MOVE WS-PRORR-JULIANO TO WS-PRORR-JULIANO-1
+               MOVE TAR-FVIGENCIA TO WS-PRORR-FEC-DASH
+               PERFORM 030-FECHA-A-JULIANO
+               COMPUTE WS-PRORR-JULIANO-2 = WS-PRORR-JULIANO - 1
+               COMPUTE WS-PRORR-DIAS =
+                   WS-PRORR-JULIANO-2 - WS-PRORR-JULIANO-1 + 1
+               PERFORM 032-SUMAR-SEGMENTO
+               MOVE TAR-FVIGENCIA TO WS-PRORR-SEG-DESDE
+               MOVE TAR-TARIFA TO WS-PRORR-TARIFA-ACTUAL
+           END-IF.
+           PERFORM 028-LEER-SIGUIENTE-TARIFA.
+
+       031-CERRAR-ULTIMO-SEGMENTO.
+           MOVE WS-PRORR-SEG-DESDE TO WS-PRORR-FEC-DASH.
+           PERFORM 030-FECHA-A-JULIANO.
+           MOVE WS-PRORR-JULIANO TO WS-PRORR-JULIANO-1.
+           MOVE PARAM-FVIGENCIA-HASTA TO WS-PRORR-FEC-DASH.
+           PERFORM 030-FECHA-A-JULIANO.
+           MOVE WS-PRORR-JULIANO TO WS-PRORR-JULIANO-2.
+           COMPUTE WS-PRORR-DIAS =
+               WS-PRORR-JULIANO-2 - WS-PRORR-JULIANO-1 + 1.
+           PERFORM 032-SUMAR-SEGMENTO.
+
+       032-SUMAR-SEGMENTO.
+           IF WS-PRORR-DIAS > ZERO
+               ADD WS-PRORR-DIAS TO WS-PRORR-DIAS-TOT
+               COMPUTE WS-PRORR-IMPORTE-TOT =
+                   WS-PRORR-IMPORTE-TOT +
+                   (WS-PRORR-DIAS * WS-PRORR-TARIFA-ACTUAL)
+           END-IF.
+
+       030-FECHA-A-JULIANO.
+           MOVE WS-PRORR-FEC-AA TO WS-PRORR-FEC-8(1:4).
+           MOVE WS-PRORR-FEC-MM TO WS-PRORR-FEC-8(5:2).
+           MOVE WS-PRORR-FEC-DD TO WS-PRORR-FEC-8(7:2).
+           COMPUTE WS-PRORR-JULIANO =
+               FUNCTION INTEGER-OF-DATE(WS-PRORR-FEC-8).
+
        EXIT PROGRAM.
