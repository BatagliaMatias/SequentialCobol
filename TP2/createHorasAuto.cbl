@@ -12,6 +12,10 @@
 *******Código de Consultor + Fecha +  Código de Cliente.
       *Clave alterna = Fecha + Cod-Cliente
 
+           SELECT OPTIONAL EMPRESA ASSIGN TO "EMPRESA.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EMPRESA-FS.
+
 
        DATA DIVISION.
         FILE SECTION.
@@ -24,23 +28,40 @@
                    04 HOR-FECHA PIC X(8).
                    04 HOR-CLIENTE PIC 9(4).
            02 HOR-DATOS.
-               03 HOR-CANT-HORAS PIC 9(2)V99.
+               03 HOR-CANT-HORAS PIC S9(2)V99.
                03 HOR-OBSERV PIC X(30).
+               03 HOR-EMPRESA PIC X(3).
+
+         FD EMPRESA
+             LABEL RECORD OMITTED.
+         01 EMPRESA-REG.
+             03 EMPRESA-COD PIC X(3).
 
          WORKING-STORAGE SECTION.
           01 CHOICE PIC 9.
           01 CH1 PIC X VALUE 'Y'.
           01 REXIST PIC X.
+          01 EMPRESA-FS PIC X(2).
+          01 WS-COD-EMPRESA PIC X(3) VALUE "001".
 
        PROCEDURE DIVISION.
         PARA1.
           OPEN OUTPUT HOR.
+          OPEN INPUT EMPRESA.
+          IF EMPRESA-FS = '00'
+              READ EMPRESA RECORD
+                  AT END CONTINUE
+                  NOT AT END MOVE EMPRESA-COD TO WS-COD-EMPRESA
+              END-READ
+              CLOSE EMPRESA
+          END-IF.
           DISPLAY 'GENERANDO HOR'.
           MOVE 001 TO HOR-CONS.
           MOVE "20141212" TO HOR-FECHA.
           MOVE 1111 TO HOR-CLIENTE.
           MOVE 50 TO HOR-CANT-HORAS.
           MOVE "UnaObservacion" TO HOR-OBSERV.
+          MOVE WS-COD-EMPRESA TO HOR-EMPRESA.
           WRITE HOR-REG.
 
           MOVE 001 TO HOR-CONS.
@@ -48,6 +69,7 @@
           MOVE 1111 TO HOR-CLIENTE.
           MOVE 50 TO HOR-CANT-HORAS.
           MOVE "UnaObservacion" TO HOR-OBSERV.
+          MOVE WS-COD-EMPRESA TO HOR-EMPRESA.
           WRITE HOR-REG.
 
           MOVE 010 TO HOR-CONS.
@@ -55,6 +77,7 @@
           MOVE 1111 TO HOR-CLIENTE.
           MOVE 50 TO HOR-CANT-HORAS.
           MOVE "UnaObservacion" TO HOR-OBSERV.
+          MOVE WS-COD-EMPRESA TO HOR-EMPRESA.
           WRITE HOR-REG.
 
           MOVE 001 TO HOR-CONS.
@@ -62,6 +85,7 @@
           MOVE 2222 TO HOR-CLIENTE.
           MOVE 50 TO HOR-CANT-HORAS.
           MOVE "UnaObservacion" TO HOR-OBSERV.
+          MOVE WS-COD-EMPRESA TO HOR-EMPRESA.
           WRITE HOR-REG.
 
           MOVE 001 TO HOR-CONS.
@@ -69,6 +93,7 @@
           MOVE 3333 TO HOR-CLIENTE.
           MOVE 50 TO HOR-CANT-HORAS.
           MOVE "UnaObservacion" TO HOR-OBSERV.
+          MOVE WS-COD-EMPRESA TO HOR-EMPRESA.
           WRITE HOR-REG.
 
           MOVE 001 TO HOR-CONS.
@@ -76,6 +101,7 @@
           MOVE 4444 TO HOR-CLIENTE.
           MOVE 50 TO HOR-CANT-HORAS.
           MOVE "UnaObservacion" TO HOR-OBSERV.
+          MOVE WS-COD-EMPRESA TO HOR-EMPRESA.
           WRITE HOR-REG.
 
           CLOSE HOR.
