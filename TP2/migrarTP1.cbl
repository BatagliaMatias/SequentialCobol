@@ -0,0 +1,460 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. MIGRARTP1.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT HS1 ASSIGN TO "HS1.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HS1-ESTADO.
+
+           SELECT HS2 ASSIGN TO "HS2.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HS2-ESTADO.
+
+           SELECT HS3 ASSIGN TO "HS3.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HS3-ESTADO.
+
+           SELECT VAL ASSIGN TO "VAL-HORA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VAL-ESTADO.
+
+           SELECT CONS ASSIGN TO "CONSUL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONS-ESTADO.
+
+           SELECT HOR ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS HOR-KEY
+               ALTERNATE RECORD KEY IS HOR-ALT-KEY WITH DUPLICATES
+               FILE STATUS IS HOR-FS.
+
+           SELECT CON ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CON-COD-CONS
+               FILE STATUS IS CON-FS.
+
+           SELECT CLI ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CLI-COD-CLIENTE
+               FILE STATUS IS CLI-FS.
+
+           SELECT TAR ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TAR-KEY
+               FILE STATUS IS TAR-FS.
+
+           SELECT MIGLOG ASSIGN TO "MIGRACION_TP1.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MIGLOG-FS.
+
+           SELECT OPTIONAL EMPRESA ASSIGN TO "EMPRESA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EMPRESA-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD HS1.
+       01 REG-HS1.
+           03 HS1-CONS                 PIC 9(3).
+           03 HS1-FECHA                PIC X(8).
+           03 HS1-CLIENTE              PIC 9(4).
+           03 HS1-CANT-HORAS           PIC 9(2)V99.
+           03 HS1-OBSERV               PIC X(30).
+
+       FD HS2.
+       01 REG-HS2.
+           03 HS2-CONS                 PIC 9(3).
+           03 HS2-FECHA                PIC X(8).
+           03 HS2-CLIENTE              PIC 9(4).
+           03 HS2-CANT-HORAS           PIC 9(2)V99.
+           03 HS2-OBSERV               PIC X(30).
+
+       FD HS3.
+       01 REG-HS3.
+           03 HS3-CONS                 PIC 9(3).
+           03 HS3-FECHA                PIC X(8).
+           03 HS3-CLIENTE              PIC 9(4).
+           03 HS3-CANT-HORAS           PIC 9(2)V99.
+           03 HS3-OBSERV               PIC X(30).
+
+       FD VAL.
+       01 REG-VAL.
+           03 VAL-CONS                 PIC 9(3).
+           03 VAL-FEC-DESDE            PIC X(8).
+           03 VAL-FEC-HASTA            PIC X(8).
+           03 VAL-VALOR-HORA           PIC 9(7)V99.
+
+       FD CONS.
+       01 REG-CONS.
+           03 CONS-CONS                PIC 9(3).
+           03 CONS-FECHA-ALTA          PIC X(8).
+           03 CONS-NOMBRE              PIC X(25).
+
+       FD HOR
+          VALUE OF FILE-ID IS "HORAS.DAT".
+          01 HOR-REG.
+            02 HOR-KEY.
+               03 HOR-CONS PIC 9(3).
+               03 HOR-ALT-KEY.
+                   04 HOR-FECHA PIC X(8).
+                   04 HOR-CLIENTE PIC 9(4).
+           02 HOR-DATOS.
+               03 HOR-CANT-HORAS PIC S9(2)V99.
+               03 HOR-OBSERV PIC X(30).
+               03 HOR-EMPRESA PIC X(3).
+
+       FD CON
+          VALUE OF FILE-ID IS "CONSULTORES.DAT".
+          01 CON-REG.
+              03 CON-COD-CONS PIC 9(3).
+              03 CON-FECHA-INGRESO PIC X(8).
+              03 CON-DIRECCION PIC X(20).
+              03 CON-APEYNOM PIC X(25).
+              03 CON-TELEFONO PIC 9(10).
+              03 CON-PERFIL PIC X.
+              03 CON-BAJA PIC X.
+                  88 CON-ACTIVO VALUE SPACE.
+                  88 CON-INACTIVO VALUE 'S'.
+              03 CON-FECHA-BAJA PIC X(8).
+              03 CON-EMPRESA PIC X(3).
+
+       FD CLI
+          VALUE OF FILE-ID IS "CLIENTES.DAT".
+          01 CLI-REG.
+              03 CLI-COD-CLIENTE PIC 9(4).
+              03 CLI-RAZON-SOCIAL PIC X(30).
+              03 CLI-DIRECCION PIC X(20).
+              03 CLI-TELEFONO PIC 9(10).
+              03 CLI-MONEDA PIC X(3).
+              03 CLI-EMPRESA PIC X(3).
+
+       FD TAR
+          VALUE OF FILE-ID IS "TARIFAS.DAT".
+          01 TAR-REG.
+            02 TAR-KEY.
+                03 TAR-PERFIL PIC X.
+                03 TAR-FVIGENCIA PIC X(10).
+                03 TAR-CLIENTE PIC 9(4).
+                03 TAR-CONSULTOR PIC 9(3).
+            02 TAR-DATA.
+                03 TAR-TARIFA PIC 9(7)V99.
+
+       FD MIGLOG
+           LABEL RECORD OMITTED.
+       01 MIGLOG-LINEA                 PIC X(120).
+
+       FD EMPRESA
+           LABEL RECORD OMITTED.
+       01 EMPRESA-REG.
+           03 EMPRESA-COD PIC X(3).
+
+       WORKING-STORAGE SECTION.
+
+       01 EMPRESA-FS                   PIC X(2).
+       01 WS-COD-EMPRESA               PIC X(3) VALUE "001".
+
+       77 HS1-ESTADO                   PIC XX.
+       77 HS2-ESTADO                   PIC XX.
+       77 HS3-ESTADO                   PIC XX.
+
+       77 VAL-EOF                      PIC XX VALUE "NO".
+           88 VAL-TERMINO                     VALUE "SI".
+       77 VAL-ESTADO                   PIC XX.
+
+       77 CONS-EOF                     PIC XX VALUE "NO".
+           88 CONS-TERMINO                    VALUE "SI".
+       77 CONS-ESTADO                  PIC XX.
+
+       01 HS1-EOF                      PIC X VALUE "N".
+       01 HS2-EOF                      PIC X VALUE "N".
+       01 HS3-EOF                      PIC X VALUE "N".
+
+       01 HOR-FS                       PIC X(2).
+           88 HOR-OK                          VALUE '00'.
+       01 CON-FS                       PIC X(2).
+           88 CON-OK                          VALUE '00'.
+       01 CLI-FS                       PIC X(2).
+           88 CLI-OK                          VALUE '00'.
+       01 TAR-FS                       PIC X(2).
+           88 TAR-OK                          VALUE '00'.
+
+       01 MIGLOG-FS                    PIC X(2).
+
+       01 WS-CANT-CONS-MIGRADOS        PIC 9(5) VALUE ZERO.
+       01 WS-CANT-HOR-MIGRADAS         PIC 9(5) VALUE ZERO.
+       01 WS-CANT-TAR-MIGRADAS         PIC 9(5) VALUE ZERO.
+
+       01 WS-CON-PERFIL-DEFECTO        PIC X VALUE SPACE.
+
+      * La tarifa de VAL-HORA.DAT es por consultor, no por perfil,
+      * asi que no hay una correspondencia exacta con TAR-KEY (perfil
+      * + vigencia + cliente). Se vuelca cada renglon de VAL-HORA.DAT
+      * como tarifa general (TAR-CLIENTE = 0000) del perfil asignado
+      * al consultor migrado -- si dos consultores comparten perfil
+      * con tarifas distintas en VAL-HORA.DAT, el ultimo que se migre
+      * es el que queda vigente para ese perfil+vigencia, lo cual se
+      * deja asentado en MIGRACION_TP1.LOG para revision manual.
+       01 WS-TAR-CONS-PERFIL           PIC X.
+       01 WS-HOR-DUPLICADA             PIC X VALUE 'N'.
+       01 WS-TAR-DUPLICADA             PIC X VALUE 'N'.
+       01 WS-CON-EXISTENTE             PIC X VALUE 'N'.
+       01 WS-CLI-EXISTENTE             PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM 010-INICIO.
+           PERFORM 100-MIGRAR-CONSULTORES.
+           PERFORM 200-MIGRAR-HORAS.
+           PERFORM 300-MIGRAR-TARIFAS.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       010-INICIO.
+           OPEN OUTPUT MIGLOG.
+           MOVE "Migracion TP1 -> TP2 iniciada" TO MIGLOG-LINEA.
+           WRITE MIGLOG-LINEA.
+
+           OPEN INPUT EMPRESA.
+           IF EMPRESA-FS = '00'
+               READ EMPRESA RECORD
+                   AT END CONTINUE
+                   NOT AT END MOVE EMPRESA-COD TO WS-COD-EMPRESA
+               END-READ
+               CLOSE EMPRESA
+           END-IF.
+
+           OPEN INPUT CONS.
+           IF CONS-ESTADO NOT = ZERO
+               DISPLAY "ERROR: No se pudo abrir CONSUL.DAT"
+               STOP RUN.
+           OPEN INPUT HS1.
+           IF HS1-ESTADO NOT = ZERO
+               DISPLAY "ERROR: No se pudo abrir HS1.DAT"
+               STOP RUN.
+           OPEN INPUT HS2.
+           IF HS2-ESTADO NOT = ZERO
+               DISPLAY "ERROR: No se pudo abrir HS2.DAT"
+               STOP RUN.
+           OPEN INPUT HS3.
+           IF HS3-ESTADO NOT = ZERO
+               DISPLAY "ERROR: No se pudo abrir HS3.DAT"
+               STOP RUN.
+           OPEN INPUT VAL.
+           IF VAL-ESTADO NOT = ZERO
+               DISPLAY "ERROR: No se pudo abrir VAL-HORA.DAT"
+               STOP RUN.
+
+           OPEN I-O CON.
+           IF NOT CON-OK
+               OPEN OUTPUT CON
+               CLOSE CON
+               OPEN I-O CON
+           END-IF.
+           OPEN I-O HOR.
+           IF NOT HOR-OK
+               OPEN OUTPUT HOR
+               CLOSE HOR
+               OPEN I-O HOR
+           END-IF.
+           OPEN I-O CLI.
+           IF NOT CLI-OK
+               OPEN OUTPUT CLI
+               CLOSE CLI
+               OPEN I-O CLI
+           END-IF.
+           OPEN I-O TAR.
+           IF NOT TAR-OK
+               OPEN OUTPUT TAR
+               CLOSE TAR
+               OPEN I-O TAR
+           END-IF.
+
+       100-MIGRAR-CONSULTORES.
+           READ CONS AT END MOVE "SI" TO CONS-EOF.
+           PERFORM 110-MIGRAR-UN-CONSULTOR UNTIL CONS-TERMINO.
+
+       110-MIGRAR-UN-CONSULTOR.
+           MOVE CONS-CONS TO CON-COD-CONS.
+           MOVE 'N' TO WS-CON-EXISTENTE.
+           READ CON
+               INVALID KEY CONTINUE
+               NOT INVALID KEY MOVE 'S' TO WS-CON-EXISTENTE
+           END-READ.
+           IF WS-CON-EXISTENTE = 'S'
+               STRING "CONSULTORES.DAT: consultor " DELIMITED BY SIZE
+                   CONS-CONS DELIMITED BY SIZE
+                   " ya existe, no se migra de nuevo"
+                       DELIMITED BY SIZE
+                   INTO MIGLOG-LINEA
+               END-STRING
+               WRITE MIGLOG-LINEA
+           ELSE
+               MOVE CONS-FECHA-ALTA TO CON-FECHA-INGRESO
+               MOVE SPACES TO CON-DIRECCION
+               MOVE CONS-NOMBRE TO CON-APEYNOM
+               MOVE ZERO TO CON-TELEFONO
+               MOVE WS-CON-PERFIL-DEFECTO TO CON-PERFIL
+               MOVE SPACE TO CON-BAJA
+               MOVE SPACES TO CON-FECHA-BAJA
+               MOVE WS-COD-EMPRESA TO CON-EMPRESA
+               WRITE CON-REG
+               ADD 1 TO WS-CANT-CONS-MIGRADOS
+           END-IF.
+           READ CONS AT END MOVE "SI" TO CONS-EOF.
+
+       200-MIGRAR-HORAS.
+           PERFORM 210-MIGRAR-HS1-RESTANTE.
+           PERFORM 220-MIGRAR-HS2-RESTANTE.
+           PERFORM 230-MIGRAR-HS3-RESTANTE.
+
+       210-MIGRAR-HS1-RESTANTE.
+           READ HS1 AT END MOVE "S" TO HS1-EOF.
+           PERFORM 211-MIGRAR-HS1-UNA UNTIL HS1-EOF = "S".
+
+       211-MIGRAR-HS1-UNA.
+           MOVE HS1-CONS TO HOR-CONS.
+           MOVE HS1-FECHA TO HOR-FECHA.
+           MOVE HS1-CLIENTE TO HOR-CLIENTE.
+           MOVE HS1-CANT-HORAS TO HOR-CANT-HORAS.
+           MOVE HS1-OBSERV TO HOR-OBSERV.
+           PERFORM 250-GRABAR-HOR.
+           READ HS1 AT END MOVE "S" TO HS1-EOF.
+
+       220-MIGRAR-HS2-RESTANTE.
+           READ HS2 AT END MOVE "S" TO HS2-EOF.
+           PERFORM 221-MIGRAR-HS2-UNA UNTIL HS2-EOF = "S".
+
+       221-MIGRAR-HS2-UNA.
+           MOVE HS2-CONS TO HOR-CONS.
+           MOVE HS2-FECHA TO HOR-FECHA.
+           MOVE HS2-CLIENTE TO HOR-CLIENTE.
+           MOVE HS2-CANT-HORAS TO HOR-CANT-HORAS.
+           MOVE HS2-OBSERV TO HOR-OBSERV.
+           PERFORM 250-GRABAR-HOR.
+           READ HS2 AT END MOVE "S" TO HS2-EOF.
+
+       230-MIGRAR-HS3-RESTANTE.
+           READ HS3 AT END MOVE "S" TO HS3-EOF.
+           PERFORM 231-MIGRAR-HS3-UNA UNTIL HS3-EOF = "S".
+
+       231-MIGRAR-HS3-UNA.
+           MOVE HS3-CONS TO HOR-CONS.
+           MOVE HS3-FECHA TO HOR-FECHA.
+           MOVE HS3-CLIENTE TO HOR-CLIENTE.
+           MOVE HS3-CANT-HORAS TO HOR-CANT-HORAS.
+           MOVE HS3-OBSERV TO HOR-OBSERV.
+           PERFORM 250-GRABAR-HOR.
+           READ HS3 AT END MOVE "S" TO HS3-EOF.
+
+       250-GRABAR-HOR.
+           PERFORM 260-ASEGURAR-CLIENTE.
+           MOVE 'N' TO WS-HOR-DUPLICADA.
+           MOVE WS-COD-EMPRESA TO HOR-EMPRESA.
+           WRITE HOR-REG
+               INVALID KEY MOVE 'S' TO WS-HOR-DUPLICADA
+           END-WRITE.
+           IF WS-HOR-DUPLICADA = 'S'
+               STRING "HORAS.DAT: renglon " DELIMITED BY SIZE
+                   HOR-CONS DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   HOR-FECHA DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   HOR-CLIENTE DELIMITED BY SIZE
+                   " ya existe, no se migra de nuevo"
+                       DELIMITED BY SIZE
+                   INTO MIGLOG-LINEA
+               END-STRING
+               WRITE MIGLOG-LINEA
+           ELSE
+               ADD 1 TO WS-CANT-HOR-MIGRADAS
+           END-IF.
+
+       260-ASEGURAR-CLIENTE.
+           MOVE HOR-CLIENTE TO CLI-COD-CLIENTE.
+           MOVE 'N' TO WS-CLI-EXISTENTE.
+           READ CLI
+               INVALID KEY CONTINUE
+               NOT INVALID KEY MOVE 'S' TO WS-CLI-EXISTENTE
+           END-READ.
+           IF WS-CLI-EXISTENTE = 'N'
+               MOVE SPACES TO CLI-RAZON-SOCIAL
+               MOVE SPACES TO CLI-DIRECCION
+               MOVE ZERO TO CLI-TELEFONO
+               MOVE "ARS" TO CLI-MONEDA
+               MOVE WS-COD-EMPRESA TO CLI-EMPRESA
+               WRITE CLI-REG
+           END-IF.
+
+       300-MIGRAR-TARIFAS.
+           READ VAL AT END MOVE "SI" TO VAL-EOF.
+           PERFORM 310-MIGRAR-UNA-TARIFA UNTIL VAL-TERMINO.
+
+       310-MIGRAR-UNA-TARIFA.
+           MOVE VAL-CONS TO CON-COD-CONS.
+           MOVE WS-CON-PERFIL-DEFECTO TO WS-TAR-CONS-PERFIL.
+           READ CON
+               INVALID KEY CONTINUE
+               NOT INVALID KEY MOVE CON-PERFIL TO WS-TAR-CONS-PERFIL
+           END-READ.
+           MOVE WS-TAR-CONS-PERFIL TO TAR-PERFIL.
+           MOVE VAL-FEC-DESDE TO TAR-FVIGENCIA.
+           MOVE 0000 TO TAR-CLIENTE.
+           MOVE 000 TO TAR-CONSULTOR.
+           MOVE VAL-VALOR-HORA TO TAR-TARIFA.
+           MOVE 'N' TO WS-TAR-DUPLICADA.
+           WRITE TAR-REG
+               INVALID KEY MOVE 'S' TO WS-TAR-DUPLICADA
+           END-WRITE.
+           IF WS-TAR-DUPLICADA = 'S'
+               REWRITE TAR-REG.
+           IF WS-TAR-DUPLICADA = 'S'
+               STRING "TARIFAS.DAT: perfil " DELIMITED BY SIZE
+                   WS-TAR-CONS-PERFIL DELIMITED BY SIZE
+                   " vigencia " DELIMITED BY SIZE
+                   VAL-FEC-DESDE DELIMITED BY SIZE
+                   " sobreescrita al migrar VAL-HORA.DAT del "
+                       DELIMITED BY SIZE
+                   "consultor " DELIMITED BY SIZE
+                   VAL-CONS DELIMITED BY SIZE
+                   INTO MIGLOG-LINEA
+               END-STRING
+               WRITE MIGLOG-LINEA
+           ELSE
+               ADD 1 TO WS-CANT-TAR-MIGRADAS
+           END-IF.
+           READ VAL AT END MOVE "SI" TO VAL-EOF.
+
+       900-FIN.
+           CLOSE CONS, HS1, HS2, HS3, VAL.
+           CLOSE CON, CLI, HOR, TAR.
+           DISPLAY "Consultores migrados: " WS-CANT-CONS-MIGRADOS.
+           DISPLAY "Horas migradas: " WS-CANT-HOR-MIGRADAS.
+           DISPLAY "Tarifas migradas: " WS-CANT-TAR-MIGRADAS.
+           STRING "Migracion finalizada. Consultores=" DELIMITED BY SIZE
+               WS-CANT-CONS-MIGRADOS DELIMITED BY SIZE
+               " Horas=" DELIMITED BY SIZE
+               WS-CANT-HOR-MIGRADAS DELIMITED BY SIZE
+               " Tarifas=" DELIMITED BY SIZE
+               WS-CANT-TAR-MIGRADAS DELIMITED BY SIZE
+               INTO MIGLOG-LINEA
+           END-STRING.
+           WRITE MIGLOG-LINEA.
+           CLOSE MIGLOG.
+
+       END PROGRAM MIGRARTP1.
