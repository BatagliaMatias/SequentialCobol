@@ -18,6 +18,8 @@
             02 TAR-KEY.
                 03 PERFIL PIC X.
                 03 FVIGENCIA PIC X(10).
+                03 CLIENTE PIC 9(4).
+                03 CONSULTOR PIC 9(3).
             02 TAR-DATA.
                 03 TARIFA PIC 9(7)V99.
 
@@ -29,6 +31,8 @@
        PROCEDURE DIVISION.
         PARA1.
          OPEN OUTPUT TAR.
+         MOVE ZERO TO CLIENTE.
+         MOVE ZERO TO CONSULTOR.
          MOVE 'X' TO PERFIL.
          MOVE '2014-12-14' TO FVIGENCIA.
          MOVE 125 TO TARIFA.
@@ -70,6 +74,13 @@
          MOVE 100 TO TARIFA.
          WRITE TAR-REG.
 
+         MOVE 'X' TO PERFIL.
+         MOVE '2014-12-14' TO FVIGENCIA.
+         MOVE 1 TO CLIENTE.
+         MOVE 150 TO TARIFA.
+         WRITE TAR-REG.
+         MOVE ZERO TO CLIENTE.
+
          CLOSE TAR.
          STOP RUN.
 
