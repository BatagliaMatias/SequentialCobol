@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. MANTENER-PARAM.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT PARAM ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARAM-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD PARAM LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PARAMETROS.DAT".
+       01 REG-PARAM.
+           03 PARAM-FECHA-DESDE PIC X(8).
+           03 PARAM-FECHA-HASTA PIC X(8).
+           03 PARAM-CLIENTE-DESDE PIC 9(4).
+           03 PARAM-CLIENTE-HASTA PIC 9(4).
+           03 PARAM-CONSULTOR-DESDE PIC 9(3).
+           03 PARAM-CONSULTOR-HASTA PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+          01 CHOICE PIC 9.
+          01 CH1 PIC X VALUE 'Y'.
+          01 PARAM-FS PIC X(2).
+              88 PARAM-OK VALUE '00'.
+              88 PARAM-NO VALUE '35'.
+          01 WS-EOF PIC X VALUE 'N'.
+          01 WS-CANT-REGS PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+        PARA1.
+         PERFORM UNTIL CH1='N'
+          DISPLAY "MANTENIMIENTO DE PARAMETROS.DAT"
+          DISPLAY "    ENTER YOUR CHOICE"
+          DISPLAY "    1=VER PERIODOS ACTUALES"
+          DISPLAY "    2=AGREGAR PERIODO"
+          DISPLAY "    0=EXIT"
+          ACCEPT CHOICE
+
+          EVALUATE CHOICE
+           WHEN 1 PERFORM VER-PARAMETROS
+           WHEN 2 PERFORM AGREGAR-PARAMETROS
+           WHEN OTHER MOVE 'N' TO CH1
+          END-EVALUATE
+
+         END-PERFORM.
+         STOP RUN.
+
+        VER-PARAMETROS.
+          OPEN INPUT PARAM.
+          IF NOT PARAM-OK
+              DISPLAY "  PARAMETROS.DAT NO EXISTE TODAVIA"
+          ELSE
+              MOVE ZERO TO WS-CANT-REGS
+              MOVE 'N' TO WS-EOF
+              PERFORM VER-PARAMETROS-UNA UNTIL WS-EOF = 'S'
+              IF WS-CANT-REGS = ZERO
+                  DISPLAY "  PARAMETROS.DAT ESTA VACIO"
+              END-IF
+          END-IF.
+          CLOSE PARAM.
+
+        VER-PARAMETROS-UNA.
+          READ PARAM RECORD
+              AT END MOVE 'S' TO WS-EOF
+          END-READ.
+          IF WS-EOF = 'N'
+              ADD 1 TO WS-CANT-REGS
+              DISPLAY " "
+              DISPLAY "PERIODO        : " WS-CANT-REGS
+              DISPLAY "FECHA DESDE    : " PARAM-FECHA-DESDE
+              DISPLAY "FECHA HASTA    : " PARAM-FECHA-HASTA
+              DISPLAY "CLIENTE DESDE  : " PARAM-CLIENTE-DESDE
+              DISPLAY "CLIENTE HASTA  : " PARAM-CLIENTE-HASTA
+              DISPLAY "CONSULTOR DESDE: " PARAM-CONSULTOR-DESDE
+              DISPLAY "CONSULTOR HASTA: " PARAM-CONSULTOR-HASTA
+          END-IF.
+
+        AGREGAR-PARAMETROS.
+          DISPLAY " ".
+          DISPLAY "ENTER THE  FECHA DESDE (AAAAMMDD)".
+          ACCEPT PARAM-FECHA-DESDE.
+          DISPLAY "ENTER THE  FECHA HASTA (AAAAMMDD)".
+          ACCEPT PARAM-FECHA-HASTA.
+          DISPLAY "ENTER THE  CLIENTE DESDE".
+          ACCEPT PARAM-CLIENTE-DESDE.
+          DISPLAY "ENTER THE  CLIENTE HASTA".
+          ACCEPT PARAM-CLIENTE-HASTA.
+          DISPLAY "ENTER THE  CONSULTOR DESDE".
+          ACCEPT PARAM-CONSULTOR-DESDE.
+          DISPLAY "ENTER THE  CONSULTOR HASTA".
+          ACCEPT PARAM-CONSULTOR-HASTA.
+
+          OPEN EXTEND PARAM.
+          IF NOT PARAM-OK
+              CLOSE PARAM
+              OPEN OUTPUT PARAM
+          END-IF.
+          WRITE REG-PARAM.
+          CLOSE PARAM.
+          DISPLAY "  PERIODO AGREGADO A PARAMETROS.DAT".
+
+       END PROGRAM MANTENER-PARAM.
