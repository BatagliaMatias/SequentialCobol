@@ -6,9 +6,11 @@
          FILE-CONTROL.
            SELECT indfile1 ASSIGN TO DISK
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
-           RECORD KEY IS PERFIL
-           ALTERNATE RECORD KEY IS FVIGENCIA WITH DUPLICATES.
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TAR-KEY.
+
+           SELECT TARCAMBIOS ASSIGN TO "TARIFAS_CAMBIOS.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
 
        DATA DIVISION.
@@ -16,18 +18,39 @@
          FD indfile1
           VALUE OF FILE-ID IS "TARIFAS.DAT".
           01 fileind1.
-            03 PERFIL PIC X.
-            03 FVIGENCIA PIC X(10).
-            03 TARIFA PIC 9(7)V99.
+            02 TAR-KEY.
+                03 PERFIL PIC X.
+                03 FVIGENCIA PIC X(10).
+                03 CLIENTE PIC 9(4).
+                03 CONSULTOR PIC 9(3).
+            02 TARIFA PIC 9(7)V99.
+
+         FD TARCAMBIOS
+             LABEL RECORD OMITTED.
+         01 TARCAMBIOS-LINEA PIC X(100).
 
          WORKING-STORAGE SECTION.
           01 CHOICE PIC 9.
           01 CH1 PIC X VALUE 'Y'.
           01 REXIST PIC X.
+          01 WS-NUEVO-PERFIL PIC X.
+          01 WS-NUEVO-FVIGENCIA PIC X(10).
+          01 WS-NUEVO-CLIENTE PIC 9(4).
+          01 WS-NUEVO-CONSULTOR PIC 9(3).
+          01 WS-NUEVO-TARIFA PIC 9(7)V99.
+          01 WS-FECHA-INCONSISTENTE PIC X VALUE 'N'.
+          01 WS-SCAN-EOF PIC X VALUE 'N'.
+          01 WS-TARIFA-ANTERIOR PIC 9(7)V99.
+          01 WS-TAR-ESCRITO PIC X.
 
        PROCEDURE DIVISION.
         PARA1.
           OPEN I-O indfile1.
+          OPEN OUTPUT TARCAMBIOS.
+          MOVE "PERFIL,FVIGENCIA,CLIENTE,CONSULTOR,TARIFA-ANTERIOR,TAR
+      -    "IFA-NUEVA"
+              TO TARCAMBIOS-LINEA.
+          WRITE TARCAMBIOS-LINEA.
 
          PERFORM UNTIL CH1='N'
           DISPLAY "MENU::"
@@ -48,28 +71,111 @@
           END-EVALUATE
           
          END-PERFORM.
+         CLOSE TARCAMBIOS.
          STOP RUN.
 
+         REGISTRAR-CAMBIO.
+           STRING PERFIL DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FVIGENCIA DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CLIENTE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CONSULTOR DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-TARIFA-ANTERIOR DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               TARIFA DELIMITED BY SIZE
+               INTO TARCAMBIOS-LINEA
+           END-STRING.
+           WRITE TARCAMBIOS-LINEA.
+
+         CHEQUEAR-CRONOLOGIA.
+           MOVE 'N' TO WS-FECHA-INCONSISTENTE.
+           MOVE WS-NUEVO-PERFIL TO PERFIL.
+           MOVE SPACES TO FVIGENCIA.
+           MOVE 0 TO CLIENTE.
+           MOVE 0 TO CONSULTOR.
+           MOVE 'N' TO WS-SCAN-EOF.
+           START indfile1 KEY IS NOT LESS THAN TAR-KEY
+             INVALID KEY MOVE 'S' TO WS-SCAN-EOF
+           END-START.
+           PERFORM CHEQUEAR-CRONOLOGIA-UNA UNTIL WS-SCAN-EOF = 'S'.
+
+         CHEQUEAR-CRONOLOGIA-UNA.
+           READ indfile1 NEXT RECORD
+             AT END MOVE 'S' TO WS-SCAN-EOF
+           END-READ.
+           IF WS-SCAN-EOF = 'N'
+             IF PERFIL NOT = WS-NUEVO-PERFIL
+               MOVE 'S' TO WS-SCAN-EOF
+             ELSE
+               IF CLIENTE = WS-NUEVO-CLIENTE AND
+                   CONSULTOR = WS-NUEVO-CONSULTOR
+                 IF (FVIGENCIA < WS-NUEVO-FVIGENCIA AND
+                     TARIFA > WS-NUEVO-TARIFA) OR
+                    (FVIGENCIA > WS-NUEVO-FVIGENCIA AND
+                     TARIFA < WS-NUEVO-TARIFA)
+                   MOVE 'S' TO WS-FECHA-INCONSISTENTE
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+
          ADD1.
            DISPLAY " ".
            DISPLAY "ENTER THE  PERFIL".
            ACCEPT PERFIL.
            DISPLAY "ENTER THE  FVIGENCIA".
            ACCEPT FVIGENCIA.
+           DISPLAY "ENTER THE  CLIENTE (0000 = TODOS LOS CLIENTES)".
+           ACCEPT CLIENTE.
+           DISPLAY "ENTER THE  CONSULTOR (000 = TODOS LOS "
+               "CONSULTORES)".
+           ACCEPT CONSULTOR.
            DISPLAY "ENTER THE  TARIFA".
            ACCEPT TARIFA.
 
            DISPLAY " ".
 
+           MOVE PERFIL TO WS-NUEVO-PERFIL.
+           MOVE FVIGENCIA TO WS-NUEVO-FVIGENCIA.
+           MOVE CLIENTE TO WS-NUEVO-CLIENTE.
+           MOVE CONSULTOR TO WS-NUEVO-CONSULTOR.
+           MOVE TARIFA TO WS-NUEVO-TARIFA.
+           PERFORM CHEQUEAR-CRONOLOGIA.
+           IF WS-FECHA-INCONSISTENTE = 'S'
+             DISPLAY "  ADVERTENCIA: TARIFA INCONSISTENTE CON EL "
+                 "HISTORIAL DE VIGENCIAS DE ESTE PERFIL/CLIENTE"
+           END-IF.
+           MOVE WS-NUEVO-PERFIL TO PERFIL.
+           MOVE WS-NUEVO-FVIGENCIA TO FVIGENCIA.
+           MOVE WS-NUEVO-CLIENTE TO CLIENTE.
+           MOVE WS-NUEVO-CONSULTOR TO CONSULTOR.
+           MOVE WS-NUEVO-TARIFA TO TARIFA.
+
+           MOVE 'S' TO WS-TAR-ESCRITO.
            WRITE fileind1
-            INVALID KEY DISPLAY"  RECORD IS ALREADY EXIST"
+            INVALID KEY MOVE 'N' TO WS-TAR-ESCRITO
+                         DISPLAY"  RECORD IS ALREADY EXIST"
            END-WRITE.
+           IF WS-TAR-ESCRITO = 'S'
+             MOVE 0 TO WS-TARIFA-ANTERIOR
+             PERFORM REGISTRAR-CAMBIO
+           END-IF.
 
 
          DELETE1.
             DISPLAY " ".
             DISPLAY "ENTER THE RECORD YOU WANT TO DELETE".
+            DISPLAY "PERFIL: ".
             ACCEPT PERFIL.
+            DISPLAY "FVIGENCIA: ".
+            ACCEPT FVIGENCIA.
+            DISPLAY "CLIENTE: ".
+            ACCEPT CLIENTE.
+            DISPLAY "CONSULTOR: ".
+            ACCEPT CONSULTOR.
             DELETE indfile1
              INVALID KEY DISPLAY "  RECORD NOT EXIST"
             END-DELETE.
@@ -77,37 +183,58 @@
          UPDATE1.
             MOVE 'Y' TO REXIST.
             DISPLAY " ".
-            DISPLAY "ENTER THE ROLL NO YOU WANT TO UPDATE".
+            DISPLAY "ENTER THE RECORD YOU WANT TO UPDATE".
+            DISPLAY "PERFIL: ".
             ACCEPT PERFIL.
+            DISPLAY "FVIGENCIA: ".
+            ACCEPT FVIGENCIA.
+            DISPLAY "CLIENTE: ".
+            ACCEPT CLIENTE.
+            DISPLAY "CONSULTOR: ".
+            ACCEPT CONSULTOR.
             READ indfile1
              INVALID KEY MOVE 'N' TO REXIST
             END-READ.
             IF REXIST='N'
               DISPLAY "  RECORD NOT EXIST"
             ELSE
-              DISPLAY "ENTER THE NAME YOU WANT TO UPDATE"
-              ACCEPT PERFIL
+              MOVE TARIFA TO WS-TARIFA-ANTERIOR
+              DISPLAY "ENTER THE TARIFA YOU WANT TO UPDATE"
+              ACCEPT TARIFA
+              MOVE 'S' TO WS-TAR-ESCRITO
+              REWRITE fileind1
+                INVALID KEY MOVE 'N' TO WS-TAR-ESCRITO
+                             DISPLAY "  RECORD NOT READED"
+              END-REWRITE
+              IF WS-TAR-ESCRITO = 'S'
+                PERFORM REGISTRAR-CAMBIO
+              END-IF
             END-IF.
 
-            REWRITE fileind1
-              INVALID KEY DISPLAY "  RECORD NOT READED"
-            END-REWRITE.
-
 
          READ1.
            MOVE 'Y' TO REXIST.
            DISPLAY " ".
-           DISPLAY "ENTER THE ROLL NO YOU WANT TO SEE".
+           DISPLAY "ENTER THE RECORD YOU WANT TO SEE".
+           DISPLAY "PERFIL: ".
            ACCEPT PERFIL.
+           DISPLAY "FVIGENCIA: ".
+           ACCEPT FVIGENCIA.
+           DISPLAY "CLIENTE: ".
+           ACCEPT CLIENTE.
+           DISPLAY "CONSULTOR: ".
+           ACCEPT CONSULTOR.
            READ indfile1
               INVALID KEY MOVE 'N' TO REXIST
            END-READ.
             IF REXIST='N'
               DISPLAY "  RECORD NOT EXIST"
             ELSE
-              DISPLAY "ROLL NO: " PERFIL.
-              DISPLAY FVIGENCIA.
-              DISPLAY TARIFA.
+              DISPLAY "PERFIL: " PERFIL.
+              DISPLAY "FVIGENCIA: " FVIGENCIA.
+              DISPLAY "CLIENTE: " CLIENTE.
+              DISPLAY "CONSULTOR: " CONSULTOR.
+              DISPLAY "TARIFA: " TARIFA.
 
 
        END PROGRAM CONSULTORES.
