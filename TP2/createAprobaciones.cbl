@@ -0,0 +1,36 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. APROBACIONESAUTO.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT APROB ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS APROB-NRO-FACT.
+
+
+       DATA DIVISION.
+        FILE SECTION.
+         FD APROB
+          VALUE OF FILE-ID IS "APROBACIONES.DAT".
+           01 APROB-REG.
+               03 APROB-NRO-FACT PIC 9(6).
+               03 APROB-FECHA-DESDE PIC X(8).
+               03 APROB-FECHA-HASTA PIC X(8).
+               03 APROB-TOTAL-GRAL PIC S9(9)V99.
+               03 APROB-TOTAL-IVA PIC S9(9)V99.
+               03 APROB-ESTADO PIC X(10).
+               03 APROB-FECHA-APROB PIC X(8).
+               03 APROB-EMPRESA PIC X(3).
+
+         WORKING-STORAGE SECTION.
+
+       PROCEDURE DIVISION.
+        PARA1.
+         DISPLAY "Generando APROBACIONES.DAT".
+         OPEN OUTPUT APROB.
+         CLOSE APROB.
+         STOP RUN.
+
+       END PROGRAM APROBACIONESAUTO.
