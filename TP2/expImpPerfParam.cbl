@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. EXPIMP-PERF-PARAM.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT PERF ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PERF-FS.
+
+           SELECT PARAM ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARAM-FS.
+
+           SELECT PERFCSV ASSIGN TO "PERFILES.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PERFCSV-FS.
+
+           SELECT PARAMCSV ASSIGN TO "PARAMETROS.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARAMCSV-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD PERF LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PERFILES.DAT".
+       01 REG-PERF.
+           03 PERF-PERFIL PIC X.
+           03 PERF-DESCRIPCION PIC X(15).
+           03 PERF-COND PIC X(50).
+
+       FD PARAM LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PARAMETROS.DAT".
+       01 REG-PARAM.
+           03 PARAM-FECHA-DESDE PIC X(8).
+           03 PARAM-FECHA-HASTA PIC X(8).
+           03 PARAM-CLIENTE-DESDE PIC 9(4).
+           03 PARAM-CLIENTE-HASTA PIC 9(4).
+           03 PARAM-CONSULTOR-DESDE PIC 9(3).
+           03 PARAM-CONSULTOR-HASTA PIC 9(3).
+
+       FD PERFCSV
+           LABEL RECORD OMITTED.
+       01 PERFCSV-LINEA PIC X(100).
+
+       FD PARAMCSV
+           LABEL RECORD OMITTED.
+       01 PARAMCSV-LINEA PIC X(100).
+
+       WORKING-STORAGE SECTION.
+          01 CHOICE PIC 9.
+          01 CH1 PIC X VALUE 'Y'.
+          01 PERF-FS PIC X(2).
+          01 PARAM-FS PIC X(2).
+          01 PERFCSV-FS PIC X(2).
+          01 PARAMCSV-FS PIC X(2).
+          01 WS-EOF PIC X VALUE 'N'.
+          01 WS-CANT-REGS PIC 9(5) VALUE ZERO.
+
+          01 WS-PERFCSV-CAMPOS.
+              03 WS-PERFCSV-PERFIL PIC X(1).
+              03 WS-PERFCSV-DESCRIPCION PIC X(15).
+              03 WS-PERFCSV-COND PIC X(50).
+          01 WS-PERFCSV-PTR PIC 9(3).
+
+          01 WS-PARAMCSV-CAMPOS.
+              03 WS-PARAMCSV-FECHA-DESDE PIC X(8).
+              03 WS-PARAMCSV-FECHA-HASTA PIC X(8).
+              03 WS-PARAMCSV-CLIENTE-DESDE PIC X(4).
+              03 WS-PARAMCSV-CLIENTE-HASTA PIC X(4).
+              03 WS-PARAMCSV-CONSULTOR-DESDE PIC X(3).
+              03 WS-PARAMCSV-CONSULTOR-HASTA PIC X(3).
+
+       PROCEDURE DIVISION.
+        PARA1.
+         PERFORM UNTIL CH1='N'
+          DISPLAY "EXPORTACION / IMPORTACION DE PERFILES.DAT Y "
+              "PARAMETROS.DAT"
+          DISPLAY "    ENTER YOUR CHOICE"
+          DISPLAY "    1=EXPORTAR PERFILES.DAT A PERFILES.CSV"
+          DISPLAY "    2=IMPORTAR PERFILES.DAT DESDE PERFILES.CSV"
+          DISPLAY "    3=EXPORTAR PARAMETROS.DAT A PARAMETROS.CSV"
+          DISPLAY "    4=IMPORTAR PARAMETROS.DAT DESDE PARAMETROS.CSV"
+          DISPLAY "    0=EXIT"
+          ACCEPT CHOICE
+
+          EVALUATE CHOICE
+           WHEN 1 PERFORM EXPORTAR-PERFILES
+           WHEN 2 PERFORM IMPORTAR-PERFILES
+           WHEN 3 PERFORM EXPORTAR-PARAMETROS
+           WHEN 4 PERFORM IMPORTAR-PARAMETROS
+           WHEN OTHER MOVE 'N' TO CH1
+          END-EVALUATE
+
+         END-PERFORM.
+         STOP RUN.
+
+        EXPORTAR-PERFILES.
+          OPEN INPUT PERF.
+          IF NOT PERF-FS = '00'
+              DISPLAY "  PERFILES.DAT NO EXISTE TODAVIA"
+          ELSE
+              OPEN OUTPUT PERFCSV
+              MOVE "PERFIL,DESCRIPCION,CONDICION" TO PERFCSV-LINEA
+              WRITE PERFCSV-LINEA
+              MOVE ZERO TO WS-CANT-REGS
+              MOVE 'N' TO WS-EOF
+              PERFORM EXPORTAR-PERFILES-UNA UNTIL WS-EOF = 'S'
+              CLOSE PERFCSV
+              DISPLAY "  PERFILES.CSV GRABADO, REGISTROS: "
+                  WS-CANT-REGS
+          END-IF.
+          CLOSE PERF.
+
+        EXPORTAR-PERFILES-UNA.
+          READ PERF RECORD
+              AT END MOVE 'S' TO WS-EOF
+          END-READ.
+          IF WS-EOF = 'N'
+              MOVE SPACES TO PERFCSV-LINEA
+              STRING PERF-PERFIL       DELIMITED BY SIZE
+                     ","                DELIMITED BY SIZE
+                     PERF-DESCRIPCION   DELIMITED BY SIZE
+                     ","                DELIMITED BY SIZE
+                     PERF-COND          DELIMITED BY SIZE
+                 INTO PERFCSV-LINEA
+              END-STRING
+              WRITE PERFCSV-LINEA
+              ADD 1 TO WS-CANT-REGS
+          END-IF.
+
+        IMPORTAR-PERFILES.
+          OPEN INPUT PERFCSV.
+          IF NOT PERFCSV-FS = '00'
+              DISPLAY "  PERFILES.CSV NO EXISTE"
+          ELSE
+              OPEN OUTPUT PERF
+              READ PERFCSV RECORD
+                  AT END CONTINUE
+              END-READ
+              MOVE ZERO TO WS-CANT-REGS
+              MOVE 'N' TO WS-EOF
+              PERFORM IMPORTAR-PERFILES-UNA UNTIL WS-EOF = 'S'
+              CLOSE PERF
+              DISPLAY "  PERFILES.DAT ACTUALIZADO, REGISTROS: "
+                  WS-CANT-REGS
+          END-IF.
+          CLOSE PERFCSV.
+
+        IMPORTAR-PERFILES-UNA.
+          READ PERFCSV RECORD
+              AT END MOVE 'S' TO WS-EOF
+          END-READ.
+          IF WS-EOF = 'N'
+              MOVE SPACES TO WS-PERFCSV-COND
+              MOVE 1 TO WS-PERFCSV-PTR
+              UNSTRING PERFCSV-LINEA DELIMITED BY ","
+                  INTO WS-PERFCSV-PERFIL
+                       WS-PERFCSV-DESCRIPCION
+                  WITH POINTER WS-PERFCSV-PTR
+              END-UNSTRING
+              MOVE PERFCSV-LINEA(WS-PERFCSV-PTR:) TO WS-PERFCSV-COND
+              MOVE WS-PERFCSV-PERFIL TO PERF-PERFIL
+              MOVE WS-PERFCSV-DESCRIPCION TO PERF-DESCRIPCION
+              MOVE WS-PERFCSV-COND TO PERF-COND
+              WRITE REG-PERF
+              ADD 1 TO WS-CANT-REGS
+          END-IF.
+
+        EXPORTAR-PARAMETROS.
+          OPEN INPUT PARAM.
+          IF NOT PARAM-FS = '00'
+              DISPLAY "  PARAMETROS.DAT NO EXISTE TODAVIA"
+          ELSE
+              OPEN OUTPUT PARAMCSV
+              MOVE "FECHA-DESDE,FECHA-HASTA,CLIENTE-DESDE,CLIENTE-HAST
+      -    "A,CONSULTOR-DESDE,CONSULTOR-HASTA" TO PARAMCSV-LINEA
+              WRITE PARAMCSV-LINEA
+              MOVE ZERO TO WS-CANT-REGS
+              MOVE 'N' TO WS-EOF
+              PERFORM EXPORTAR-PARAMETROS-UNA UNTIL WS-EOF = 'S'
+              CLOSE PARAMCSV
+              DISPLAY "  PARAMETROS.CSV GRABADO, REGISTROS: "
+                  WS-CANT-REGS
+          END-IF.
+          CLOSE PARAM.
+
+        EXPORTAR-PARAMETROS-UNA.
+          READ PARAM RECORD
+              AT END MOVE 'S' TO WS-EOF
+          END-READ.
+          IF WS-EOF = 'N'
+              MOVE SPACES TO PARAMCSV-LINEA
+              STRING PARAM-FECHA-DESDE     DELIMITED BY SIZE
+                     ","                    DELIMITED BY SIZE
+                     PARAM-FECHA-HASTA      DELIMITED BY SIZE
+                     ","                    DELIMITED BY SIZE
+                     PARAM-CLIENTE-DESDE    DELIMITED BY SIZE
+                     ","                    DELIMITED BY SIZE
+                     PARAM-CLIENTE-HASTA    DELIMITED BY SIZE
+                     ","                    DELIMITED BY SIZE
+                     PARAM-CONSULTOR-DESDE  DELIMITED BY SIZE
+                     ","                    DELIMITED BY SIZE
+                     PARAM-CONSULTOR-HASTA  DELIMITED BY SIZE
+                 INTO PARAMCSV-LINEA
+              END-STRING
+              WRITE PARAMCSV-LINEA
+              ADD 1 TO WS-CANT-REGS
+          END-IF.
+
+        IMPORTAR-PARAMETROS.
+          OPEN INPUT PARAMCSV.
+          IF NOT PARAMCSV-FS = '00'
+              DISPLAY "  PARAMETROS.CSV NO EXISTE"
+          ELSE
+              OPEN OUTPUT PARAM
+              READ PARAMCSV RECORD
+                  AT END CONTINUE
+              END-READ
+              MOVE ZERO TO WS-CANT-REGS
+              MOVE 'N' TO WS-EOF
+              PERFORM IMPORTAR-PARAMETROS-UNA UNTIL WS-EOF = 'S'
+              CLOSE PARAM
+              DISPLAY "  PARAMETROS.DAT ACTUALIZADO, REGISTROS: "
+                  WS-CANT-REGS
+          END-IF.
+          CLOSE PARAMCSV.
+
+        IMPORTAR-PARAMETROS-UNA.
+          READ PARAMCSV RECORD
+              AT END MOVE 'S' TO WS-EOF
+          END-READ.
+          IF WS-EOF = 'N'
+              UNSTRING PARAMCSV-LINEA DELIMITED BY ","
+                  INTO WS-PARAMCSV-FECHA-DESDE
+                       WS-PARAMCSV-FECHA-HASTA
+                       WS-PARAMCSV-CLIENTE-DESDE
+                       WS-PARAMCSV-CLIENTE-HASTA
+                       WS-PARAMCSV-CONSULTOR-DESDE
+                       WS-PARAMCSV-CONSULTOR-HASTA
+              END-UNSTRING
+              MOVE WS-PARAMCSV-FECHA-DESDE TO PARAM-FECHA-DESDE
+              MOVE WS-PARAMCSV-FECHA-HASTA TO PARAM-FECHA-HASTA
+              MOVE WS-PARAMCSV-CLIENTE-DESDE
+                  TO PARAM-CLIENTE-DESDE
+              MOVE WS-PARAMCSV-CLIENTE-HASTA
+                  TO PARAM-CLIENTE-HASTA
+              MOVE WS-PARAMCSV-CONSULTOR-DESDE
+                  TO PARAM-CONSULTOR-DESDE
+              MOVE WS-PARAMCSV-CONSULTOR-HASTA
+                  TO PARAM-CONSULTOR-HASTA
+              WRITE REG-PARAM
+              ADD 1 TO WS-CANT-REGS
+          END-IF.
+
+       END PROGRAM EXPIMP-PERF-PARAM.
