@@ -0,0 +1,416 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. VERIFICAR-INDEXADOS.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT CON ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CON-COD-CONS
+               FILE STATUS IS CON-FS.
+           SELECT CLI ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-COD-CLIENTE
+               FILE STATUS IS CLI-FS.
+           SELECT TAR ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TAR-KEY
+               FILE STATUS IS TAR-FS.
+           SELECT APROB ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS APROB-NRO-FACT
+               FILE STATUS IS APROB-FS.
+
+           SELECT RESPALDO ASSIGN TO "INDEXADOS_RESPALDO.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESPALDO-FS.
+
+           SELECT INTEGRIDAD ASSIGN TO "INTEGRIDAD.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INTEGRIDAD-FS.
+
+
+       DATA DIVISION.
+        FILE SECTION.
+         FD CON
+          VALUE OF FILE-ID IS "CONSULTORES.DAT".
+          01 CON-REG.
+              03 CON-COD-CONS PIC 9(3).
+              03 CON-FECHA-INGRESO PIC X(8).
+              03 CON-DIRECCION PIC X(20).
+              03 CON-APEYNOM PIC X(25).
+              03 CON-TELEFONO PIC 9(10).
+              03 CON-PERFIL PIC X.
+              03 CON-BAJA PIC X.
+                  88 CON-ACTIVO VALUE SPACE.
+                  88 CON-INACTIVO VALUE 'S'.
+              03 CON-FECHA-BAJA PIC X(8).
+              03 CON-EMPRESA PIC X(3).
+
+         FD CLI
+          VALUE OF FILE-ID IS "CLIENTES.DAT".
+          01 CLI-REG.
+              03 CLI-COD-CLIENTE PIC 9(4).
+              03 CLI-RAZON-SOCIAL PIC X(30).
+              03 CLI-DIRECCION PIC X(20).
+              03 CLI-TELEFONO PIC 9(10).
+              03 CLI-MONEDA PIC X(3).
+              03 CLI-EMPRESA PIC X(3).
+
+         FD TAR
+          VALUE OF FILE-ID IS "TARIFAS.DAT".
+          01 TAR-REG.
+              02 TAR-KEY.
+                  03 TAR-PERFIL PIC X.
+                  03 TAR-FVIGENCIA PIC X(10).
+                  03 TAR-CLIENTE PIC 9(4).
+                  03 TAR-CONSULTOR PIC 9(3).
+              02 TAR-DATA.
+                  03 TAR-TARIFA PIC 9(7)V99.
+
+         FD APROB
+             VALUE OF FILE-ID IS "APROBACIONES.DAT".
+          01 APROB-REG.
+              03 APROB-NRO-FACT PIC 9(6).
+              03 APROB-FECHA-DESDE PIC X(8).
+              03 APROB-FECHA-HASTA PIC X(8).
+              03 APROB-TOTAL-GRAL PIC S9(9)V99.
+              03 APROB-TOTAL-IVA PIC S9(9)V99.
+              03 APROB-ESTADO PIC X(10).
+              03 APROB-FECHA-APROB PIC X(8).
+              03 APROB-EMPRESA PIC X(3).
+
+         FD RESPALDO
+             LABEL RECORD OMITTED.
+         01 RESPALDO-LINEA PIC X(120).
+
+         FD INTEGRIDAD
+             LABEL RECORD OMITTED.
+         01 INTEGRIDAD-LINEA PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 CON-FS PIC X(2).
+           88 CON-OK VALUE '00'.
+           88 CON-EOF VALUE '10'.
+       01 CLI-FS PIC X(2).
+           88 CLI-OK VALUE '00'.
+           88 CLI-EOF VALUE '10'.
+       01 TAR-FS PIC X(2).
+           88 TAR-OK VALUE '00'.
+           88 TAR-EOF VALUE '10'.
+       01 APROB-FS PIC X(2).
+           88 APROB-OK VALUE '00'.
+           88 APROB-EOF VALUE '10'.
+       01 RESPALDO-FS PIC X(2).
+       01 INTEGRIDAD-FS PIC X(2).
+
+       01 CHOICE PIC 9.
+       01 CH1 PIC X VALUE 'Y'.
+       01 WS-CANT-REGISTROS PIC 9(7) VALUE ZERO.
+       01 WS-CANT-ERRORES PIC 9(7) VALUE ZERO.
+       01 WS-ARCHIVO-NOM PIC X(20).
+
+       PROCEDURE DIVISION.
+        PARA1.
+          OPEN OUTPUT INTEGRIDAD.
+          MOVE "ARCHIVO,RESULTADO,REGISTROS-OK,REGISTROS-ERROR"
+              TO INTEGRIDAD-LINEA.
+          WRITE INTEGRIDAD-LINEA.
+
+          PERFORM UNTIL CH1 = 'N'
+              DISPLAY "MENU DE INTEGRIDAD DE ARCHIVOS INDEXADOS::"
+              DISPLAY "    1=VERIFICAR CONSULTORES.DAT"
+              DISPLAY "    2=VERIFICAR CLIENTES.DAT"
+              DISPLAY "    3=VERIFICAR TARIFAS.DAT"
+              DISPLAY "    4=VERIFICAR APROBACIONES.DAT"
+              DISPLAY "    5=RECONSTRUIR CONSULTORES.DAT"
+              DISPLAY "    6=RECONSTRUIR CLIENTES.DAT"
+              DISPLAY "    7=RECONSTRUIR TARIFAS.DAT"
+              DISPLAY "    8=RECONSTRUIR APROBACIONES.DAT"
+              DISPLAY "    0=EXIT"
+              ACCEPT CHOICE
+
+              EVALUATE CHOICE
+                  WHEN 1 PERFORM VERIFICAR-CON
+                  WHEN 2 PERFORM VERIFICAR-CLI
+                  WHEN 3 PERFORM VERIFICAR-TAR
+                  WHEN 4 PERFORM VERIFICAR-APROB
+                  WHEN 5 PERFORM RECONSTRUIR-CON
+                  WHEN 6 PERFORM RECONSTRUIR-CLI
+                  WHEN 7 PERFORM RECONSTRUIR-TAR
+                  WHEN 8 PERFORM RECONSTRUIR-APROB
+                  WHEN OTHER MOVE 'N' TO CH1
+              END-EVALUATE
+
+          END-PERFORM.
+          CLOSE INTEGRIDAD.
+          STOP RUN.
+
+        REGISTRAR-RESULTADO.
+          STRING WS-ARCHIVO-NOM        DELIMITED BY SIZE
+              ","                      DELIMITED BY SIZE
+              "VERIFICADO"             DELIMITED BY SIZE
+              ","                      DELIMITED BY SIZE
+              WS-CANT-REGISTROS        DELIMITED BY SIZE
+              ","                      DELIMITED BY SIZE
+              WS-CANT-ERRORES          DELIMITED BY SIZE
+              INTO INTEGRIDAD-LINEA
+          END-STRING.
+          WRITE INTEGRIDAD-LINEA.
+          DISPLAY "  " WS-ARCHIVO-NOM ": " WS-CANT-REGISTROS
+              " registros leidos, " WS-CANT-ERRORES " con error".
+
+        VERIFICAR-CON.
+          MOVE "CONSULTORES.DAT" TO WS-ARCHIVO-NOM.
+          MOVE ZERO TO WS-CANT-REGISTROS.
+          MOVE ZERO TO WS-CANT-ERRORES.
+          OPEN INPUT CON.
+          IF NOT CON-OK AND NOT CON-EOF
+              ADD 1 TO WS-CANT-ERRORES
+              DISPLAY "  ERROR DE APERTURA CONSULTORES.DAT: " CON-FS
+          ELSE
+              PERFORM VERIFICAR-CON-UNA UNTIL CON-EOF
+          END-IF.
+          CLOSE CON.
+          PERFORM REGISTRAR-RESULTADO.
+
+        VERIFICAR-CON-UNA.
+          READ CON NEXT RECORD
+              AT END CONTINUE
+              NOT AT END ADD 1 TO WS-CANT-REGISTROS
+          END-READ.
+          IF NOT CON-OK AND NOT CON-EOF
+              ADD 1 TO WS-CANT-ERRORES
+          END-IF.
+
+        VERIFICAR-CLI.
+          MOVE "CLIENTES.DAT" TO WS-ARCHIVO-NOM.
+          MOVE ZERO TO WS-CANT-REGISTROS.
+          MOVE ZERO TO WS-CANT-ERRORES.
+          OPEN INPUT CLI.
+          IF NOT CLI-OK AND NOT CLI-EOF
+              ADD 1 TO WS-CANT-ERRORES
+              DISPLAY "  ERROR DE APERTURA CLIENTES.DAT: " CLI-FS
+          ELSE
+              PERFORM VERIFICAR-CLI-UNA UNTIL CLI-EOF
+          END-IF.
+          CLOSE CLI.
+          PERFORM REGISTRAR-RESULTADO.
+
+        VERIFICAR-CLI-UNA.
+          READ CLI NEXT RECORD
+              AT END CONTINUE
+              NOT AT END ADD 1 TO WS-CANT-REGISTROS
+          END-READ.
+          IF NOT CLI-OK AND NOT CLI-EOF
+              ADD 1 TO WS-CANT-ERRORES
+          END-IF.
+
+        VERIFICAR-TAR.
+          MOVE "TARIFAS.DAT" TO WS-ARCHIVO-NOM.
+          MOVE ZERO TO WS-CANT-REGISTROS.
+          MOVE ZERO TO WS-CANT-ERRORES.
+          OPEN INPUT TAR.
+          IF NOT TAR-OK AND NOT TAR-EOF
+              ADD 1 TO WS-CANT-ERRORES
+              DISPLAY "  ERROR DE APERTURA TARIFAS.DAT: " TAR-FS
+          ELSE
+              PERFORM VERIFICAR-TAR-UNA UNTIL TAR-EOF
+          END-IF.
+          CLOSE TAR.
+          PERFORM REGISTRAR-RESULTADO.
+
+        VERIFICAR-TAR-UNA.
+          READ TAR NEXT RECORD
+              AT END CONTINUE
+              NOT AT END ADD 1 TO WS-CANT-REGISTROS
+          END-READ.
+          IF NOT TAR-OK AND NOT TAR-EOF
+              ADD 1 TO WS-CANT-ERRORES
+          END-IF.
+
+        VERIFICAR-APROB.
+          MOVE "APROBACIONES.DAT" TO WS-ARCHIVO-NOM.
+          MOVE ZERO TO WS-CANT-REGISTROS.
+          MOVE ZERO TO WS-CANT-ERRORES.
+          OPEN INPUT APROB.
+          IF NOT APROB-OK AND NOT APROB-EOF
+              ADD 1 TO WS-CANT-ERRORES
+              DISPLAY "  ERROR DE APERTURA APROBACIONES.DAT: "
+                  APROB-FS
+          ELSE
+              PERFORM VERIFICAR-APROB-UNA UNTIL APROB-EOF
+          END-IF.
+          CLOSE APROB.
+          PERFORM REGISTRAR-RESULTADO.
+
+        VERIFICAR-APROB-UNA.
+          READ APROB NEXT RECORD
+              AT END CONTINUE
+              NOT AT END ADD 1 TO WS-CANT-REGISTROS
+          END-READ.
+          IF NOT APROB-OK AND NOT APROB-EOF
+              ADD 1 TO WS-CANT-ERRORES
+          END-IF.
+
+        RECONSTRUIR-CON.
+          DISPLAY "  VOLCANDO CONSULTORES.DAT A RESPALDO...".
+          OPEN INPUT CON.
+          OPEN OUTPUT RESPALDO.
+          MOVE ZERO TO WS-CANT-REGISTROS.
+          PERFORM VOLCAR-CON-UNA UNTIL CON-EOF.
+          CLOSE CON.
+          CLOSE RESPALDO.
+          DISPLAY "  RECREANDO INDICE DE CONSULTORES.DAT...".
+          OPEN OUTPUT CON.
+          CLOSE CON.
+          OPEN INPUT RESPALDO.
+          OPEN I-O CON.
+          PERFORM RECARGAR-CON-UNA UNTIL RESPALDO-FS = '10'.
+          CLOSE RESPALDO.
+          CLOSE CON.
+          DISPLAY "  CONSULTORES.DAT RECONSTRUIDO: "
+              WS-CANT-REGISTROS " registros".
+
+        VOLCAR-CON-UNA.
+          READ CON NEXT RECORD
+              AT END CONTINUE
+              NOT AT END
+                  MOVE CON-REG TO RESPALDO-LINEA
+                  WRITE RESPALDO-LINEA
+                  ADD 1 TO WS-CANT-REGISTROS
+          END-READ.
+
+        RECARGAR-CON-UNA.
+          READ RESPALDO INTO CON-REG
+              AT END CONTINUE
+              NOT AT END
+                  WRITE CON-REG
+                      INVALID KEY
+                          DISPLAY "  CLAVE DUPLICADA AL RECARGAR: "
+                              CON-COD-CONS
+                  END-WRITE
+          END-READ.
+
+        RECONSTRUIR-CLI.
+          DISPLAY "  VOLCANDO CLIENTES.DAT A RESPALDO...".
+          OPEN INPUT CLI.
+          OPEN OUTPUT RESPALDO.
+          MOVE ZERO TO WS-CANT-REGISTROS.
+          PERFORM VOLCAR-CLI-UNA UNTIL CLI-EOF.
+          CLOSE CLI.
+          CLOSE RESPALDO.
+          DISPLAY "  RECREANDO INDICE DE CLIENTES.DAT...".
+          OPEN OUTPUT CLI.
+          CLOSE CLI.
+          OPEN INPUT RESPALDO.
+          OPEN I-O CLI.
+          PERFORM RECARGAR-CLI-UNA UNTIL RESPALDO-FS = '10'.
+          CLOSE RESPALDO.
+          CLOSE CLI.
+          DISPLAY "  CLIENTES.DAT RECONSTRUIDO: "
+              WS-CANT-REGISTROS " registros".
+
+        VOLCAR-CLI-UNA.
+          READ CLI NEXT RECORD
+              AT END CONTINUE
+              NOT AT END
+                  MOVE CLI-REG TO RESPALDO-LINEA
+                  WRITE RESPALDO-LINEA
+                  ADD 1 TO WS-CANT-REGISTROS
+          END-READ.
+
+        RECARGAR-CLI-UNA.
+          READ RESPALDO INTO CLI-REG
+              AT END CONTINUE
+              NOT AT END
+                  WRITE CLI-REG
+                      INVALID KEY
+                          DISPLAY "  CLAVE DUPLICADA AL RECARGAR: "
+                              CLI-COD-CLIENTE
+                  END-WRITE
+          END-READ.
+
+        RECONSTRUIR-TAR.
+          DISPLAY "  VOLCANDO TARIFAS.DAT A RESPALDO...".
+          OPEN INPUT TAR.
+          OPEN OUTPUT RESPALDO.
+          MOVE ZERO TO WS-CANT-REGISTROS.
+          PERFORM VOLCAR-TAR-UNA UNTIL TAR-EOF.
+          CLOSE TAR.
+          CLOSE RESPALDO.
+          DISPLAY "  RECREANDO INDICE DE TARIFAS.DAT...".
+          OPEN OUTPUT TAR.
+          CLOSE TAR.
+          OPEN INPUT RESPALDO.
+          OPEN I-O TAR.
+          PERFORM RECARGAR-TAR-UNA UNTIL RESPALDO-FS = '10'.
+          CLOSE RESPALDO.
+          CLOSE TAR.
+          DISPLAY "  TARIFAS.DAT RECONSTRUIDO: "
+              WS-CANT-REGISTROS " registros".
+
+        VOLCAR-TAR-UNA.
+          READ TAR NEXT RECORD
+              AT END CONTINUE
+              NOT AT END
+                  MOVE TAR-REG TO RESPALDO-LINEA
+                  WRITE RESPALDO-LINEA
+                  ADD 1 TO WS-CANT-REGISTROS
+          END-READ.
+
+        RECARGAR-TAR-UNA.
+          READ RESPALDO INTO TAR-REG
+              AT END CONTINUE
+              NOT AT END
+                  WRITE TAR-REG
+                      INVALID KEY
+                          DISPLAY "  CLAVE DUPLICADA AL RECARGAR: "
+                              TAR-KEY
+                  END-WRITE
+          END-READ.
+
+        RECONSTRUIR-APROB.
+          DISPLAY "  VOLCANDO APROBACIONES.DAT A RESPALDO...".
+          OPEN INPUT APROB.
+          OPEN OUTPUT RESPALDO.
+          MOVE ZERO TO WS-CANT-REGISTROS.
+          PERFORM VOLCAR-APROB-UNA UNTIL APROB-EOF.
+          CLOSE APROB.
+          CLOSE RESPALDO.
+          DISPLAY "  RECREANDO INDICE DE APROBACIONES.DAT...".
+          OPEN OUTPUT APROB.
+          CLOSE APROB.
+          OPEN INPUT RESPALDO.
+          OPEN I-O APROB.
+          PERFORM RECARGAR-APROB-UNA UNTIL RESPALDO-FS = '10'.
+          CLOSE RESPALDO.
+          CLOSE APROB.
+          DISPLAY "  APROBACIONES.DAT RECONSTRUIDO: "
+              WS-CANT-REGISTROS " registros".
+
+        VOLCAR-APROB-UNA.
+          READ APROB NEXT RECORD
+              AT END CONTINUE
+              NOT AT END
+                  MOVE APROB-REG TO RESPALDO-LINEA
+                  WRITE RESPALDO-LINEA
+                  ADD 1 TO WS-CANT-REGISTROS
+          END-READ.
+
+        RECARGAR-APROB-UNA.
+          READ RESPALDO INTO APROB-REG
+              AT END CONTINUE
+              NOT AT END
+                  WRITE APROB-REG
+                      INVALID KEY
+                          DISPLAY "  CLAVE DUPLICADA AL RECARGAR: "
+                              APROB-NRO-FACT
+                  END-WRITE
+          END-READ.
+
+       END PROGRAM VERIFICAR-INDEXADOS.
