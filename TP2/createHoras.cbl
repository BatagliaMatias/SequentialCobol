@@ -6,10 +6,27 @@
          FILE-CONTROL.
            SELECT indfile1 ASSIGN TO DISK
            ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS HOR-KEY
+           ALTERNATE RECORD KEY IS HOR-ALT-KEY WITH DUPLICATES
+           ALTERNATE RECORD KEY IS HOR-CLIENTE WITH DUPLICATES.
+
+           SELECT CON ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
            ACCESS MODE IS RANDOM
-           RECORD KEY IS CONS
-           ALTERNATE RECORD KEY IS FECHA WITH DUPLICATES
-           ALTERNATE RECORD KEY IS CLIENTE WITH DUPLICATES.
+           RECORD KEY IS CON-COD-CONS.
+
+           SELECT OPTIONAL TOPESHORAS ASSIGN TO "TOPESHORAS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TOPESHORAS-FS.
+
+           SELECT EXCESOLOG ASSIGN TO "HORAS_EXCESO.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXCESOLOG-FS.
+
+           SELECT OPTIONAL EMPRESA ASSIGN TO "EMPRESA.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EMPRESA-FS.
 
 
        DATA DIVISION.
@@ -17,20 +34,102 @@
          FD indfile1
           VALUE OF FILE-ID IS "HORAS.DAT".
           01 fileind1.
-            03 CONS PIC 9(3).
-            03 FECHA PIC X(8).
-            03 CLIENTE PIC 9(4).
-            03 CANT-HORAS PIC 9(2)V99.
-            03 OBSERV PIC X(30).
+            02 HOR-KEY.
+                03 HOR-CONS PIC 9(3).
+                03 HOR-ALT-KEY.
+                    04 HOR-FECHA PIC X(8).
+                    04 HOR-CLIENTE PIC 9(4).
+            02 HOR-DATOS.
+                03 HOR-CANT-HORAS PIC S9(2)V99.
+                03 HOR-OBSERV PIC X(30).
+                03 HOR-EMPRESA PIC X(3).
+
+         FD CON
+          VALUE OF FILE-ID IS "CONSULTORES.DAT".
+          01 CON-REG.
+            03 CON-COD-CONS PIC 9(3).
+            03 CON-FECHA-INGRESO PIC X(8).
+            03 CON-DIRECCION PIC X(20).
+            03 CON-APEYNOM PIC X(25).
+            03 CON-TELEFONO PIC 9(10).
+            03 CON-PERFIL PIC X.
+            03 CON-BAJA PIC X.
+                88 CON-ACTIVO VALUE SPACE.
+                88 CON-INACTIVO VALUE 'S'.
+            03 CON-FECHA-BAJA PIC X(8).
+            03 CON-EMPRESA PIC X(3).
+
+         FD TOPESHORAS
+             LABEL RECORD OMITTED.
+         01 TOPESHORAS-REG.
+             03 TOPE-HORAS-DIA PIC 9(2)V99.
+             03 TOPE-HORAS-MES PIC 9(3)V99.
+
+         FD EXCESOLOG
+             LABEL RECORD OMITTED.
+         01 EXCESOLOG-LINEA PIC X(120).
+
+         FD EMPRESA
+             LABEL RECORD OMITTED.
+         01 EMPRESA-REG.
+             03 EMPRESA-COD PIC X(3).
 
          WORKING-STORAGE SECTION.
           01 CHOICE PIC 9.
           01 CH1 PIC X VALUE 'Y'.
           01 REXIST PIC X.
+          01 WS-CON-EXISTE PIC X.
+          01 WS-LIST-EOF PIC X VALUE 'N'.
+          01 TOPESHORAS-FS PIC X(2).
+          01 EXCESOLOG-FS PIC X(2).
+          01 EMPRESA-FS PIC X(2).
+          01 WS-COD-EMPRESA PIC X(3) VALUE "001".
+          01 WS-TOPE-HORAS-DIA PIC 9(2)V99 VALUE 12.
+          01 WS-TOPE-HORAS-MES PIC 9(3)V99 VALUE 200.
+          01 WS-HOR-MES PIC X(6).
+          01 WS-TOT-HORAS-DIA PIC S9(4)V99 VALUE ZERO.
+          01 WS-TOT-HORAS-MES PIC S9(4)V99 VALUE ZERO.
+          01 WS-HOR-START-OK PIC XX VALUE 'NO'.
+          01 WS-TOT-CON-NVA PIC S9(4)V99.
+
+          01 HOR-KEY-BUSQ.
+              03 HOR-KEY-BUSQ-CONS PIC 9(3).
+              03 HOR-KEY-BUSQ-FECHA PIC X(8).
+              03 HOR-KEY-BUSQ-CLIENTE PIC 9(4).
+
+          01 WS-NVA-HORA.
+              03 WS-NVA-CONS PIC 9(3).
+              03 WS-NVA-FECHA PIC X(8).
+              03 WS-NVA-CLIENTE PIC 9(4).
+              03 WS-NVA-CANT-HORAS PIC S9(2)V99.
+              03 WS-NVA-OBSERV PIC X(30).
+              03 WS-NVA-EMPRESA PIC X(3).
 
        PROCEDURE DIVISION.
         PARA1.
           OPEN I-O indfile1.
+          OPEN INPUT CON.
+
+          OPEN INPUT TOPESHORAS.
+          IF TOPESHORAS-FS = '00'
+              READ TOPESHORAS RECORD
+                  AT END CONTINUE
+                  NOT AT END
+                      MOVE TOPE-HORAS-DIA TO WS-TOPE-HORAS-DIA
+                      MOVE TOPE-HORAS-MES TO WS-TOPE-HORAS-MES
+              END-READ
+              CLOSE TOPESHORAS
+          END-IF.
+          OPEN OUTPUT EXCESOLOG.
+
+          OPEN INPUT EMPRESA.
+          IF EMPRESA-FS = '00'
+              READ EMPRESA RECORD
+                  AT END CONTINUE
+                  NOT AT END MOVE EMPRESA-COD TO WS-COD-EMPRESA
+              END-READ
+              CLOSE EMPRESA
+          END-IF.
 
          PERFORM UNTIL CH1='N'
           DISPLAY "MENU::"
@@ -39,6 +138,8 @@
           DISPLAY "    2=DELETE RECORD"
           DISPLAY "    3=UPDATE RECORD"
           DISPLAY "    4=READ PERTICULAR RECORD"
+          DISPLAY "    5=BROWSE BY FECHA"
+          DISPLAY "    6=BROWSE BY CLIENTE"
           display "    0=EXIT"
           ACCEPT choice
 
@@ -47,35 +148,161 @@
            WHEN 2 PERFORM DELETE1
            WHEN 3 PERFORM UPDATE1
            WHEN 4 PERFORM READ1
+           WHEN 5 PERFORM BROWSE-FECHA1
+           WHEN 6 PERFORM BROWSE-CLIENTE1
            WHEN OTHER move 'N' TO ch1
           END-EVALUATE
-          
+
          END-PERFORM.
+         CLOSE CON.
+         CLOSE EXCESOLOG.
          STOP RUN.
 
+         VALIDAR-CONSULTOR.
+           MOVE HOR-CONS TO CON-COD-CONS.
+           READ CON
+             INVALID KEY MOVE 'N' TO WS-CON-EXISTE
+             NOT INVALID KEY MOVE 'S' TO WS-CON-EXISTE
+           END-READ.
+
          ADD1.
            DISPLAY " ".
            DISPLAY "ENTER THE  CONS".
-           ACCEPT CONS.
-           DISPLAY "ENTER THE  FECHA".
-           ACCEPT FECHA.
-           DISPLAY "ENTER THE  CLIENTE".
-           ACCEPT CLIENTE.
-           DISPLAY "ENTER THE  CANT-HORAS".
-           ACCEPT CANT-HORAS.
-           DISPLAY "ENTER THE  OBSERV".
-           ACCEPT OBSERV.
-           DISPLAY " ".
+           ACCEPT HOR-CONS.
+
+           PERFORM VALIDAR-CONSULTOR.
+           IF WS-CON-EXISTE = 'N'
+             DISPLAY "  CONSULTOR NO EXISTE EN CONSULTORES.DAT"
+           ELSE
+             IF CON-INACTIVO
+               DISPLAY "  CONSULTOR INACTIVO, NO SE PUEDEN "
+                   "REGISTRAR HORAS"
+             ELSE
+               MOVE HOR-CONS TO WS-NVA-CONS
+               DISPLAY "ENTER THE  FECHA"
+               ACCEPT HOR-FECHA
+               MOVE HOR-FECHA TO WS-NVA-FECHA
+               DISPLAY "ENTER THE  CLIENTE"
+               ACCEPT HOR-CLIENTE
+               MOVE HOR-CLIENTE TO WS-NVA-CLIENTE
+               DISPLAY "ENTER THE  CANT-HORAS (NEGATIVO PARA "
+                   "AJUSTES POR HORAS YA FACTURADAS)"
+               ACCEPT HOR-CANT-HORAS
+               MOVE HOR-CANT-HORAS TO WS-NVA-CANT-HORAS
+               DISPLAY "ENTER THE  OBSERV"
+               ACCEPT HOR-OBSERV
+               MOVE HOR-OBSERV TO WS-NVA-OBSERV
+               MOVE WS-COD-EMPRESA TO WS-NVA-EMPRESA
+               PERFORM VERIFICAR-TOPES-HORAS
+               MOVE WS-NVA-CONS TO HOR-CONS
+               MOVE WS-NVA-FECHA TO HOR-FECHA
+               MOVE WS-NVA-CLIENTE TO HOR-CLIENTE
+               MOVE WS-NVA-CANT-HORAS TO HOR-CANT-HORAS
+               MOVE WS-NVA-OBSERV TO HOR-OBSERV
+               MOVE WS-NVA-EMPRESA TO HOR-EMPRESA
+               DISPLAY " "
+               WRITE fileind1
+                INVALID KEY DISPLAY"  RECORD IS ALREADY EXIST"
+               END-WRITE
+             END-IF
+           END-IF.
+
+         VERIFICAR-TOPES-HORAS.
+           PERFORM SUMAR-HORAS-DIA.
+           PERFORM SUMAR-HORAS-MES.
+           ADD WS-TOT-HORAS-DIA WS-NVA-CANT-HORAS GIVING WS-TOT-CON-NVA.
+           IF WS-TOT-CON-NVA > WS-TOPE-HORAS-DIA
+               DISPLAY "  AVISO: SUPERA EL TOPE DE HORAS DIARIAS ("
+                   WS-TOPE-HORAS-DIA ")"
+               STRING "TOPE DIARIO EXCEDIDO,"       DELIMITED BY SIZE
+                   WS-NVA-CONS                      DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   WS-NVA-FECHA                      DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   WS-TOT-CON-NVA                   DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   WS-TOPE-HORAS-DIA                DELIMITED BY SIZE
+                   INTO EXCESOLOG-LINEA
+               END-STRING
+               WRITE EXCESOLOG-LINEA
+           END-IF.
+           ADD WS-TOT-HORAS-MES WS-NVA-CANT-HORAS GIVING WS-TOT-CON-NVA.
+           IF WS-TOT-CON-NVA > WS-TOPE-HORAS-MES
+               DISPLAY "  AVISO: SUPERA EL TOPE DE HORAS MENSUALES ("
+                   WS-TOPE-HORAS-MES ")"
+               STRING "TOPE MENSUAL EXCEDIDO,"      DELIMITED BY SIZE
+                   WS-NVA-CONS                      DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   WS-HOR-MES                       DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   WS-TOT-CON-NVA                   DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   WS-TOPE-HORAS-MES                DELIMITED BY SIZE
+                   INTO EXCESOLOG-LINEA
+               END-STRING
+               WRITE EXCESOLOG-LINEA
+           END-IF.
 
-           WRITE fileind1
-            INVALID KEY DISPLAY"  RECORD IS ALREADY EXIST"
-           END-WRITE.
+         SUMAR-HORAS-DIA.
+           MOVE ZERO TO WS-TOT-HORAS-DIA.
+           MOVE WS-NVA-CONS TO CON-COD-CONS.
+           MOVE WS-NVA-CONS TO HOR-KEY-BUSQ-CONS.
+           MOVE WS-NVA-FECHA TO HOR-KEY-BUSQ-FECHA.
+           MOVE ZERO TO HOR-KEY-BUSQ-CLIENTE.
+           MOVE HOR-KEY-BUSQ TO HOR-KEY.
+           MOVE 'N' TO WS-LIST-EOF.
+           START indfile1 KEY IS NOT LESS THAN HOR-KEY
+               INVALID KEY MOVE 'NO' TO WS-HOR-START-OK
+               NOT INVALID KEY MOVE 'SI' TO WS-HOR-START-OK
+           END-START.
+           IF WS-HOR-START-OK = 'SI'
+               PERFORM SUMAR-HORAS-DIA-UNA
+                   UNTIL WS-LIST-EOF = 'S' OR
+                       HOR-CONS NOT = HOR-KEY-BUSQ-CONS OR
+                       HOR-FECHA NOT = HOR-KEY-BUSQ-FECHA
+           END-IF.
+
+         SUMAR-HORAS-DIA-UNA.
+           ADD HOR-CANT-HORAS TO WS-TOT-HORAS-DIA.
+           READ indfile1 NEXT RECORD
+               AT END MOVE 'S' TO WS-LIST-EOF
+           END-READ.
 
+         SUMAR-HORAS-MES.
+           MOVE ZERO TO WS-TOT-HORAS-MES.
+           MOVE WS-NVA-FECHA(1:6) TO WS-HOR-MES.
+           MOVE WS-NVA-CONS TO HOR-KEY-BUSQ-CONS.
+           STRING WS-HOR-MES "01" DELIMITED BY SIZE
+               INTO HOR-KEY-BUSQ-FECHA.
+           MOVE ZERO TO HOR-KEY-BUSQ-CLIENTE.
+           MOVE HOR-KEY-BUSQ TO HOR-KEY.
+           MOVE 'N' TO WS-LIST-EOF.
+           START indfile1 KEY IS NOT LESS THAN HOR-KEY
+               INVALID KEY MOVE 'NO' TO WS-HOR-START-OK
+               NOT INVALID KEY MOVE 'SI' TO WS-HOR-START-OK
+           END-START.
+           IF WS-HOR-START-OK = 'SI'
+               PERFORM SUMAR-HORAS-MES-UNA
+                   UNTIL WS-LIST-EOF = 'S' OR
+                       HOR-CONS NOT = HOR-KEY-BUSQ-CONS OR
+                       HOR-FECHA(1:6) NOT = WS-HOR-MES
+           END-IF.
+
+         SUMAR-HORAS-MES-UNA.
+           ADD HOR-CANT-HORAS TO WS-TOT-HORAS-MES.
+           READ indfile1 NEXT RECORD
+               AT END MOVE 'S' TO WS-LIST-EOF
+           END-READ.
 
          DELETE1.
             DISPLAY " ".
             DISPLAY "ENTER THE RECORD YOU WANT TO DELETE".
-            ACCEPT CONS.
+            DISPLAY "ENTER THE  CONS".
+            ACCEPT HOR-CONS.
+            DISPLAY "ENTER THE  FECHA".
+            ACCEPT HOR-FECHA.
+            DISPLAY "ENTER THE  CLIENTE".
+            ACCEPT HOR-CLIENTE.
             DELETE indfile1
              INVALID KEY DISPLAY "  RECORD NOT EXIST"
             END-DELETE.
@@ -84,7 +311,12 @@
             MOVE 'Y' TO REXIST.
             DISPLAY " ".
             DISPLAY "ENTER THE ROLL NO YOU WANT TO UPDATE".
-            ACCEPT CONS.
+            DISPLAY "ENTER THE  CONS".
+            ACCEPT HOR-CONS.
+            DISPLAY "ENTER THE  FECHA".
+            ACCEPT HOR-FECHA.
+            DISPLAY "ENTER THE  CLIENTE".
+            ACCEPT HOR-CLIENTE.
             READ indfile1
              INVALID KEY MOVE 'N' TO REXIST
             END-READ.
@@ -92,7 +324,7 @@
               DISPLAY "  RECORD NOT EXIST"
             ELSE
               DISPLAY "ENTER THE NAME YOU WANT TO UPDATE"
-              ACCEPT CONS
+              ACCEPT HOR-CONS
             END-IF.
 
             REWRITE fileind1
@@ -104,14 +336,60 @@
            MOVE 'Y' TO REXIST.
            DISPLAY " ".
            DISPLAY "ENTER THE ROLL NO YOU WANT TO SEE".
-           ACCEPT CONS.
+           DISPLAY "ENTER THE  CONS".
+           ACCEPT HOR-CONS.
+           DISPLAY "ENTER THE  FECHA".
+           ACCEPT HOR-FECHA.
+           DISPLAY "ENTER THE  CLIENTE".
+           ACCEPT HOR-CLIENTE.
            READ indfile1
               INVALID KEY MOVE 'N' TO REXIST
            END-READ.
             IF REXIST='N'
               DISPLAY "  RECORD NOT EXIST"
             ELSE
-              DISPLAY "ROLL NO: " CONS.
+              DISPLAY "ROLL NO: " HOR-CONS.
+
+         BROWSE-FECHA1.
+           DISPLAY " ".
+           DISPLAY "ENTER THE  FECHA DESDE".
+           ACCEPT HOR-FECHA.
+           MOVE 'N' TO WS-LIST-EOF.
+           START indfile1 KEY IS NOT LESS THAN HOR-ALT-KEY
+             INVALID KEY MOVE 'S' TO WS-LIST-EOF
+           END-START.
+           PERFORM BROWSE-FECHA1-UNA UNTIL WS-LIST-EOF = 'S'.
+
+         BROWSE-FECHA1-UNA.
+           READ indfile1 NEXT RECORD
+             AT END MOVE 'S' TO WS-LIST-EOF
+           END-READ.
+           IF WS-LIST-EOF = 'N'
+             DISPLAY "CONS: " HOR-CONS "  FECHA: " HOR-FECHA
+             DISPLAY "  CLIENTE: " HOR-CLIENTE
+                 "  CANT-HORAS: " HOR-CANT-HORAS
+             DISPLAY "  " HOR-OBSERV
+           END-IF.
+
+         BROWSE-CLIENTE1.
+           DISPLAY " ".
+           DISPLAY "ENTER THE  CLIENTE DESDE".
+           ACCEPT HOR-CLIENTE.
+           MOVE 'N' TO WS-LIST-EOF.
+           START indfile1 KEY IS NOT LESS THAN HOR-CLIENTE
+             INVALID KEY MOVE 'S' TO WS-LIST-EOF
+           END-START.
+           PERFORM BROWSE-CLIENTE1-UNA UNTIL WS-LIST-EOF = 'S'.
 
+         BROWSE-CLIENTE1-UNA.
+           READ indfile1 NEXT RECORD
+             AT END MOVE 'S' TO WS-LIST-EOF
+           END-READ.
+           IF WS-LIST-EOF = 'N'
+             DISPLAY "CLIENTE: " HOR-CLIENTE "  CONS: " HOR-CONS
+             DISPLAY "  FECHA: " HOR-FECHA
+                 "  CANT-HORAS: " HOR-CANT-HORAS
+             DISPLAY "  " HOR-OBSERV
+           END-IF.
 
        END PROGRAM HORAS.
