@@ -11,6 +11,10 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
+           SELECT OPTIONAL SUC ASSIGN TO "SUCURSALES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SUC-ESTADO.
+
            SELECT HS1 ASSIGN TO "HS1.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS HS1-ESTADO.
@@ -23,6 +27,18 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS HS3-ESTADO.
 
+           SELECT HS4 ASSIGN TO "HS4.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HS4-ESTADO.
+
+           SELECT HS5 ASSIGN TO "HS5.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HS5-ESTADO.
+
+           SELECT HS6 ASSIGN TO "HS6.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HS6-ESTADO.
+
            SELECT VAL ASSIGN TO "VAL-HORA.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS VAL-ESTADO.
@@ -31,6 +47,16 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS CONS-ESTADO.
 
+           SELECT EXCEP ASSIGN TO "EXCEPCIONES_TP1.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEP-FS.
+
+           SELECT OPTIONAL CLI ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CLI-COD-CLIENTE
+               FILE STATUS IS CLI-FS.
+
            SELECT LIS-IMP ASSIGN TO "LIS_IMP.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
 
@@ -44,6 +70,10 @@
 
        FILE SECTION.
 
+       FD SUC
+           LABEL RECORD OMITTED.
+       01 SUC-LINEA                    PIC 9.
+
        FD HS1.
        01 REG-HS1.
            03 HS1-CONS                 PIC 9(3).
@@ -68,6 +98,30 @@
            03 HS3-CANT-HORAS           PIC 9(2)V99.
            03 HS3-OBSERV               PIC X(30).
 
+       FD HS4.
+       01 REG-HS4.
+           03 HS4-CONS                 PIC 9(3).
+           03 HS4-FECHA                PIC X(8).
+           03 HS4-CLIENTE              PIC 9(4).
+           03 HS4-CANT-HORAS           PIC 9(2)V99.
+           03 HS4-OBSERV               PIC X(30).
+
+       FD HS5.
+       01 REG-HS5.
+           03 HS5-CONS                 PIC 9(3).
+           03 HS5-FECHA                PIC X(8).
+           03 HS5-CLIENTE              PIC 9(4).
+           03 HS5-CANT-HORAS           PIC 9(2)V99.
+           03 HS5-OBSERV               PIC X(30).
+
+       FD HS6.
+       01 REG-HS6.
+           03 HS6-CONS                 PIC 9(3).
+           03 HS6-FECHA                PIC X(8).
+           03 HS6-CLIENTE              PIC 9(4).
+           03 HS6-CANT-HORAS           PIC 9(2)V99.
+           03 HS6-OBSERV               PIC X(30).
+
        FD VAL.
        01 REG-VAL.
            03 VAL-CONS                 PIC 9(3).
@@ -81,6 +135,19 @@
            03 CONS-FECHA-ALTA          PIC X(8).
            03 CONS-NOMBRE              PIC X(25).
 
+       FD EXCEP
+           LABEL RECORD OMITTED.
+       01 EXCEP-LINEA                 PIC X(120).
+
+       FD CLI
+          VALUE OF FILE-ID IS "CLIENTES.DAT".
+          01 CLI-REG.
+              03 CLI-COD-CLIENTE PIC 9(4).
+              03 CLI-RAZON-SOCIAL PIC X(30).
+              03 CLI-DIRECCION PIC X(20).
+              03 CLI-TELEFONO PIC 9(10).
+              03 CLI-MONEDA PIC X(3).
+
        FD LIS-IMP
            LABEL RECORD OMITTED.
        01 LIS-IMP-LINEA               PIC X(80).
@@ -95,17 +162,13 @@
 
        WORKING-STORAGE SECTION.
 
-       77 HS1-EOF                      PIC XX VALUE "NO".
-           88 EOF                             VALUE "SI".
+       77 SUC-ESTADO                   PIC XX.
        77 HS1-ESTADO                   PIC XX.
-
-       77 HS2-EOF                      PIC XX VALUE "NO".
-           88 EOF                             VALUE "SI".
        77 HS2-ESTADO                   PIC XX.
-
-       77 HS3-EOF                      PIC XX VALUE "NO".
-           88 EOF                             VALUE "SI".
        77 HS3-ESTADO                   PIC XX.
+       77 HS4-ESTADO                   PIC XX.
+       77 HS5-ESTADO                   PIC XX.
+       77 HS6-ESTADO                   PIC XX.
 
        77 VAL-EOF                      PIC XX VALUE "NO".
            88 EOF                             VALUE "SI".
@@ -115,10 +178,45 @@
            88 EOF                             VALUE "SI".
        77 CONS-ESTADO                  PIC XX.
 
+       01 EXCEP-FS                     PIC X(2).
+           88 EXCEP-OK                        VALUE '00'.
+
+       01 CLI-FS                       PIC X(2).
+           88 CLI-OK                          VALUE '00'.
+
+       01 WS-EXCEP-ORIGEN              PIC 9.
+       01 WS-CONS-HALLADO              PIC X VALUE 'N'.
+       01 WS-CLI-NOM                   PIC X(30) VALUE SPACES.
+
+      * Sucursales (archivos HSn) a fusionar en esta corrida. El
+      * numero de sucursales activas se lee de SUCURSALES.DAT (si no
+      * existe, se asume la configuracion historica de 3) y puede
+      * crecer hasta WS-MAX-SUC sin tocar la logica de fusion, que
+      * trabaja de forma generica sobre WS-HS-TAB en lugar de repetir
+      * la comparacion de a pares por cada sucursal.
+       01 WS-MAX-SUC                   PIC 9 VALUE 6.
+       01 WS-CANT-SUC                  PIC 9 VALUE 3.
+
+       01 WS-HS-TAB.
+           03 WS-HS-ENTRY OCCURS 6 TIMES INDEXED BY WS-HS-I.
+               05 WS-HS-CONS           PIC 9(3).
+               05 WS-HS-FECHA          PIC X(8).
+               05 WS-HS-CLIENTE        PIC 9(4).
+               05 WS-HS-CANT-HORAS     PIC 9(2)V99.
+               05 WS-HS-OBSERV         PIC X(30).
+               05 WS-HS-EOF            PIC X VALUE "N".
+
+       01 WS-TODOS-EOF-FLAG            PIC X VALUE "N".
+           88 TODOS-EOF                       VALUE "S".
+       01 WS-HAY-CONS-FLAG             PIC X VALUE "N".
+       01 WS-HAY-FECHA-FLAG            PIC X VALUE "N".
+       01 WS-HAY-CLIENTE-FLAG          PIC X VALUE "N".
+
        01 WS-T-CONS-COUNT              PIC 9(4) VALUE IS 0.
+       01 WS-T-CONS-MAX                PIC 9(4) VALUE 5000.
 
        01 WS-T-CONS.
-           03 WS-T-CONS-CAMPO OCCURS 0 TO 1000 TIMES
+           03 WS-T-CONS-CAMPO OCCURS 0 TO 5000 TIMES
                               DEPENDING ON WS-T-CONS-COUNT
                               ASCENDING KEY IS WS-T-CONS-CONS
                               INDEXED BY WS-T-CONS-I.
@@ -128,11 +226,22 @@
 
        01 WS-T-STATS.
            03 WS-T-STATS-FILAS OCCURS 1000 TIMES.
-               05 WS-T-STATS-MESES OCCURS 13 TIMES.
-                   07 WS-T-STATS-HORAS  PIC 999V99 VALUE IS 0.
+               05 WS-T-STATS-ANIOS OCCURS 10 TIMES.
+                   07 WS-T-STATS-MESES OCCURS 13 TIMES.
+                       09 WS-T-STATS-HORAS  PIC 999V99 VALUE IS 0.
 
        01 WS-T-STATS-TOTALES-MES.
-           03 WS-T-STATS-TOTAL OCCURS 13 TIMES PIC 999V99 VALUE IS 0.
+           03 WS-T-STATS-TOTALES-ANIO OCCURS 10 TIMES.
+               05 WS-T-STATS-TOTAL OCCURS 13 TIMES
+                   PIC 999V99 VALUE IS 0.
+
+       01 WS-MAX-ANIOS                  PIC 99 VALUE 10.
+       01 WS-CANT-ANIOS                 PIC 99 VALUE ZERO.
+       01 WS-T-ANIOS-TAB.
+           03 WS-T-ANIOS-ANIO OCCURS 10 TIMES PIC 9(4) VALUE ZERO.
+       01 WS-ANIO-I                     PIC 99 VALUE ZERO.
+       01 WS-ANIO-POS                   PIC 99 VALUE ZERO.
+       01 WS-ANIO-BUSCADO               PIC 9(4).
 
        01 WS-VALOR-HORA-DISPLAY         PIC ZZZ9.
 
@@ -189,6 +298,12 @@
        01 LI-LINEA3.
            03 FILLER              PIC X(19) VALUE IS "COD. CLIENTE: ".
            03 LI-LINEA3-CLI       PIC Z(4).
+           03 FILLER              PIC X(2) VALUE "  ".
+           03 LI-LINEA3-NOM       PIC X(30).
+
+       01 LI-LINEA-OBS.
+           03 FILLER              PIC X(16) VALUE IS "OBSERVACIONES: ".
+           03 LI-LINEA-OBS-TXT    PIC X(30).
 
        01 LI-LINEA4.
            03 FILLER              PIC X(17) VALUE IS "TOTAL HORAS: ".
@@ -289,6 +404,10 @@
        01 LE-ENC.
            03 FILLER PIC X(32) VALUE "ESTADISTICA DE HS TRABAJADAS POR".
            03 FILLER PIC X(31) VALUE " MES Y POR CONSULTOR EN EL ANIO".
+           03 FILLER PIC X VALUE " ".
+           03 LE-ENC-ANIO PIC 9999.
+           03 FILLER PIC X(11) VALUE "  HOJA NRO ".
+           03 LE-HOJA PIC 99 VALUE IS 0.
 
        01 LE-THEADER.
            03 FILLER PIC X(26) VALUE ALL " ".
@@ -332,6 +451,8 @@
 
        01 LE-LINEA-BL             PIC X(250) VALUE ALL " ".
 
+       01 LE-NRO-LINEA            PIC 99 VALUE IS 0.
+
        01  WS-FECHA-HOY.
            03  WS-FECHA-HOY-AAAA       PIC  9(4).
            03  WS-FECHA-HOY-MM         PIC  9(2).
@@ -350,6 +471,8 @@
        01 WS-TOT-CLI-HS                PIC 9(2)V99.
        01 WS-TOT-CLI-VAL               PIC 9(5)V99.
 
+       01 WS-DUP-CONTADOR              PIC 9(3) VALUE ZERO.
+
        01 WS-LIS-HS.
            03 WS-LIS-HS-CONS                 PIC 9(3).
            03 WS-LIS-HS-FECHA.
@@ -362,6 +485,11 @@
 
        01 WS-VALOR                           PIC 9(7)V99.
        01 WS-VALOR-HORA                      PIC 9(5)V99.
+       01 WS-VALOR-CONS                      PIC 9(3) VALUE ZERO.
+       01 WS-VALOR-DESDE                     PIC X(8) VALUE SPACES.
+       01 WS-VALOR-HASTA                     PIC X(8) VALUE SPACES.
+       01 WS-VALOR-COBERTURA                 PIC X VALUE "N".
+           88 VALOR-CUBIERTO VALUE "S".
 
        01 LI-VALOR-TOTAL-GRAL                PIC 9(7)V99 VALUE IS ZERO.
        01 LI-HORAS-TOTAL-GRAL                PIC 9(5)V99 VALUE IS ZERO.
@@ -388,19 +516,22 @@
             STOP RUN.
 
        010-INICIO.
-           OPEN INPUT HS1, HS2, HS3.
-           IF HS1-ESTADO NOT = ZERO
-               DISPLAY "ERROR: No se pudo abrir el archivo HS1.DAT"
-               DISPLAY "ERROR:   FILE-STATUS: " HS1-ESTADO
-               STOP RUN.
-           IF HS2-ESTADO NOT = ZERO
-               DISPLAY "ERROR: No se pudo abrir el archivo HS2.DAT"
-               DISPLAY "ERROR:   FILE-STATUS: " HS2-ESTADO
-               STOP RUN.
-           IF HS3-ESTADO NOT = ZERO
-               DISPLAY "ERROR: No se pudo abrir el archivo HS3.DAT"
-               DISPLAY "ERROR:   FILE-STATUS: " HS3-ESTADO
-               STOP RUN.
+           OPEN INPUT SUC.
+           READ SUC
+               AT END MOVE 3 TO WS-CANT-SUC
+               NOT AT END MOVE SUC-LINEA TO WS-CANT-SUC
+           END-READ.
+           CLOSE SUC.
+           IF WS-CANT-SUC > WS-MAX-SUC
+               MOVE WS-MAX-SUC TO WS-CANT-SUC
+           END-IF.
+           IF WS-CANT-SUC < 1
+               MOVE 1 TO WS-CANT-SUC
+           END-IF.
+           PERFORM VARYING WS-HS-I FROM 1 BY 1
+               UNTIL WS-HS-I > WS-CANT-SUC
+               PERFORM 700-ABRIR-HS
+           END-PERFORM.
            OPEN INPUT VAL.
            IF VAL-ESTADO NOT = ZERO
                DISPLAY "ERROR: No se pudo abrir el archivo VAL-HORA.DAT"
@@ -411,7 +542,74 @@
                DISPLAY "ERROR: No se pudo abrir el archivo CONSUL.DAT"
                DISPLAY "ERROR:   FILE-STATUS: " CONS-ESTADO
                STOP RUN.
+           OPEN OUTPUT EXCEP.
+           MOVE "Tipo,Origen,Consultor,Fecha,Cliente,Detalle"
+               TO EXCEP-LINEA.
+           WRITE EXCEP-LINEA.
            OPEN OUTPUT LIS-IMP, LIS-NOM, LIS-EST.
+           OPEN INPUT CLI.
+
+       700-ABRIR-HS.
+           EVALUATE WS-HS-I
+               WHEN 1
+                   OPEN INPUT HS1
+                   IF HS1-ESTADO NOT = ZERO
+                       DISPLAY
+                           "ERROR: No se pudo abrir el archivo HS1.DAT"
+                       DISPLAY "ERROR:   FILE-STATUS: " HS1-ESTADO
+                       STOP RUN
+                   END-IF
+               WHEN 2
+                   OPEN INPUT HS2
+                   IF HS2-ESTADO NOT = ZERO
+                       DISPLAY
+                           "ERROR: No se pudo abrir el archivo HS2.DAT"
+                       DISPLAY "ERROR:   FILE-STATUS: " HS2-ESTADO
+                       STOP RUN
+                   END-IF
+               WHEN 3
+                   OPEN INPUT HS3
+                   IF HS3-ESTADO NOT = ZERO
+                       DISPLAY
+                           "ERROR: No se pudo abrir el archivo HS3.DAT"
+                       DISPLAY "ERROR:   FILE-STATUS: " HS3-ESTADO
+                       STOP RUN
+                   END-IF
+               WHEN 4
+                   OPEN INPUT HS4
+                   IF HS4-ESTADO NOT = ZERO
+                       DISPLAY
+                           "ERROR: No se pudo abrir el archivo HS4.DAT"
+                       DISPLAY "ERROR:   FILE-STATUS: " HS4-ESTADO
+                       STOP RUN
+                   END-IF
+               WHEN 5
+                   OPEN INPUT HS5
+                   IF HS5-ESTADO NOT = ZERO
+                       DISPLAY
+                           "ERROR: No se pudo abrir el archivo HS5.DAT"
+                       DISPLAY "ERROR:   FILE-STATUS: " HS5-ESTADO
+                       STOP RUN
+                   END-IF
+               WHEN 6
+                   OPEN INPUT HS6
+                   IF HS6-ESTADO NOT = ZERO
+                       DISPLAY
+                           "ERROR: No se pudo abrir el archivo HS6.DAT"
+                       DISPLAY "ERROR:   FILE-STATUS: " HS6-ESTADO
+                       STOP RUN
+                   END-IF
+           END-EVALUATE.
+
+       710-CERRAR-HS.
+           EVALUATE WS-HS-I
+               WHEN 1 CLOSE HS1
+               WHEN 2 CLOSE HS2
+               WHEN 3 CLOSE HS3
+               WHEN 4 CLOSE HS4
+               WHEN 5 CLOSE HS5
+               WHEN 6 CLOSE HS6
+           END-EVALUATE.
 
        020-LEER-CONS.
            READ CONS AT END MOVE "SI" TO CONS-EOF.
@@ -420,6 +618,12 @@
                DISPLAY "ERROR:   FILE-STATUS: " CONS-ESTADO.
 
        030-CARGAR-T-CONS.
+           IF WS-T-CONS-COUNT >= WS-T-CONS-MAX
+               DISPLAY "ERROR: CONSUL.DAT supera el maximo de "
+                   "consultores soportado (" WS-T-CONS-MAX ")"
+               DISPLAY "ERROR: carga abortada, agrandar WS-T-CONS-MAX"
+               STOP RUN
+           END-IF.
            MOVE REG-CONS TO WS-T-CONS-CAMPO(WS-I).
            ADD 1 TO WS-I.
            ADD 1 TO WS-T-CONS-COUNT.
@@ -442,44 +646,130 @@
            END-PERFORM.
 
        050-FIN.
-           CLOSE HS1, HS2, HS3.
+           PERFORM VARYING WS-HS-I FROM 1 BY 1
+               UNTIL WS-HS-I > WS-CANT-SUC
+               PERFORM 710-CERRAR-HS
+           END-PERFORM.
            CLOSE VAL.
            CLOSE CONS.
+           CLOSE EXCEP.
+           CLOSE CLI.
            CLOSE LIS-IMP, LIS-NOM, LIS-EST.
 
        060-PROCESAR.
-           PERFORM 070-LEER-HS1.
-           PERFORM 080-LEER-HS2.
-           PERFORM 090-LEER-HS3.
+           PERFORM 070-LEER-TODAS-HS.
            PERFORM 100-LEER-VAL.
            MOVE 0 TO WS-TOT-GRAL-VAL.
            MOVE 0 TO WS-TOT-GRAL-HS.
            PERFORM 130-IMPRIMIR-LI-ENCAB.
            PERFORM 140-IMPRIMIR-LN-ENCAB.
-           PERFORM 110-SUB-PROCESAR1 UNTIL HS1-EOF = "SI" AND
-                                           HS2-EOF = "SI" AND
-                                           HS3-EOF = "SI".
+           PERFORM 900-CALC-TODOS-EOF.
+           PERFORM 110-SUB-PROCESAR1 UNTIL TODOS-EOF.
            PERFORM 310-IMPRIMIR-LN-TOTAL-GRAL.
 
-       070-LEER-HS1.
-           READ HS1 AT END MOVE "SI" TO HS1-EOF
-           IF HS1-ESTADO NOT = ZERO AND 10
-               DISPLAY "ERROR: No se pudo leer el archivo HS1.DAT"
-               DISPLAY "ERROR:   FILE-STATUS: " HS1-ESTADO
-           END-IF.
-
-       080-LEER-HS2.
-           READ HS2 AT END MOVE "SI" TO HS2-EOF
-           IF HS2-ESTADO NOT = ZERO AND 10
-               DISPLAY "ERROR: No se pudo leer el archivo HS2.DAT"
-               DISPLAY "ERROR:   FILE-STATUS: " HS2-ESTADO
-           END-IF.
+       070-LEER-TODAS-HS.
+           PERFORM VARYING WS-HS-I FROM 1 BY 1
+               UNTIL WS-HS-I > WS-CANT-SUC
+               PERFORM 800-LEER-HS
+           END-PERFORM.
 
-       090-LEER-HS3.
-           READ HS3 AT END MOVE "SI" TO HS3-EOF
-           IF HS3-ESTADO NOT = ZERO AND 10
-               DISPLAY "ERROR: No se pudo leer el archivo HS3.DAT"
-               DISPLAY "ERROR:   FILE-STATUS: " HS3-ESTADO
+       800-LEER-HS.
+           EVALUATE WS-HS-I
+               WHEN 1
+                   READ HS1
+                       AT END MOVE "S" TO WS-HS-EOF(1)
+                       NOT AT END
+                           MOVE HS1-CONS TO WS-HS-CONS(1)
+                           MOVE HS1-FECHA TO WS-HS-FECHA(1)
+                           MOVE HS1-CLIENTE TO WS-HS-CLIENTE(1)
+                           MOVE HS1-CANT-HORAS TO WS-HS-CANT-HORAS(1)
+                           MOVE HS1-OBSERV TO WS-HS-OBSERV(1)
+                   END-READ
+                   IF HS1-ESTADO NOT = ZERO AND 10
+                       DISPLAY
+                           "ERROR: No se pudo leer el archivo HS1.DAT"
+                       DISPLAY "ERROR:   FILE-STATUS: " HS1-ESTADO
+                   END-IF
+               WHEN 2
+                   READ HS2
+                       AT END MOVE "S" TO WS-HS-EOF(2)
+                       NOT AT END
+                           MOVE HS2-CONS TO WS-HS-CONS(2)
+                           MOVE HS2-FECHA TO WS-HS-FECHA(2)
+                           MOVE HS2-CLIENTE TO WS-HS-CLIENTE(2)
+                           MOVE HS2-CANT-HORAS TO WS-HS-CANT-HORAS(2)
+                           MOVE HS2-OBSERV TO WS-HS-OBSERV(2)
+                   END-READ
+                   IF HS2-ESTADO NOT = ZERO AND 10
+                       DISPLAY
+                           "ERROR: No se pudo leer el archivo HS2.DAT"
+                       DISPLAY "ERROR:   FILE-STATUS: " HS2-ESTADO
+                   END-IF
+               WHEN 3
+                   READ HS3
+                       AT END MOVE "S" TO WS-HS-EOF(3)
+                       NOT AT END
+                           MOVE HS3-CONS TO WS-HS-CONS(3)
+                           MOVE HS3-FECHA TO WS-HS-FECHA(3)
+                           MOVE HS3-CLIENTE TO WS-HS-CLIENTE(3)
+                           MOVE HS3-CANT-HORAS TO WS-HS-CANT-HORAS(3)
+                           MOVE HS3-OBSERV TO WS-HS-OBSERV(3)
+                   END-READ
+                   IF HS3-ESTADO NOT = ZERO AND 10
+                       DISPLAY
+                           "ERROR: No se pudo leer el archivo HS3.DAT"
+                       DISPLAY "ERROR:   FILE-STATUS: " HS3-ESTADO
+                   END-IF
+               WHEN 4
+                   READ HS4
+                       AT END MOVE "S" TO WS-HS-EOF(4)
+                       NOT AT END
+                           MOVE HS4-CONS TO WS-HS-CONS(4)
+                           MOVE HS4-FECHA TO WS-HS-FECHA(4)
+                           MOVE HS4-CLIENTE TO WS-HS-CLIENTE(4)
+                           MOVE HS4-CANT-HORAS TO WS-HS-CANT-HORAS(4)
+                           MOVE HS4-OBSERV TO WS-HS-OBSERV(4)
+                   END-READ
+                   IF HS4-ESTADO NOT = ZERO AND 10
+                       DISPLAY
+                           "ERROR: No se pudo leer el archivo HS4.DAT"
+                       DISPLAY "ERROR:   FILE-STATUS: " HS4-ESTADO
+                   END-IF
+               WHEN 5
+                   READ HS5
+                       AT END MOVE "S" TO WS-HS-EOF(5)
+                       NOT AT END
+                           MOVE HS5-CONS TO WS-HS-CONS(5)
+                           MOVE HS5-FECHA TO WS-HS-FECHA(5)
+                           MOVE HS5-CLIENTE TO WS-HS-CLIENTE(5)
+                           MOVE HS5-CANT-HORAS TO WS-HS-CANT-HORAS(5)
+                           MOVE HS5-OBSERV TO WS-HS-OBSERV(5)
+                   END-READ
+                   IF HS5-ESTADO NOT = ZERO AND 10
+                       DISPLAY
+                           "ERROR: No se pudo leer el archivo HS5.DAT"
+                       DISPLAY "ERROR:   FILE-STATUS: " HS5-ESTADO
+                   END-IF
+               WHEN 6
+                   READ HS6
+                       AT END MOVE "S" TO WS-HS-EOF(6)
+                       NOT AT END
+                           MOVE HS6-CONS TO WS-HS-CONS(6)
+                           MOVE HS6-FECHA TO WS-HS-FECHA(6)
+                           MOVE HS6-CLIENTE TO WS-HS-CLIENTE(6)
+                           MOVE HS6-CANT-HORAS TO WS-HS-CANT-HORAS(6)
+                           MOVE HS6-OBSERV TO WS-HS-OBSERV(6)
+                   END-READ
+                   IF HS6-ESTADO NOT = ZERO AND 10
+                       DISPLAY
+                           "ERROR: No se pudo leer el archivo HS6.DAT"
+                       DISPLAY "ERROR:   FILE-STATUS: " HS6-ESTADO
+                   END-IF
+           END-EVALUATE.
+           IF WS-HS-EOF(WS-HS-I) = "S"
+               MOVE 999 TO WS-HS-CONS(WS-HS-I)
+               MOVE "99999999" TO WS-HS-FECHA(WS-HS-I)
+               MOVE 9999 TO WS-HS-CLIENTE(WS-HS-I)
            END-IF.
 
        100-LEER-VAL.
@@ -489,32 +779,101 @@
                DISPLAY "ERROR: No se pudo leer el archivo VAL.DAT"
                DISPLAY "ERROR:   FILE-STATUS: " VAL-ESTADO.
 
+       900-CALC-TODOS-EOF.
+           MOVE "S" TO WS-TODOS-EOF-FLAG.
+           PERFORM VARYING WS-HS-I FROM 1 BY 1
+               UNTIL WS-HS-I > WS-CANT-SUC
+               IF WS-HS-EOF(WS-HS-I) NOT = "S"
+                   MOVE "N" TO WS-TODOS-EOF-FLAG
+               END-IF
+           END-PERFORM.
+
+       905-CALC-HAY-CONS-IGUAL.
+           MOVE "N" TO WS-HAY-CONS-FLAG.
+           PERFORM VARYING WS-HS-I FROM 1 BY 1
+               UNTIL WS-HS-I > WS-CANT-SUC
+               IF WS-HS-CONS(WS-HS-I) = WS-MENOR-CONS
+                   MOVE "S" TO WS-HAY-CONS-FLAG
+               END-IF
+           END-PERFORM.
+
+       910-CALC-HAY-FECHA-IGUAL.
+           MOVE "N" TO WS-HAY-FECHA-FLAG.
+           PERFORM VARYING WS-HS-I FROM 1 BY 1
+               UNTIL WS-HS-I > WS-CANT-SUC
+               IF WS-HS-FECHA(WS-HS-I) = WS-MENOR-FECHA
+                   MOVE "S" TO WS-HAY-FECHA-FLAG
+               END-IF
+           END-PERFORM.
+
+       915-CALC-HAY-CLIENTE-IGUAL.
+           MOVE "N" TO WS-HAY-CLIENTE-FLAG.
+           PERFORM VARYING WS-HS-I FROM 1 BY 1
+               UNTIL WS-HS-I > WS-CANT-SUC
+               IF WS-HS-CLIENTE(WS-HS-I) = WS-MENOR-CLIENTE
+                   MOVE "S" TO WS-HAY-CLIENTE-FLAG
+               END-IF
+           END-PERFORM.
+
        110-SUB-PROCESAR1.
            PERFORM 120-DET-MENOR-CONS.
+           MOVE "N" TO WS-CONS-HALLADO.
            SEARCH ALL WS-T-CONS-CAMPO
                AT END DISPLAY "ERROR: CONS NO ENCONTRADO EN WS-T-CONS"
                WHEN WS-T-CONS-CONS(WS-T-CONS-I) = WS-MENOR-CONS
-           MOVE 0 TO WS-TOT-CONS-VAL.
-           MOVE 0 TO WS-TOT-CONS-HS.
-           PERFORM 145-IMPRIMIR-LN-ENC-CLI.
-           PERFORM 150-CONS UNTIL (HS1-EOF = "SI" AND
-                                   HS2-EOF = "SI" AND
-                                   HS3-EOF = "SI") OR
-                                  (WS-MENOR-CONS NOT = HS1-CONS AND
-                                   WS-MENOR-CONS NOT = HS2-CONS AND
-                                   WS-MENOR-CONS NOT = HS3-CONS).
-           PERFORM 300-IMPRIMIR-LN-TOTAL-CONS.
-           ADD WS-TOT-CONS-VAL TO WS-TOT-GRAL-VAL.
-           ADD WS-TOT-CONS-HS TO WS-TOT-GRAL-HS.
-      *     PERFORM 270-IMPRIMIR-LI-LINEAS-1-A-5.
+                   MOVE "S" TO WS-CONS-HALLADO.
+           PERFORM 905-CALC-HAY-CONS-IGUAL.
+           IF WS-CONS-HALLADO = "S"
+               MOVE 0 TO WS-TOT-CONS-VAL
+               MOVE 0 TO WS-TOT-CONS-HS
+               PERFORM 145-IMPRIMIR-LN-ENC-CLI
+               PERFORM 150-CONS
+                   UNTIL TODOS-EOF OR WS-HAY-CONS-FLAG = "N"
+               PERFORM 300-IMPRIMIR-LN-TOTAL-CONS
+               ADD WS-TOT-CONS-VAL TO WS-TOT-GRAL-VAL
+               ADD WS-TOT-CONS-HS TO WS-TOT-GRAL-HS
+      *        PERFORM 270-IMPRIMIR-LI-LINEAS-1-A-5
+           ELSE
+               PERFORM 155-REGISTRAR-EXCEP-CONS
+                   UNTIL TODOS-EOF OR WS-HAY-CONS-FLAG = "N"
+           END-IF.
+           PERFORM 900-CALC-TODOS-EOF.
+
+       155-REGISTRAR-EXCEP-CONS.
+           PERFORM VARYING WS-HS-I FROM 1 BY 1
+               UNTIL WS-HS-I > WS-CANT-SUC
+               PERFORM 156-REGISTRAR-EXCEP-CONS-UNO
+                   UNTIL WS-HS-EOF(WS-HS-I) = "S"
+                      OR WS-HS-CONS(WS-HS-I) NOT = WS-MENOR-CONS
+           END-PERFORM.
+           PERFORM 905-CALC-HAY-CONS-IGUAL.
+
+       156-REGISTRAR-EXCEP-CONS-UNO.
+           MOVE WS-HS-I TO WS-EXCEP-ORIGEN.
+           STRING "CONSULTOR INEXISTENTE," DELIMITED BY SIZE
+               "HS" DELIMITED BY SIZE
+               WS-EXCEP-ORIGEN DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-MENOR-CONS DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-HS-FECHA(WS-HS-I) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-HS-CLIENTE(WS-HS-I) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "CONSULTOR NO ENCONTRADO EN CONSUL.DAT" DELIMITED BY SIZE
+               INTO EXCEP-LINEA
+           END-STRING.
+           WRITE EXCEP-LINEA.
+           PERFORM 800-LEER-HS.
 
        120-DET-MENOR-CONS.
            MOVE 999 TO WS-MENOR-CONS.
-           MOVE HS1-CONS TO WS-MENOR-CONS.
-           IF WS-MENOR-CONS > HS2-CONS
-               MOVE HS2-CONS TO WS-MENOR-CONS.
-           IF WS-MENOR-CONS > HS3-CONS
-               MOVE HS3-CONS TO WS-MENOR-CONS.
+           PERFORM VARYING WS-HS-I FROM 1 BY 1
+               UNTIL WS-HS-I > WS-CANT-SUC
+               IF WS-HS-CONS(WS-HS-I) < WS-MENOR-CONS
+                   MOVE WS-HS-CONS(WS-HS-I) TO WS-MENOR-CONS
+               END-IF
+           END-PERFORM.
 
        130-IMPRIMIR-LI-ENCAB.
            MOVE FUNCTION CURRENT-DATE (1:8) TO WS-FECHA-HOY.
@@ -556,39 +915,42 @@
            MOVE 0 TO WS-TOT-FECHA-VAL.
            PERFORM 320-IMPRIMIR-LN-ENC-CLI-FECHA.
            PERFORM 330-IMPRIMIR-LN-ENC-TABLA-CLI.
-           PERFORM 180-FECHA UNTIL (HS1-EOF = "SI" AND
-                                    HS2-EOF = "SI" AND
-                                    HS3-EOF = "SI") OR
-                                   (WS-MENOR-FECHA NOT = HS1-FECHA AND
-                                    WS-MENOR-FECHA NOT = HS2-FECHA AND
-                                    WS-MENOR-FECHA NOT = HS3-FECHA) OR
-                                   (WS-MENOR-CONS NOT = HS1-CONS AND
-                                    WS-MENOR-CONS NOT = HS2-CONS AND
-                                    WS-MENOR-CONS NOT = HS3-CONS).
+           PERFORM 910-CALC-HAY-FECHA-IGUAL.
+           PERFORM 180-FECHA
+               UNTIL TODOS-EOF OR WS-HAY-FECHA-FLAG = "N"
+                                OR WS-HAY-CONS-FLAG = "N".
            PERFORM 290-IMPRIMIR-LN-TOTAL-FECHA.
            ADD WS-TOT-FECHA-VAL TO WS-TOT-CONS-VAL.
            ADD WS-TOT-FECHA-HS TO WS-TOT-CONS-HS.
+           PERFORM 900-CALC-TODOS-EOF.
+           PERFORM 905-CALC-HAY-CONS-IGUAL.
 
        160-DET-MENOR-FECHA.
-           MOVE "99999999" TO WS-MENOR-FECHA .
-           IF WS-MENOR-CONS = HS1-CONS
-               MOVE HS1-FECHA TO WS-MENOR-FECHA
-           END-IF.
-           IF WS-MENOR-FECHA > HS2-FECHA
-               AND WS-MENOR-CONS = HS2-CONS
-               MOVE HS2-FECHA TO WS-MENOR-FECHA
-           END-IF.
-           IF WS-MENOR-FECHA > HS3-FECHA
-               AND WS-MENOR-CONS = HS3-CONS
-               MOVE HS3-FECHA TO WS-MENOR-FECHA
-           END-IF.
+           MOVE "99999999" TO WS-MENOR-FECHA.
+           PERFORM VARYING WS-HS-I FROM 1 BY 1
+               UNTIL WS-HS-I > WS-CANT-SUC
+               IF WS-HS-CONS(WS-HS-I) = WS-MENOR-CONS
+                   AND WS-HS-FECHA(WS-HS-I) < WS-MENOR-FECHA
+                   MOVE WS-HS-FECHA(WS-HS-I) TO WS-MENOR-FECHA
+               END-IF
+           END-PERFORM.
 
        170-VALOR-FECHA.
            PERFORM 175-SIG-VALOR UNTIL VAL-EOF = "SI" OR
                                        WS-MENOR-CONS NOT = VAL-CONS OR
                                        WS-MENOR-FECHA > VAL-FEC-HASTA.
+           IF WS-VALOR-CONS NOT = WS-MENOR-CONS
+               OR WS-MENOR-FECHA < WS-VALOR-DESDE
+               OR WS-MENOR-FECHA > WS-VALOR-HASTA
+               MOVE "N" TO WS-VALOR-COBERTURA
+           ELSE
+               MOVE "S" TO WS-VALOR-COBERTURA
+           END-IF.
 
        175-SIG-VALOR.
+           MOVE VAL-CONS TO WS-VALOR-CONS.
+           MOVE VAL-FEC-DESDE TO WS-VALOR-DESDE.
+           MOVE VAL-FEC-HASTA TO WS-VALOR-HASTA.
            MOVE VAL-VALOR-HORA TO WS-VALOR-HORA.
            PERFORM 100-LEER-VAL.
 
@@ -597,90 +959,106 @@
            MOVE 0 TO WS-TOT-CLI-HS.
            MOVE 0 TO WS-TOT-CLI-VAL.
            PERFORM 190-DET-MENOR-CLIE.
-           PERFORM 210-CLIENTE UNTIL (HS1-EOF = "SI" AND
-                                       HS2-EOF = "SI" AND
-                                       HS3-EOF = "SI") OR
-                               (NOT (WS-MENOR-CONS = HS1-CONS AND
-                                WS-MENOR-FECHA = HS1-FECHA AND
-                                WS-MENOR-CLIENTE = HS1-CLIENTE)) AND
-                               (NOT (WS-MENOR-CONS = HS2-CONS AND
-                                WS-MENOR-FECHA = HS2-FECHA AND
-                                WS-MENOR-CLIENTE = HS2-CLIENTE)) AND
-                               (NOT (WS-MENOR-CONS = HS3-CONS AND
-                                WS-MENOR-FECHA = HS3-FECHA AND
-                                WS-MENOR-CLIENTE = HS3-CLIENTE)).
+           PERFORM 915-CALC-HAY-CLIENTE-IGUAL.
+           PERFORM 210-CLIENTES
+               UNTIL TODOS-EOF OR WS-HAY-FECHA-FLAG = "N"
+                                OR WS-HAY-CONS-FLAG = "N"
+                                OR WS-HAY-CLIENTE-FLAG = "N".
            PERFORM 280-IMPRIMIR-LN-TOTAL-CLI.
            PERFORM 270-IMPRIMIR-LI-LINEAS-1-A-5.
            ADD WS-TOT-CLI-HS TO WS-TOT-FECHA-HS.
            ADD WS-TOT-CLI-VAL TO WS-TOT-FECHA-VAL.
+           PERFORM 900-CALC-TODOS-EOF.
+           PERFORM 905-CALC-HAY-CONS-IGUAL.
+           PERFORM 910-CALC-HAY-FECHA-IGUAL.
 
        190-DET-MENOR-CLIE.
            MOVE 9999 TO WS-MENOR-CLIENTE.
-           IF WS-MENOR-CONS = HS1-CONS AND WS-MENOR-FECHA = HS1-FECHA
-               MOVE HS1-CLIENTE TO WS-MENOR-CLIENTE
-           END-IF.
-           IF WS-MENOR-CLIENTE > HS2-CLIENTE AND
-              WS-MENOR-CONS = HS2-CONS AND
-              WS-MENOR-FECHA = HS2-FECHA
-               MOVE HS2-CLIENTE TO WS-MENOR-CLIENTE
-           END-IF.
-           IF WS-MENOR-CLIENTE > HS3-CLIENTE AND
-              WS-MENOR-CONS = HS3-CONS AND
-              WS-MENOR-FECHA = HS3-FECHA
-               MOVE HS3-CLIENTE TO WS-MENOR-CLIENTE
-           END-IF.
+           PERFORM VARYING WS-HS-I FROM 1 BY 1
+               UNTIL WS-HS-I > WS-CANT-SUC
+               IF WS-HS-CONS(WS-HS-I) = WS-MENOR-CONS
+                   AND WS-HS-FECHA(WS-HS-I) = WS-MENOR-FECHA
+                   AND WS-HS-CLIENTE(WS-HS-I) < WS-MENOR-CLIENTE
+                   MOVE WS-HS-CLIENTE(WS-HS-I) TO WS-MENOR-CLIENTE
+               END-IF
+           END-PERFORM.
 
-       210-CLIENTE.
-           PERFORM 220-HS1-CLIENTE UNTIL HS1-EOF = "SI" OR
-                                   WS-MENOR-CLIENTE NOT = HS1-CLIENTE OR
-                                   WS-MENOR-FECHA NOT = HS1-FECHA OR
-                                   WS-MENOR-CONS NOT = HS1-CONS.
-           PERFORM 230-HS2-CLIENTE UNTIL HS2-EOF = "SI" OR
-                                   WS-MENOR-CLIENTE NOT = HS2-CLIENTE OR
-                                   WS-MENOR-FECHA NOT = HS2-FECHA OR
-                                   WS-MENOR-CONS NOT = HS2-CONS.
-           PERFORM 240-HS3-CLIENTE UNTIL HS3-EOF = "SI" OR
-                                   WS-MENOR-CLIENTE NOT = HS3-CLIENTE OR
-                                   WS-MENOR-FECHA NOT = HS3-FECHA OR
-                                   WS-MENOR-CONS NOT = HS3-CONS.
-
-       220-HS1-CLIENTE.
-           MOVE REG-HS1 TO WS-LIS-HS.
-           PERFORM 250-PROCESAR-CLI.
-           PERFORM 070-LEER-HS1.
-           IF HS1-EOF = "SI"
-               MOVE 999 TO HS1-CONS
-               MOVE "99999999" TO HS1-FECHA
-               MOVE 9999 TO HS1-CLIENTE
+       210-CLIENTES.
+           MOVE 0 TO WS-DUP-CONTADOR.
+           PERFORM VARYING WS-HS-I FROM 1 BY 1
+               UNTIL WS-HS-I > WS-CANT-SUC
+               PERFORM 220-HS-CLIENTE
+                   UNTIL WS-HS-EOF(WS-HS-I) = "S"
+                      OR WS-HS-CLIENTE(WS-HS-I) NOT = WS-MENOR-CLIENTE
+                      OR WS-HS-FECHA(WS-HS-I) NOT = WS-MENOR-FECHA
+                      OR WS-HS-CONS(WS-HS-I) NOT = WS-MENOR-CONS
+           END-PERFORM.
+           IF WS-DUP-CONTADOR > 1
+               PERFORM 215-REGISTRAR-EXCEP-DUPLICADO
            END-IF.
 
-       230-HS2-CLIENTE.
-           MOVE REG-HS2 TO WS-LIS-HS.
+       215-REGISTRAR-EXCEP-DUPLICADO.
+           STRING "POSIBLE DUPLICADO," DELIMITED BY SIZE
+               "-," DELIMITED BY SIZE
+               WS-MENOR-CONS DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-MENOR-FECHA DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-MENOR-CLIENTE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "MISMO CONSULTOR+FECHA+CLIENTE EN " DELIMITED BY SIZE
+               WS-DUP-CONTADOR DELIMITED BY SIZE
+               " RENGLONES DE HSn" DELIMITED BY SIZE
+               INTO EXCEP-LINEA
+           END-STRING.
+           WRITE EXCEP-LINEA.
+
+       220-HS-CLIENTE.
+           ADD 1 TO WS-DUP-CONTADOR.
+           MOVE WS-HS-CONS(WS-HS-I) TO WS-LIS-HS-CONS.
+           MOVE WS-HS-FECHA(WS-HS-I) TO WS-LIS-HS-FECHA.
+           MOVE WS-HS-CLIENTE(WS-HS-I) TO WS-LIS-HS-CLIENTE.
+           MOVE WS-HS-CANT-HORAS(WS-HS-I) TO WS-LIS-HS-CANT-HORAS.
+           MOVE WS-HS-OBSERV(WS-HS-I) TO WS-LIS-HS-OBSERV.
+           PERFORM 225-BUSCAR-CLIENTE.
            PERFORM 250-PROCESAR-CLI.
-           PERFORM 080-LEER-HS2.
-           IF HS2-EOF = "SI"
-               MOVE 999 TO HS2-CONS
-               MOVE "99999999" TO HS2-FECHA
-               MOVE 9999 TO HS2-CLIENTE
-           END-IF.
+           PERFORM 800-LEER-HS.
 
-       240-HS3-CLIENTE.
-           MOVE REG-HS3 TO WS-LIS-HS.
-           PERFORM 250-PROCESAR-CLI.
-           PERFORM 090-LEER-HS3.
-           IF HS3-EOF = "SI"
-               MOVE 999 TO HS3-CONS
-               MOVE "99999999" TO HS3-FECHA
-               MOVE 9999 TO HS3-CLIENTE
-           END-IF.
+       225-BUSCAR-CLIENTE.
+           MOVE SPACES TO WS-CLI-NOM.
+           MOVE WS-LIS-HS-CLIENTE TO CLI-COD-CLIENTE.
+           READ CLI
+               INVALID KEY MOVE SPACES TO WS-CLI-NOM
+               NOT INVALID KEY MOVE CLI-RAZON-SOCIAL TO WS-CLI-NOM
+           END-READ.
 
        250-PROCESAR-CLI.
-           ADD WS-LIS-HS-CANT-HORAS TO WS-TOT-CLI-HS.
-           MULTIPLY WS-LIS-HS-CANT-HORAS BY WS-VALOR-HORA
-                    GIVING WS-VALOR.
-           ADD WS-VALOR TO WS-TOT-CLI-VAL.
-           PERFORM 350-ACTUALIZAR-STAT.
-           PERFORM 260-IMPRIMIR-LN-FILA-CLI.
+           IF VALOR-CUBIERTO
+               ADD WS-LIS-HS-CANT-HORAS TO WS-TOT-CLI-HS
+               MULTIPLY WS-LIS-HS-CANT-HORAS BY WS-VALOR-HORA
+                        GIVING WS-VALOR
+               ADD WS-VALOR TO WS-TOT-CLI-VAL
+               PERFORM 350-ACTUALIZAR-STAT
+               PERFORM 260-IMPRIMIR-LN-FILA-CLI
+           ELSE
+               PERFORM 157-REGISTRAR-EXCEP-TARIFA
+           END-IF.
+
+       157-REGISTRAR-EXCEP-TARIFA.
+           STRING "TARIFA NO ENCONTRADA," DELIMITED BY SIZE
+               "-," DELIMITED BY SIZE
+               WS-LIS-HS-CONS DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-LIS-HS-FECHA DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-LIS-HS-CLIENTE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "SIN COBERTURA EN VAL-HORA.DAT PARA " DELIMITED BY SIZE
+               WS-LIS-HS-CANT-HORAS DELIMITED BY SIZE
+               " HS" DELIMITED BY SIZE
+               INTO EXCEP-LINEA
+           END-STRING.
+           WRITE EXCEP-LINEA.
 
        260-IMPRIMIR-LN-FILA-CLI.
            PERFORM 340-LN-SALTO-DE-PAGINA.
@@ -701,13 +1079,16 @@
            MOVE WS-LIS-HS-FECHA-DD TO LI-LINEA2-DD.
            WRITE LIS-IMP-LINEA FROM LI-LINEA2.
            MOVE WS-LIS-HS-CLIENTE TO LI-LINEA3-CLI.
+           MOVE WS-CLI-NOM TO LI-LINEA3-NOM.
            WRITE LIS-IMP-LINEA FROM LI-LINEA3.
+           MOVE WS-LIS-HS-OBSERV TO LI-LINEA-OBS-TXT.
+           WRITE LIS-IMP-LINEA FROM LI-LINEA-OBS.
            MOVE WS-TOT-CLI-HS TO LI-LINEA4-HORAS.
            WRITE LIS-IMP-LINEA FROM LI-LINEA4.
            MOVE WS-TOT-CLI-VAL TO LI-LINEA5-VALOR.
            WRITE LIS-IMP-LINEA FROM LI-LINEA5.
            WRITE LIS-IMP-LINEA FROM LI-LINEA-BL.
-           ADD 6 TO LI-NRO-LINEA.
+           ADD 7 TO LI-NRO-LINEA.
 
        280-IMPRIMIR-LN-TOTAL-CLI.
            PERFORM 340-LN-SALTO-DE-PAGINA.
@@ -760,17 +1141,46 @@
                PERFORM 140-IMPRIMIR-LN-ENCAB.
 
        350-ACTUALIZAR-STAT.
+           PERFORM 355-BUSCAR-ANIO.
            ADD WS-VALOR
-               TO WS-T-STATS-HORAS (WS-MENOR-CONS, WS-MENOR-FECHA-MM).
+               TO WS-T-STATS-HORAS
+                   (WS-MENOR-CONS, WS-ANIO-I, WS-MENOR-FECHA-MM).
+
+       355-BUSCAR-ANIO.
+           MOVE WS-MENOR-FECHA-AAAA TO WS-ANIO-BUSCADO.
+           MOVE ZERO TO WS-ANIO-I.
+           PERFORM VARYING WS-ANIO-POS FROM 1 BY 1
+               UNTIL WS-ANIO-POS > WS-CANT-ANIOS
+               IF WS-T-ANIOS-ANIO(WS-ANIO-POS) = WS-ANIO-BUSCADO
+                   MOVE WS-ANIO-POS TO WS-ANIO-I
+               END-IF
+           END-PERFORM.
+           IF WS-ANIO-I = ZERO
+               IF WS-CANT-ANIOS < WS-MAX-ANIOS
+                   ADD 1 TO WS-CANT-ANIOS
+                   MOVE WS-CANT-ANIOS TO WS-ANIO-I
+                   MOVE WS-ANIO-BUSCADO TO WS-T-ANIOS-ANIO(WS-ANIO-I)
+               ELSE
+                   DISPLAY "ERROR: SE SUPERO LA CANTIDAD MAXIMA DE "
+                       "ANIOS PARA LIS_EST (" WS-MAX-ANIOS ")"
+                   MOVE WS-MAX-ANIOS TO WS-ANIO-I
+               END-IF
+           END-IF.
 
        360-IMPRIMIR-STAT.
+           PERFORM VARYING WS-ANIO-I FROM 1 BY 1
+               UNTIL WS-ANIO-I > WS-CANT-ANIOS
+               PERFORM 365-IMPRIMIR-STAT-ANIO
+           END-PERFORM.
+
+       365-IMPRIMIR-STAT-ANIO.
            MOVE 1 TO WS-I.
            MOVE 1 TO WS-MES.
            PERFORM 370-STAT-SUMAR-FILAS UNTIL WS-I > 999.
+           MOVE 0 TO LE-HOJA.
+           PERFORM 147-IMPRIMIR-LE-ENCAB.
            DISPLAY "ESTADISTICA DE HORAS TRABAJADAS POR MES Y POR CONSUL
-      -            "TORA EN EL ANIO".
-           WRITE LIS-EST-LINEA FROM LE-ENC.
-           WRITE LIS-EST-LINEA FROM LE-LINEA-BL.
+      -            "TORA EN EL ANIO " WS-T-ANIOS-ANIO(WS-ANIO-I).
            DISPLAY " ".
            DISPLAY "                          " WITH NO ADVANCING.
            DISPLAY "ENE " WITH NO ADVANCING.
@@ -786,28 +1196,39 @@
            DISPLAY "NOV " WITH NO ADVANCING.
            DISPLAY "DIC " WITH NO ADVANCING.
            DISPLAY "TOT ".
-           WRITE LIS-EST-LINEA FROM LE-THEADER.
            MOVE 1 TO WS-MES.
            MOVE 1 TO WS-I.
            PERFORM 390-STAT-MOSTRAR-HORAS UNTIL WS-I > 999.
            PERFORM 410-STAT-MOSTRAR-TOTALES.
 
+       147-IMPRIMIR-LE-ENCAB.
+           ADD 1 TO LE-HOJA.
+           MOVE WS-T-ANIOS-ANIO(WS-ANIO-I) TO LE-ENC-ANIO.
+           WRITE LIS-EST-LINEA FROM LE-ENC.
+           WRITE LIS-EST-LINEA FROM LE-LINEA-BL.
+           WRITE LIS-EST-LINEA FROM LE-THEADER.
+           MOVE 3 TO LE-NRO-LINEA.
+
+       345-LE-SALTO-DE-PAGINA.
+           IF LE-NRO-LINEA > 60
+               PERFORM 147-IMPRIMIR-LE-ENCAB.
+
        370-STAT-SUMAR-FILAS.
            MOVE 1 TO WS-MES.
            MOVE 0 TO WS-ACUM.
            PERFORM 380-STAT-SUMAR-MES UNTIL WS-MES > 12.
-           ADD WS-ACUM TO WS-T-STATS-HORAS (WS-I, 13).
-           ADD WS-ACUM TO WS-T-STATS-TOTAL (13).
+           ADD WS-ACUM TO WS-T-STATS-HORAS (WS-I, WS-ANIO-I, 13).
+           ADD WS-ACUM TO WS-T-STATS-TOTAL (WS-ANIO-I, 13).
            ADD 1 TO WS-I.
 
        380-STAT-SUMAR-MES.
-           ADD WS-T-STATS-HORAS(WS-I, WS-MES) TO WS-ACUM.
-           ADD WS-T-STATS-HORAS(WS-I, WS-MES)
-               TO WS-T-STATS-TOTAL (WS-MES).
+           ADD WS-T-STATS-HORAS(WS-I, WS-ANIO-I, WS-MES) TO WS-ACUM.
+           ADD WS-T-STATS-HORAS(WS-I, WS-ANIO-I, WS-MES)
+               TO WS-T-STATS-TOTAL (WS-ANIO-I, WS-MES).
            ADD 1 TO WS-MES.
 
        390-STAT-MOSTRAR-HORAS.
-           IF WS-T-STATS-HORAS (WS-I, 13) NOT = 0
+           IF WS-T-STATS-HORAS (WS-I, WS-ANIO-I, 13) NOT = 0
                MOVE 1 TO WS-MES
                SEARCH ALL WS-T-CONS-CAMPO
                    WHEN WS-T-CONS-CONS (WS-T-CONS-I) = WS-I
@@ -815,46 +1236,51 @@
                    WITH NO ADVANCING
                MOVE WS-T-CONS-NOMBRE(WS-T-CONS-I) TO LE-TR-NOMBRE
                PERFORM 400-STAT-MOSTRAR-MES UNTIL WS-MES > 13
+               PERFORM 345-LE-SALTO-DE-PAGINA
                WRITE LIS-EST-LINEA FROM LE-TROWS
+               ADD 1 TO LE-NRO-LINEA
            END-IF.
            ADD 1 TO WS-I.
 
        400-STAT-MOSTRAR-MES.
-           MOVE WS-T-STATS-HORAS (WS-I, WS-MES)
+           MOVE WS-T-STATS-HORAS (WS-I, WS-ANIO-I, WS-MES)
                TO WS-VALOR-HORA-DISPLAY.
            IF (WS-MES NOT = 13)
                DISPLAY WS-VALOR-HORA-DISPLAY WITH NO ADVANCING
-               MOVE WS-T-STATS-HORAS (WS-I, WS-MES)
+               MOVE WS-T-STATS-HORAS (WS-I, WS-ANIO-I, WS-MES)
                     TO LE-TR-HS (WS-MES)
-               DIVIDE WS-T-STATS-HORAS(WS-I, WS-MES)
-                      BY WS-T-STATS-HORAS(WS-I, 13)
+               DIVIDE WS-T-STATS-HORAS(WS-I, WS-ANIO-I, WS-MES)
+                      BY WS-T-STATS-HORAS(WS-I, WS-ANIO-I, 13)
                       GIVING WS-PORC
               MULTIPLY WS-PORC BY 100 GIVING LE-TR-PC (WS-MES)
            ELSE
                DISPLAY WS-VALOR-HORA-DISPLAY.
-               MOVE WS-T-STATS-HORAS (WS-I, WS-MES) TO LE-TR-TT
+               MOVE WS-T-STATS-HORAS (WS-I, WS-ANIO-I, WS-MES)
+                    TO LE-TR-TT
            ADD 1 TO WS-MES.
 
        410-STAT-MOSTRAR-TOTALES.
            DISPLAY "                   TOTAL " WITH NO ADVANCING.
            MOVE 1 TO WS-MES.
            PERFORM 420-STAT-MOSTRAR-TOTAL UNTIL WS-MES > 13.
+           PERFORM 345-LE-SALTO-DE-PAGINA.
            WRITE LIS-EST-LINEA FROM LE-TFOOTER.
+           ADD 1 TO LE-NRO-LINEA.
 
        420-STAT-MOSTRAR-TOTAL.
-           MOVE WS-T-STATS-TOTAL (WS-MES)
+           MOVE WS-T-STATS-TOTAL (WS-ANIO-I, WS-MES)
                TO WS-VALOR-HORA-DISPLAY.
            IF (WS-MES NOT = 13)
                DISPLAY WS-VALOR-HORA-DISPLAY WITH NO ADVANCING
-               MOVE WS-T-STATS-TOTAL (WS-MES)
+               MOVE WS-T-STATS-TOTAL (WS-ANIO-I, WS-MES)
                     TO LE-TF-HS (WS-MES)
-               DIVIDE WS-T-STATS-TOTAL (WS-MES)
-                      BY WS-T-STATS-TOTAL(13)
+               DIVIDE WS-T-STATS-TOTAL (WS-ANIO-I, WS-MES)
+                      BY WS-T-STATS-TOTAL (WS-ANIO-I, 13)
                       GIVING WS-PORC
               MULTIPLY WS-PORC BY 100 GIVING LE-TF-PC (WS-MES)
            ELSE
                DISPLAY WS-VALOR-HORA-DISPLAY
-               MOVE WS-T-STATS-TOTAL (WS-MES) TO LE-TF-TT.
+               MOVE WS-T-STATS-TOTAL (WS-ANIO-I, WS-MES) TO LE-TF-TT.
            ADD 1 TO WS-MES.
 
 
